@@ -0,0 +1,280 @@
+      *****************************************************************
+      *                    C O U C H E  L O G I Q U E
+      *                    (T R A N S A C T I O N  C I C S)
+      *****************************************************************
+      * APPLICATION      : INTERROGATION PROSPECT/CONTACT EN LIGNE
+      * NOM DU PROGRAMME : TLMLONL1
+      * TRANSACTION CICS : TLM1
+      * MAPSET / MAP     : TLMM0001 / ECRAN1
+      * DESCRIPTION      : ECRAN D'INTERROGATION TEMPS REEL POUR LE
+      *    FRONT-DESK : SAISIE D'UN IDENTIFIANT (FICHE PROSPECT +
+      *    CONTACTS LIES) OU D'UN MOTIF DE NOM (LISTE DES PROSPECTS
+      *    CORRESPONDANTS). MEME LOGIQUE D'ACCES QUE TLMLPRO1 (COUCHE
+      *    LOGIQUE BATCH), PORTEE ICI SUR LA COUCHE PHYSIQUE EXISTANTE
+      *    (TLMPPRO1/TLMPCON2) SANS AUCUNE MISE A JOUR DE LA BDD.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      TLMLONL1.
+       AUTHOR.          Olivier DOSSMANN.
+       DATE-WRITTEN.    20190110.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. ZIA.
+       OBJECT-COMPUTER. VIRTEL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    Clause COPY pour echange prog./ss-prog. avec la couche
+      *    physique, reprises telles quelles de la couche logique
+      *    batch (TLMLPRO1).
+           COPY TLMCPIL.
+           COPY TLMCPRO1 REPLACING ==:PROG:== BY ==PGM1==.
+           COPY TLMCCON2 REPLACING ==:PROG:== BY ==PGM2==.
+      *    Map symbolique de l'ecran d'interrogation
+           COPY TLMM0001.
+      *    Identifiant du prospect recherche, motif de nom recherche
+       77 w-id-saisi              PIC  X(06).
+       77 w-nom-saisi             PIC  X(35).
+      *    Motif SQL construit a partir de la saisie utilisateur (le
+      *    caractere '%' est ajoute automatiquement en fin de motif
+      *    si l'utilisateur ne l'a pas saisi lui-meme, contrairement
+      *    a la couche batch ou l'appelant maitrise deja le SQL)
+       77 w-motif                 PIC  X(35).
+      *    Position du dernier caractere non blanc du nom saisi
+       77 w-idx                   PIC  9(02) COMP-3.
+      *    Compteur de lignes de resultat deja affichees (8 max)
+       77 w-nbr-lignes             PIC  9(02) COMP-3.
+      *    Table des 8 lignes de resultat de l'ecran, indexee pour
+      *    simplifier le remplissage depuis les paragraphes de
+      *    constitution de liste
+       01 w-lignes.
+           05 w-ligne OCCURS 8 TIMES PIC X(77).
+      *    Zone de communication entre deux executions pseudo-
+      *    conversationnelles (ecran vide au premier appel)
+       01 w-commarea               PIC X(01).
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           IF EIBCALEN = 0 THEN
+             PERFORM INIT-ECRAN
+             EXEC CICS RETURN
+               TRANSID('TLM1')
+               COMMAREA(w-commarea)
+               LENGTH(1)
+             END-EXEC
+           ELSE
+             PERFORM TRAITER-ECRAN
+           END-IF
+           GOBACK
+           .
+
+      *****************************************************************
+      * Premier appel de la transaction (EIBCALEN = 0) : ecran vierge.
+      *****************************************************************
+       INIT-ECRAN.
+           MOVE SPACES                TO TLMM0001O
+           MOVE 'Saisir un identifiant ou un nom, puis ENTREE.'
+                                       TO MSGO
+           EXEC CICS SEND MAP('TLMM0001')
+             MAPSET('TLMM0001')
+             FROM(TLMM0001O)
+             ERASE
+           END-EXEC
+           .
+
+      *****************************************************************
+      * Reception de la saisie et aiguillage selon la touche utilisee.
+      *****************************************************************
+       TRAITER-ECRAN.
+           EXEC CICS RECEIVE MAP('TLMM0001')
+             MAPSET('TLMM0001')
+             INTO(TLMM0001I)
+           END-EXEC
+           EVALUATE EIBAID
+             WHEN DFHPF3
+               PERFORM FIN-CONVERSATION
+             WHEN DFHCLEAR
+               PERFORM INIT-ECRAN
+               EXEC CICS RETURN
+                 TRANSID('TLM1')
+                 COMMAREA(w-commarea)
+                 LENGTH(1)
+               END-EXEC
+             WHEN OTHER
+               PERFORM TRAITER-DEMANDE
+               EXEC CICS SEND MAP('TLMM0001')
+                 MAPSET('TLMM0001')
+                 FROM(TLMM0001O)
+                 ERASE
+               END-EXEC
+               EXEC CICS RETURN
+                 TRANSID('TLM1')
+                 COMMAREA(w-commarea)
+                 LENGTH(1)
+               END-EXEC
+           END-EVALUATE
+           .
+
+      *****************************************************************
+      * Message de fin et liberation du terminal (PF3).
+      *****************************************************************
+       FIN-CONVERSATION.
+           MOVE SPACES                TO TLMM0001O
+           MOVE 'Interrogation terminee.'
+                                       TO MSGO
+           EXEC CICS SEND MAP('TLMM0001')
+             MAPSET('TLMM0001')
+             FROM(TLMM0001O)
+             ERASE
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC
+           .
+
+      *****************************************************************
+      * Aiguillage metier : recherche par identifiant si saisi, sinon
+      * par motif de nom, sinon message d'aide.
+      *****************************************************************
+       TRAITER-DEMANDE.
+           MOVE SPACES                TO w-lignes
+           MOVE ZERO                  TO w-nbr-lignes
+           MOVE IDI                   TO w-id-saisi
+           MOVE NOMI                  TO w-nom-saisi
+           EVALUATE TRUE
+             WHEN w-id-saisi NOT = SPACES
+               PERFORM RECHERCHE-PAR-ID
+             WHEN w-nom-saisi NOT = SPACES
+               PERFORM RECHERCHE-PAR-NOM
+             WHEN OTHER
+               MOVE 'Saisir un identifiant ou un nom, puis ENTREE.'
+                                       TO MSGO
+           END-EVALUATE
+           PERFORM RECOPIER-LIGNES
+           .
+
+      *****************************************************************
+      * Recherche par identifiant : fiche prospect puis ses contacts
+      * lies, un contact par ligne de resultat (8 au maximum).
+      *****************************************************************
+       RECHERCHE-PAR-ID.
+           MOVE 'SELECT'               TO tlmcpil-fct
+           MOVE w-id-saisi              TO pgm1-ent-lec-id
+           CALL 'TLMPPRO1' USING tlmcpil pgm1
+           IF tlmcpil-rc = '00' THEN
+             MOVE SPACES               TO w-ligne (1)
+             STRING pgm1-sor-lec-id    DELIMITED SIZE
+                    ' '                DELIMITED SIZE
+                    pgm1-sor-lec-nom   DELIMITED SIZE
+                    ' - '              DELIMITED SIZE
+                    pgm1-sor-lec-ville DELIMITED SIZE
+               INTO w-ligne (1)
+             END-STRING
+             MOVE 1                    TO w-nbr-lignes
+             MOVE 'Prospect trouve, contacts ci-dessous :'
+                                        TO MSGO
+             PERFORM CHARGER-CONTACTS
+           ELSE
+             MOVE 'Aucun prospect pour cet identifiant.'
+                                        TO MSGO
+           END-IF
+           .
+
+      *****************************************************************
+      * Chargement des contacts du prospect selectionne, une ligne
+      * par contact, jusqu'a 7 contacts (une ligne est deja prise par
+      * la fiche prospect elle-meme).
+      *****************************************************************
+       CHARGER-CONTACTS.
+           MOVE 'LISTBYPID'            TO tlmcpil-fct
+           MOVE w-id-saisi              TO pgm2-ent-lst-pid
+           CALL 'TLMPCON2' USING tlmcpil pgm2
+           PERFORM AJOUTER-LIGNE-CONTACT
+             UNTIL tlmcpil-rc NOT = '00'
+                OR w-nbr-lignes >= 8
+           .
+
+       AJOUTER-LIGNE-CONTACT.
+           ADD 1                       TO w-nbr-lignes
+           STRING '   - '              DELIMITED SIZE
+                  pgm2-sor-lec-nom     DELIMITED SIZE
+                  ' '                  DELIMITED SIZE
+                  pgm2-sor-lec-prenom  DELIMITED SIZE
+                  ' Tel:'              DELIMITED SIZE
+                  pgm2-sor-lec-tel     DELIMITED SIZE
+                  ' Mel:'              DELIMITED SIZE
+                  pgm2-sor-lec-mel     DELIMITED SIZE
+             INTO w-ligne (w-nbr-lignes)
+           END-STRING
+           MOVE 'LISTNEXT'             TO tlmcpil-fct
+           CALL 'TLMPCON2' USING tlmcpil pgm2
+           .
+
+      *****************************************************************
+      * Recherche par nom : liste des prospects correspondant au motif
+      * saisi (jusqu'a 8), un prospect par ligne de resultat. Le '%'
+      * SQL est ajoute automatiquement si l'utilisateur ne l'a pas
+      * saisi, un utilisateur de l'ecran n'ayant pas a connaitre la
+      * syntaxe SQL.
+      *****************************************************************
+       RECHERCHE-PAR-NOM.
+           MOVE 35                      TO w-idx
+           PERFORM TROUVER-FIN-MOTIF
+             UNTIL w-idx = 0
+                OR w-nom-saisi (w-idx : 1) NOT = SPACE
+           MOVE SPACES                  TO w-motif
+           IF w-nom-saisi (w-idx : 1) = '%' THEN
+             MOVE w-nom-saisi            TO w-motif
+           ELSE
+             MOVE w-nom-saisi (1 : w-idx) TO w-motif (1 : w-idx)
+             MOVE '%'                    TO w-motif (w-idx + 1 : 1)
+           END-IF
+           MOVE 'SEARCH'                TO tlmcpil-fct
+           MOVE w-motif                 TO pgm1-ent-sch-nom
+           CALL 'TLMPPRO1' USING tlmcpil pgm1
+           PERFORM AJOUTER-LIGNE-PROSPECT
+             UNTIL tlmcpil-rc NOT = '00'
+                OR w-nbr-lignes >= 8
+           IF w-nbr-lignes = 0 THEN
+             MOVE 'Aucun prospect ne correspond a ce nom.'
+                                         TO MSGO
+           ELSE
+             MOVE 'Prospects trouves, saisir un identifiant pour'
+               TO MSGO
+           END-IF
+           .
+
+       TROUVER-FIN-MOTIF.
+           SUBTRACT 1                   FROM w-idx
+           .
+
+       AJOUTER-LIGNE-PROSPECT.
+           ADD 1                        TO w-nbr-lignes
+           STRING pgm1-sor-sch-id       DELIMITED SIZE
+                  ' '                   DELIMITED SIZE
+                  pgm1-sor-sch-nom      DELIMITED SIZE
+                  ' - '                 DELIMITED SIZE
+                  pgm1-sor-sch-ville    DELIMITED SIZE
+             INTO w-ligne (w-nbr-lignes)
+           END-STRING
+           MOVE 'SEARCHNEXT'            TO tlmcpil-fct
+           CALL 'TLMPPRO1' USING tlmcpil pgm1
+           .
+
+      *****************************************************************
+      * Recopie de la table de lignes de resultat vers les 8 champs
+      * de la map (une table est plus commode a remplir depuis les
+      * paragraphes ci-dessus, mais EXEC CICS SEND MAP exige des
+      * champs nommes individuellement).
+      *****************************************************************
+       RECOPIER-LIGNES.
+           MOVE w-ligne (1)             TO L1O
+           MOVE w-ligne (2)             TO L2O
+           MOVE w-ligne (3)             TO L3O
+           MOVE w-ligne (4)             TO L4O
+           MOVE w-ligne (5)             TO L5O
+           MOVE w-ligne (6)             TO L6O
+           MOVE w-ligne (7)             TO L7O
+           MOVE w-ligne (8)             TO L8O
+           .
+
+       END PROGRAM TLMLONL1.
