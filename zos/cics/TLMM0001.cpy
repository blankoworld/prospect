@@ -0,0 +1,94 @@
+      *****************************************************************
+      *     M A P  S Y M B O L I Q U E  -  T L M M 0 0 0 1 (ECRAN1)   *
+      *     -------------------------------------------------------    *
+      *****************************************************************
+      * Genere a partir du mapset BMS TLMM0001 (voir TLMM0001.bms).
+      * Deux vues sur la meme TIOA : TLMM0001I pour le RECEIVE MAP,
+      * TLMM0001O pour le SEND MAP.
+      *****************************************************************
+       01  TLMM0001I.
+           02  FILLER                PIC  X(12).
+           02  IDL                   COMP PIC  S9(4).
+           02  IDF                   PIC  X.
+           02  FILLER REDEFINES IDF.
+               03  IDA               PIC  X.
+           02  IDI                   PIC  X(6).
+           02  NOML                  COMP PIC  S9(4).
+           02  NOMF                  PIC  X.
+           02  FILLER REDEFINES NOMF.
+               03  NOMA              PIC  X.
+           02  NOMI                  PIC  X(35).
+           02  MSGL                  COMP PIC  S9(4).
+           02  MSGF                  PIC  X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA              PIC  X.
+           02  MSGI                  PIC  X(77).
+           02  L1L                   COMP PIC  S9(4).
+           02  L1F                   PIC  X.
+           02  FILLER REDEFINES L1F.
+               03  L1A               PIC  X.
+           02  L1I                   PIC  X(77).
+           02  L2L                   COMP PIC  S9(4).
+           02  L2F                   PIC  X.
+           02  FILLER REDEFINES L2F.
+               03  L2A               PIC  X.
+           02  L2I                   PIC  X(77).
+           02  L3L                   COMP PIC  S9(4).
+           02  L3F                   PIC  X.
+           02  FILLER REDEFINES L3F.
+               03  L3A               PIC  X.
+           02  L3I                   PIC  X(77).
+           02  L4L                   COMP PIC  S9(4).
+           02  L4F                   PIC  X.
+           02  FILLER REDEFINES L4F.
+               03  L4A               PIC  X.
+           02  L4I                   PIC  X(77).
+           02  L5L                   COMP PIC  S9(4).
+           02  L5F                   PIC  X.
+           02  FILLER REDEFINES L5F.
+               03  L5A               PIC  X.
+           02  L5I                   PIC  X(77).
+           02  L6L                   COMP PIC  S9(4).
+           02  L6F                   PIC  X.
+           02  FILLER REDEFINES L6F.
+               03  L6A               PIC  X.
+           02  L6I                   PIC  X(77).
+           02  L7L                   COMP PIC  S9(4).
+           02  L7F                   PIC  X.
+           02  FILLER REDEFINES L7F.
+               03  L7A               PIC  X.
+           02  L7I                   PIC  X(77).
+           02  L8L                   COMP PIC  S9(4).
+           02  L8F                   PIC  X.
+           02  FILLER REDEFINES L8F.
+               03  L8A               PIC  X.
+           02  L8I                   PIC  X(77).
+      *
+       01  TLMM0001O REDEFINES TLMM0001I.
+           02  FILLER                PIC  X(12).
+           02  FILLER                PIC  X(3).
+           02  IDO                   PIC  X(6).
+           02  FILLER                PIC  X(3).
+           02  NOMO                  PIC  X(35).
+           02  FILLER                PIC  X(3).
+           02  MSGO                  PIC  X(77).
+           02  FILLER                PIC  X(3).
+           02  L1O                   PIC  X(77).
+           02  FILLER                PIC  X(3).
+           02  L2O                   PIC  X(77).
+           02  FILLER                PIC  X(3).
+           02  L3O                   PIC  X(77).
+           02  FILLER                PIC  X(3).
+           02  L4O                   PIC  X(77).
+           02  FILLER                PIC  X(3).
+           02  L5O                   PIC  X(77).
+           02  FILLER                PIC  X(3).
+           02  L6O                   PIC  X(77).
+           02  FILLER                PIC  X(3).
+           02  L7O                   PIC  X(77).
+           02  FILLER                PIC  X(3).
+           02  L8O                   PIC  X(77).
+      *
+      *****************************************************************
+      *                     F I N   D E   C O P Y                     *
+      *****************************************************************
