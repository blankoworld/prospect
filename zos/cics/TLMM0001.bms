@@ -0,0 +1,61 @@
+      *****************************************************************
+      *        M A P S E T   B M S   -   T L M M 0 0 0 1              *
+      *        --------------------------------------------            *
+      *****************************************************************
+      * ECRAN D'INTERROGATION PROSPECT/CONTACT (TRANSACTION TLM1,
+      * PROGRAMME TLMLONL1). UNE SEULE MAPPE : SAISIE ID OU NOM, ET
+      * AFFICHAGE DU RESULTAT (FICHE PROSPECT + CONTACTS, OU LISTE
+      * DES PROSPECTS TROUVES PAR LE NOM).
+      *****************************************************************
+TLMM0001 DFHMSD TYPE=&SYSPARM,                                        X
+               LANG=COBOL,                                            X
+               MODE=INOUT,                                            X
+               TERM=3270-2,                                           X
+               CTRL=(FREEKB,FRSET),                                   X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+*
+ECRAN1   DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),                                           X
+               LENGTH=20,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='INTERROGATION PROSPECT'
+*
+         DFHMDF POS=(3,2),                                            X
+               LENGTH=20,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='Identifiant (6 car.)'
+ID       DFHMDF POS=(3,24),                                           X
+               LENGTH=6,                                              X
+               ATTRB=(UNPROT,FSET)
+*
+         DFHMDF POS=(4,2),                                            X
+               LENGTH=25,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='ou Nom (motif, 35 car.)'
+NOM      DFHMDF POS=(4,29),                                           X
+               LENGTH=35,                                             X
+               ATTRB=(UNPROT,FSET)
+*
+MSG      DFHMDF POS=(6,2),                                            X
+               LENGTH=77,                                             X
+               ATTRB=(PROT,BRT)
+*
+L1       DFHMDF POS=(8,2),  LENGTH=77, ATTRB=(PROT)
+L2       DFHMDF POS=(9,2),  LENGTH=77, ATTRB=(PROT)
+L3       DFHMDF POS=(10,2), LENGTH=77, ATTRB=(PROT)
+L4       DFHMDF POS=(11,2), LENGTH=77, ATTRB=(PROT)
+L5       DFHMDF POS=(12,2), LENGTH=77, ATTRB=(PROT)
+L6       DFHMDF POS=(13,2), LENGTH=77, ATTRB=(PROT)
+L7       DFHMDF POS=(14,2), LENGTH=77, ATTRB=(PROT)
+L8       DFHMDF POS=(15,2), LENGTH=77, ATTRB=(PROT)
+*
+         DFHMDF POS=(24,2),                                           X
+               LENGTH=55,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='ENTREE=Interroger  PF3=Fin  CLEAR=Effacer'
+*
+         DFHMSD TYPE=FINAL
