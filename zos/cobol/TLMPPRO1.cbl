@@ -21,8 +21,41 @@
            EXEC SQL
              INCLUDE DCLPRO
            END-EXEC.
+      *    Clause COPY generee par DCLGEN pour table TLMPROH (audit
+      *    avant MAJ/SUPPRESSION)
+           EXEC SQL
+             INCLUDE DCLPROH
+           END-EXEC.
        77 SQLCODE-TXT     PIC S9(3).
        77 SQLERR-MSG      PIC X(30).
+       77 SQLCNT          PIC S9(7) COMP-3.
+      *    Coherence code postal / ville (VRF-CP-VILLE)
+       77 w-adr-valide    PIC 9.
+           88 w-adr-valide-oui              VALUE 1.
+           88 w-adr-valide-non              VALUE 0.
+      *    Image avant trouvee lors du cliche d'audit (AUDIT-AVANT-PRO)
+       77 w-audit-pro     PIC 9.
+           88 w-audit-pro-trouve             VALUE 1.
+           88 w-audit-pro-absent             VALUE 0.
+      *    Doublon d'ID detecte lors de l'AJOUT (VRF-DOUBLON-PRO)
+       77 w-doublon-pro   PIC 9.
+           88 w-doublon-pro-oui               VALUE 1.
+           88 w-doublon-pro-non               VALUE 0.
+      *    Forme affichable du motif de recherche NOM (cf. RECHERCHE-
+      *    DEBUT), masquee si tlmcpil-pii-actif
+       77 w-nom-aff       PIC X(35).
+      *****************************************************************
+      * Curseur : prospects dont le nom correspond au motif demande,
+      * pour la fonction SEARCH / SEARCHNEXT
+      *****************************************************************
+           EXEC SQL
+             DECLARE CURS-PRO-NOM CURSOR FOR
+               SELECT ID, NOM, ADDR_VILLE
+               FROM TRAIN04.TLMPRO
+               WHERE NOM LIKE :tlmpro-nom
+                 AND STATUT = 'A'
+               ORDER BY NOM
+           END-EXEC.
        LINKAGE SECTION.
       *    Clause COPY pour structure d'echange prog. <-> sous-prog.
            COPY TLMCPIL.
@@ -51,6 +84,14 @@
                 PERFORM SUPPRESSION
              WHEN 'ADD'
                 PERFORM AJOUT
+             WHEN 'SEARCH'
+                PERFORM RECHERCHE-DEBUT
+             WHEN 'SEARCHNEXT'
+                PERFORM RECHERCHE-SUITE
+             WHEN 'COMMIT'
+                PERFORM COMMIT-TRT
+             WHEN 'COUNT'
+                PERFORM COMPTE-ACTIFS
              WHEN OTHER
                 PERFORM ERREUR
            END-EVALUATE
@@ -67,14 +108,17 @@
                  NOM,
                  ADDR_RUE,
                  ADDR_CP,
-                 ADDR_VILLE
+                 ADDR_VILLE,
+                 STADE
                INTO
                  :tlmpro-nom,
                  :tlmpro-addr-rue,
                  :tlmpro-addr-cp,
-                 :tlmpro-addr-ville
+                 :tlmpro-addr-ville,
+                 :tlmpro-stade
                FROM TRAIN04.TLMPRO
                WHERE ID=:tlmpro-id
+                 AND STATUT='A'
              END-EXEC
       *      Verification SQLCODE
              PERFORM VERIF-SQLCODE
@@ -83,6 +127,7 @@
                MOVE tlmpro-addr-rue   TO cppro1-sor-lec-rue
                MOVE tlmpro-addr-cp    TO cppro1-sor-lec-cp
                MOVE tlmpro-addr-ville TO cppro1-sor-lec-ville
+               MOVE tlmpro-stade      TO cppro1-sor-lec-stade
              END-IF
            ELSE
              MOVE '01' TO tlmcpil-rc
@@ -97,21 +142,52 @@
            MOVE cppro1-ent-maj-id                TO tlmpro-id
            IF cppro1-ent-maj-id NOT = SPACES THEN
              DISPLAY ' <' tlmpro-id '>'
+      *      Cliche de l'image avant, pour l'historique d'audit
+             PERFORM AUDIT-AVANT-PRO
              MOVE cppro1-ent-maj-nom             TO tlmpro-nom
              MOVE cppro1-ent-maj-rue             TO tlmpro-addr-rue
              MOVE cppro1-ent-maj-cp              TO tlmpro-addr-cp
              MOVE cppro1-ent-maj-ville           TO tlmpro-addr-ville
-             EXEC SQL
-               UPDATE TRAIN04.TLMPRO
-               SET
-                 NOM        = :tlmpro-nom,
-                 ADDR_RUE   = :tlmpro-addr-rue,
-                 ADDR_CP    = :tlmpro-addr-cp,
-                 ADDR_VILLE = :tlmpro-addr-ville
-               WHERE
-                 ID         = :tlmpro-id
-             END-EXEC
-             PERFORM VERIF-SQLCODE
+      *      Stade laisse a espace par l'appelant = inchange ; sinon
+      *      la valeur fournie doit etre l'un des codes reconnus
+      *      (cf. TLMPRO-STADE-VALIDE). "Inchange" doit relire le
+      *      stade tel qu'il est actuellement en base (et non garder
+      *      une valeur de tlmpro-stade laissee par un appel CALL
+      *      precedent dans la meme unite d'execution), faute de quoi
+      *      l'UPDATE ci-dessous l'ecraserait avec une valeur perimee.
+             IF cppro1-ent-maj-stade NOT = SPACES THEN
+               MOVE cppro1-ent-maj-stade          TO tlmpro-stade
+             ELSE
+               PERFORM RELIT-STADE-PRO
+             END-IF
+             PERFORM VRF-CP-VILLE
+             IF cppro1-ent-maj-stade NOT = SPACES
+                 AND NOT TLMPRO-STADE-VALIDE THEN
+               SET w-adr-valide-non                TO TRUE
+               MOVE '01'                           TO tlmcpil-rc
+               MOVE 'PHY-PRO-MAJ: stade invalide.'
+                                                   TO tlmcpil-msg
+             END-IF
+             IF w-adr-valide-oui THEN
+               IF w-audit-pro-trouve THEN
+                 MOVE 'M'                        TO tlmproh-operation
+                 PERFORM ECRIT-AUDIT-PRO
+               END-IF
+               EXEC SQL
+                 UPDATE TRAIN04.TLMPRO
+                 SET
+                   NOM        = :tlmpro-nom,
+                   ADDR_RUE   = :tlmpro-addr-rue,
+                   ADDR_CP    = :tlmpro-addr-cp,
+                   ADDR_VILLE = :tlmpro-addr-ville,
+                   STADE      = :tlmpro-stade,
+                   DTMAJ      = CURRENT TIMESTAMP
+                 WHERE
+                   ID         = :tlmpro-id
+                   AND STATUT = 'A'
+               END-EXEC
+               PERFORM VERIF-SQLCODE
+             END-IF
            ELSE
              MOVE '01'                           TO tlmcpil-rc
              MOVE 'PHY-PRO-MAJ: code prospect vide.'
@@ -120,15 +196,92 @@
            END-IF
            .
 
+      *****************************************************************
+      * Relit en base le stade actuel du prospect, pour le conserver
+      * inchange lors d'une MAJ ou l'appelant a laisse cppro1-ent-maj-
+      * stade a espace. tlmpro-stade n'est pas fiable a ce stade pour
+      * un "inchange" : il peut porter la valeur laissee par un appel
+      * CALL precedent dans la meme unite d'execution, sans rapport
+      * avec le prospect courant.
+      *****************************************************************
+       RELIT-STADE-PRO.
+           EXEC SQL
+             SELECT STADE
+             INTO   :tlmpro-stade
+             FROM   TRAIN04.TLMPRO
+             WHERE  ID     = :tlmpro-id
+               AND  STATUT = 'A'
+           END-EXEC
+           .
+
+      *****************************************************************
+      * Cliche, dans TLMPROH-*, de l'image du prospect telle qu'elle
+      * est actuellement en base, avant qu'une MAJ/SUPPRESSION ne
+      * l'ecrase. w-audit-pro-absent si le prospect n'existe pas
+      * (rien a cliche ; l'UPDATE suivant n'affectera aucune ligne).
+      *****************************************************************
+       AUDIT-AVANT-PRO.
+           SET w-audit-pro-absent               TO TRUE
+           EXEC SQL
+             SELECT
+               ID, NOM, ADDR_RUE, ADDR_CP, ADDR_VILLE, STATUT, DTMAJ
+             INTO
+               :tlmproh-id, :tlmproh-nom, :tlmproh-addr-rue,
+               :tlmproh-addr-cp, :tlmproh-addr-ville, :tlmproh-statut,
+               :tlmproh-dtmaj
+             FROM TRAIN04.TLMPRO
+             WHERE ID = :tlmpro-id
+               AND STATUT = 'A'
+           END-EXEC
+           IF SQLCODE = 0 THEN
+             SET w-audit-pro-trouve              TO TRUE
+           END-IF
+           .
+
+      *****************************************************************
+      * Ecriture d'une ligne d'historique TLMPROH a partir de l'image
+      * avant cliche par AUDIT-AVANT-PRO (TLMPROH-OPERATION positionne
+      * par l'appelant). Une anomalie d'insertion ne bloque pas la MAJ/
+      * SUPPRESSION elle-meme (l'audit est une tracabilite annexe, pas
+      * une condition de l'operation principale) mais est journalisee.
+      *****************************************************************
+       ECRIT-AUDIT-PRO.
+           MOVE tlmcpil-src                      TO tlmproh-pilseq
+           EXEC SQL
+             INSERT INTO TRAIN04.TLMPROH (
+                 ID, NOM, ADDR_RUE, ADDR_CP, ADDR_VILLE, STATUT, DTMAJ,
+                 OPERATION, PILSEQ, DTAUDIT)
+               VALUES (
+                 :tlmproh-id, :tlmproh-nom, :tlmproh-addr-rue,
+                 :tlmproh-addr-cp, :tlmproh-addr-ville,
+                 :tlmproh-statut, :tlmproh-dtmaj, :tlmproh-operation,
+                 :tlmproh-pilseq, CURRENT TIMESTAMP)
+           END-EXEC
+           IF SQLCODE NOT = 0 THEN
+             DISPLAY 'PHY-PRO-ERR AUDIT <' tlmproh-id '> SQLCODE <'
+                     sqlcode '>'
+           END-IF
+           .
+
        SUPPRESSION.
            DISPLAY 'PHY-PRO-SUP'                 WITH NO ADVANCING
            MOVE cppro1-ent-sup-id                TO tlmpro-id
            IF cppro1-ent-sup-id NOT = SPACES THEN
              DISPLAY ' <' tlmpro-id '>'
+      *      Cliche de l'image avant, pour l'historique d'audit
+             PERFORM AUDIT-AVANT-PRO
+             IF w-audit-pro-trouve THEN
+               MOVE 'S'                          TO tlmproh-operation
+               PERFORM ECRIT-AUDIT-PRO
+             END-IF
+      *      Suppression logique : on archive plutot que de detruire
+      *      la ligne, pour pouvoir la restaurer en cas d'erreur.
              EXEC SQL
-               DELETE
-               FROM TRAIN04.TLMPRO
+               UPDATE TRAIN04.TLMPRO
+               SET STATUT = 'X',
+                   DTMAJ  = CURRENT TIMESTAMP
                WHERE ID=:tlmpro-id
+                 AND STATUT = 'A'
              END-EXEC
              PERFORM VERIF-SQLCODE
       *      Code retour du succes du traitement (cas echeant
@@ -157,35 +310,185 @@
            MOVE cppro1-ent-ajo-rue               TO tlmpro-addr-rue
            MOVE cppro1-ent-ajo-cp                TO tlmpro-addr-cp
            MOVE cppro1-ent-ajo-ville             TO tlmpro-addr-ville
-           EXEC SQL
-           SELECT ID
-             INTO :tlmpro-id
-             FROM FINAL TABLE (
-               INSERT INTO TRAIN04.TLMPRO (
-                   ID,
-                   NOM,
-                   ADDR_RUE,
-                   ADDR_CP,
-                   ADDR_VILLE)
-               VALUES (
-                   :tlmpro-id,
-                   :tlmpro-nom,
-                   :tlmpro-addr-rue,
-                   :tlmpro-addr-cp,
-                   :tlmpro-addr-ville)
-                   )
-           END-EXEC
-           PERFORM VERIF-SQLCODE
-      *    Code retour du succes
-           IF SQLCODE = 0 OR SQLCODE = 100 THEN
-             MOVE tlmpro-id                      TO cppro1-sor-ajo-id
-             MOVE '00'                           TO tlmcpil-rc
+      *    Stade laisse a espace par l'appelant = 'N' (nouveau lead)
+      *    par defaut.
+           IF cppro1-ent-ajo-stade = SPACES THEN
+             SET TLMPRO-STADE-NOUVEAU            TO TRUE
+           ELSE
+             MOVE cppro1-ent-ajo-stade            TO tlmpro-stade
+           END-IF
+      *    Doublon d'ID ? Une collision concurrente reste possible
+      *    entre ce test et l'INSERT (pas de verrou pose ici) : elle
+      *    remontera alors en '99' via VERIF-SQLCODE, la cle primaire
+      *    etant rejetee par la BDD elle-meme.
+           PERFORM VRF-DOUBLON-PRO
+           IF w-doublon-pro-oui THEN
+             MOVE '03'                           TO tlmcpil-rc
              STRING
-               'OK, AJO <'         DELIMITED SIZE
-               cppro1-sor-ajo-id   DELIMITED SIZE
-               '>'                 DELIMITED size
+               'PHY-PRO-AJO: ID <'  DELIMITED SIZE
+               tlmpro-id            DELIMITED SIZE
+               '> deja existant.'   DELIMITED SIZE
                INTO tlmcpil-msg
              END-STRING
+             DISPLAY ' Doublon'
+           ELSE
+             IF NOT TLMPRO-STADE-VALIDE THEN
+               MOVE '01'                         TO tlmcpil-rc
+               MOVE 'PHY-PRO-AJO: stade invalide.'
+                                                 TO tlmcpil-msg
+             ELSE
+               PERFORM VRF-CP-VILLE
+               IF w-adr-valide-oui THEN
+                 EXEC SQL
+                 SELECT ID
+                   INTO :tlmpro-id
+                   FROM FINAL TABLE (
+                     INSERT INTO TRAIN04.TLMPRO (
+                         ID,
+                         NOM,
+                         ADDR_RUE,
+                         ADDR_CP,
+                         ADDR_VILLE,
+                         STATUT,
+                         STADE,
+                         DTMAJ)
+                     VALUES (
+                         :tlmpro-id,
+                         :tlmpro-nom,
+                         :tlmpro-addr-rue,
+                         :tlmpro-addr-cp,
+                         :tlmpro-addr-ville,
+                         'A',
+                         :tlmpro-stade,
+                         CURRENT TIMESTAMP)
+                         )
+                 END-EXEC
+                 PERFORM VERIF-SQLCODE
+      *          Code retour du succes
+                 IF SQLCODE = 0 OR SQLCODE = 100 THEN
+                   MOVE tlmpro-id                  TO cppro1-sor-ajo-id
+                   MOVE '00'                       TO tlmcpil-rc
+                   STRING
+                     'OK, AJO <'       DELIMITED SIZE
+                     cppro1-sor-ajo-id DELIMITED SIZE
+                     '>'               DELIMITED size
+                     INTO tlmcpil-msg
+                   END-STRING
+                 END-IF
+               END-IF
+             END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      * VRF-DOUBLON-PRO : un prospect actif porte-t-il deja cet ID ?
+      * Controle prealable a l'AJOUT, pour distinguer un doublon de cle
+      * (rc='03') d'une erreur SQL generique (rc='99', cf. VERIF-
+      * SQLCODE) que l'appelant/les journaux pourraient sinon confondre.
+      *****************************************************************
+      *    L'ID est verifie sans filtre sur STATUT : un ID deja present
+      *    sur une ligne archivee doit etre rejete comme doublon au
+      *    meme titre qu'une ligne active, plutot que de tomber sur la
+      *    violation de cle unique au moment de l'INSERT.
+       VRF-DOUBLON-PRO.
+           SET w-doublon-pro-non                 TO TRUE
+           EXEC SQL
+             SELECT COUNT(*)
+               INTO :SQLCNT
+               FROM TRAIN04.TLMPRO
+               WHERE ID = :tlmpro-id
+           END-EXEC
+           IF SQLCNT > 0 THEN
+             SET w-doublon-pro-oui                TO TRUE
+           END-IF
+           .
+
+      *****************************************************************
+      * SEARCH : ouvre le curseur des prospects dont le NOM correspond
+      * au motif demande (caractere(s) '%' a la charge de l'appelant)
+      * et renvoie le premier trouve (ID/NOM/VILLE, via cppro1-sor-sch).
+      * rc='10' si aucun prospect ne correspond (curseur deja referme).
+      *****************************************************************
+       RECHERCHE-DEBUT.
+           DISPLAY 'PHY-PRO-SCH'      WITH NO ADVANCING
+           MOVE cppro1-ent-sch-nom    TO tlmpro-nom
+           IF cppro1-ent-sch-nom NOT = SPACES THEN
+             MOVE tlmpro-nom          TO w-nom-aff
+             IF tlmcpil-pii-actif THEN
+               MOVE ALL '*'           TO w-nom-aff
+             END-IF
+             DISPLAY ' <' w-nom-aff '>'
+             EXEC SQL
+               OPEN CURS-PRO-NOM
+             END-EXEC
+             PERFORM RECHERCHE-FETCH
+           ELSE
+             MOVE '01' TO tlmcpil-rc
+             MOVE 'PHY-PRO-SCH: motif de recherche vide.'
+               TO tlmcpil-msg
+             DISPLAY ' None'
+           END-IF
+           .
+
+      *****************************************************************
+      * SEARCHNEXT : renvoie le prospect suivant du curseur ouvert par
+      * SEARCH. rc='10' en fin de curseur (alors referme par
+      * RECHERCHE-FETCH).
+      *****************************************************************
+       RECHERCHE-SUITE.
+           DISPLAY 'PHY-PRO-SCH-SUIVANT' WITH NO ADVANCING
+           PERFORM RECHERCHE-FETCH
+           .
+
+       RECHERCHE-FETCH.
+           EXEC SQL
+             FETCH CURS-PRO-NOM
+               INTO :tlmpro-id, :tlmpro-nom, :tlmpro-addr-ville
+           END-EXEC
+           PERFORM VERIF-SQLCODE
+           IF SQLCODE = 0 THEN
+             DISPLAY ' <' tlmpro-id '>'
+             MOVE tlmpro-id           TO cppro1-sor-sch-id
+             MOVE tlmpro-nom          TO cppro1-sor-sch-nom
+             MOVE tlmpro-addr-ville   TO cppro1-sor-sch-ville
+           ELSE
+             DISPLAY ' None'
+             EXEC SQL
+               CLOSE CURS-PRO-NOM
+             END-EXEC
+           END-IF
+           .
+
+      *****************************************************************
+      * COMMIT : point de synchronisation demande par l'appelant (ex.
+      * TLMBPGM3 tous les N enregistrements pilotage traites), pour
+      * eviter de garder une seule unite de travail ouverte sur tout
+      * un passage batch.
+      *****************************************************************
+       COMMIT-TRT.
+           DISPLAY 'PHY-PRO-COMMIT' WITH NO ADVANCING
+           EXEC SQL
+             COMMIT
+           END-EXEC
+           PERFORM VERIF-SQLCODE
+           .
+
+      *****************************************************************
+      * COUNT : nombre de prospects actifs, pour le rapprochement
+      * pilotage / BDD (tot. AJO/MAJ/SUP vs. volumetrie reelle)
+      *****************************************************************
+       COMPTE-ACTIFS.
+           DISPLAY 'PHY-PRO-COUNT' WITH NO ADVANCING
+           EXEC SQL
+             SELECT COUNT(*)
+               INTO :SQLCNT
+               FROM TRAIN04.TLMPRO
+               WHERE STATUT = 'A'
+           END-EXEC
+           PERFORM VERIF-SQLCODE
+           IF SQLCODE = 0 THEN
+             MOVE SQLCNT              TO cppro1-sor-cnt-nbr
+             DISPLAY ' <' SQLCNT '>'
            END-IF
            .
 
@@ -206,8 +509,15 @@
                MOVE '99'                         TO tlmcpil-rc
                MOVE sqlcode                      TO sqlcode-txt
                MOVE sqlerrm                      TO sqlerr-msg
+      *        Le detail complet (SQLSTATE + SQLERRM non tronque) est
+      *        affiche en clair sur le journal du job : tlmcpil-msg
+      *        (40 car.) ne peut pas tout contenir.
+               DISPLAY 'PHY-PRO-ERR SQLSTATE <' sqlstate
+                       '> SQLERRM <' sqlerrm '>'
                STRING
-                 'ERR, <'          DELIMITED SIZE
+                 'ERR<'            DELIMITED SIZE
+                 sqlstate          DELIMITED SIZE
+                 '><'              DELIMITED SIZE
                  sqlcode-txt       DELIMITED SIZE
                  '><'              DELIMITED SIZE
                  sqlerr-msg        DELIMITED SIZE
@@ -216,6 +526,42 @@
            END-EVALUATE
            .
 
+      *****************************************************************
+      * VRF-CP-VILLE : coherence code postal / ville avant AJOUT/MAJ.
+      *    - les deux vides                      : coherent (pas
+      *      d'adresse renseignee)
+      *    - un des deux vide, l'autre renseigne  : incoherent
+      *    - les deux renseignes, CP non numerique sur 5 positions
+      *      (format metropolitain)               : incoherent
+      * Le controle croise CP/VILLE reel (via table de reference)
+      * n'existe pas encore ; a defaut, ce controle de format/
+      * coherence de base est celui demande pour bloquer les pires
+      * incoherences avant ecriture en base.
+      *****************************************************************
+       VRF-CP-VILLE.
+           SET w-adr-valide-oui             TO TRUE
+           IF tlmpro-addr-cp = SPACES AND tlmpro-addr-ville = SPACES
+           THEN
+             CONTINUE
+           ELSE
+             IF tlmpro-addr-cp = SPACES OR tlmpro-addr-ville = SPACES
+             THEN
+               SET w-adr-valide-non          TO TRUE
+             ELSE
+               IF tlmpro-addr-cp NOT NUMERIC THEN
+                 SET w-adr-valide-non        TO TRUE
+               END-IF
+             END-IF
+           END-IF
+           IF w-adr-valide-non THEN
+             MOVE '02'                       TO tlmcpil-rc
+             MOVE 'PHY-PRO: CP/VILLE incoherents.'
+                                              TO tlmcpil-msg
+             DISPLAY 'PHY-PRO-ERR CP <' tlmpro-addr-cp
+                     '> VILLE <' tlmpro-addr-ville '>'
+           END-IF
+           .
+
       *****************************************************************
       * Erreur 90 : fonction demandee inconnue
       *****************************************************************
