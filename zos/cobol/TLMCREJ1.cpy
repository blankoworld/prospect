@@ -0,0 +1,24 @@
+      *****************************************************************
+      *                 F I C H I E R  D E  R E J E T S               *
+      *                 ------------------------------                *
+      *****************************************************************
+      * Clause COPY pour ecrire un enregistrement de pilotage rejete, *
+      * avec le motif du rejet.                                       *
+      * Longueur de la chaine : 843 caracteres (2+40+801)             *
+      *****************************************************************
+      *   Description de la structure du fichier de rejets
+       01 :PROG:-REJ.
+      *    Code motif de rejet
+      *        01 : code de pilotage invalide (ni A, ni M, ni S)
+      *        02 : champ obligatoire absent ou a blanc
+      *        03 : identifiant malforme
+           05 :PROG:-REJ-COD           PIC  X(02).
+      *    Libelle du motif de rejet
+           05 :PROG:-REJ-MSG           PIC  X(40).
+      *    Ligne de pilotage a l'origine du rejet (copie conforme du
+      *    format TLMCPIL3)
+           05 :PROG:-REJ-LIGNE         PIC  X(801).
+      *
+      *****************************************************************
+      *                     F I N   D E   C O P Y                     *
+      *****************************************************************
