@@ -0,0 +1,27 @@
+      *****************************************************************
+      *         F I C H I E R  D ' A R C H I V E  P R O S P E C T     *
+      *         ---------------------------------------------         *
+      *****************************************************************
+      * Clause COPY pour le fichier d'extrait d'archive des prospects
+      * purges (prospect actif sans aucun contact actif lie).
+      * Longueur de la chaine : 400 caracteres
+      *****************************************************************
+       01 :PROG:-ARC.
+      *    Identifiant du prospect archive
+           05 :PROG:-ARC-ID           PIC  X(06).
+      *    Nom du prospect archive
+           05 :PROG:-ARC-NOM          PIC  X(35).
+      *    Rue du prospect archive
+           05 :PROG:-ARC-RUE          PIC  X(40).
+      *    Code postal du prospect archive
+           05 :PROG:-ARC-CP           PIC  X(05).
+      *    Ville du prospect archive
+           05 :PROG:-ARC-VILLE        PIC  X(35).
+      *    Date de purge (YYYYMMDD)
+           05 :PROG:-ARC-DATE         PIC  9(08).
+      *    Remplissage du reste de la chaine
+           05 FILLER                  PIC  X(271).
+      *
+      *****************************************************************
+      *                     F I N   D E   C O P Y                     *
+      *****************************************************************
