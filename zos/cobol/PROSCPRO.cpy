@@ -0,0 +1,29 @@
+      ******************************************************************
+      * DCLGEN TABLE(TRAIN04.PROSPECT)                                 *
+      *        LIBRARY(TRAIN04.OPEN.COBOL(PROSCPRO))                   *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(PROSPECT-)                                        *
+      *        STRUCTURE(PROSPECT)                                     *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE TRAIN04.PROSPECT TABLE
+           ( ID                             CHAR(6) NOT NULL,
+             NOM                            CHAR(35) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE TRAIN04.PROSPECT                   *
+      ******************************************************************
+       01  PROSPECT.
+      *    *************************************************************
+      *                       ID
+           10 PROSPECT-ID           PIC X(6).
+      *    *************************************************************
+      *                       NOM
+           10 PROSPECT-NOM          PIC X(35).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2       *
+      ******************************************************************
