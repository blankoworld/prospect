@@ -0,0 +1,316 @@
+      *****************************************************************
+      *                    C O U C H E  M E T I E R
+      *                    ------------------------
+      *****************************************************************
+      * APPLICATION      : PRE-VALIDATION FICHIER PILOTAGE
+      * NOM DU PROGRAMME : TLMBPGM8
+      * DESCRIPTION      : PROGRAMME BATCH DE CONTROLE D'UN FICHIER DE
+      *    PILOTAGE (FORMAT TLMCPIL3) AVANT TOUTE MISE A JOUR DE LA
+      *    BDD : PARCOURT TOUT LE FICHIER DE BOUT EN BOUT, VERIFIE
+      *    QUE CHAQUE ENREGISTREMENT EST STRUCTURELLEMENT VALIDE
+      *    (CODE DE PILOTAGE, CHAMPS OBLIGATOIRES), ET PRODUIT UN
+      *    COMPTE-RENDU PASS/FAIL AVANT QUE TLMBPGM3 NE SOIT LANCE.
+      *    N'ACCEDE NI N'ECRIT JAMAIS DANS TLMPRO / TLMCON : CE N'EST
+      *    QU'UNE VERIFICATION DE FORME DU FICHIER D'ENTREE.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      TLMBPGM8.
+       AUTHOR.          Olivier DOSSMANN.
+       DATE-WRITTEN.    20190124.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. ZIA.
+       OBJECT-COMPUTER. VIRTEL.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fichier de pilotage a controler
+           SELECT pilote ASSIGN TO PILOTAGE
+             FILE STATUS IS w-pilote.
+      *    Fichier de journalisation (compte-rendu de controle)
+           SELECT log    ASSIGN TO JOURNAUX
+             FILE STATUS IS w-log.
+       DATA DIVISION.
+       FILE SECTION.
+       FD pilote RECORDING MODE F.
+       COPY TLMCPIL3 REPLACING ==:PROG:== BY ==f==.
+       FD log RECORDING MODE F.
+       01 f-log                          PIC   X(80).
+       WORKING-STORAGE SECTION.
+      *    Fin de parcours du fichier pilotage
+       01 w-fin-fic                      PIC   9.
+           88 w-fin-fic-oui                      VALUE 1.
+           88 w-fin-fic-non                      VALUE 0.
+      *    Au moins un enregistrement invalide a-t-il ete rencontre ?
+       01 w-invalide                     PIC   9.
+           88 w-invalide-oui                     VALUE 1.
+           88 w-invalide-non                     VALUE 0.
+      *    L'enregistrement en cours est-il valide ?
+       01 w-obl                          PIC   9.
+           88 w-obl-oui                          VALUE 1.
+           88 w-obl-non                          VALUE 0.
+      *    L'enregistrement de fin de fichier (trailer) a-t-il deja
+      *    ete rencontre ? Aucun enregistrement de detail ne doit le
+      *    suivre.
+       01 w-trailer-vu                   PIC   9.
+           88 w-trailer-vu-oui                   VALUE 1.
+           88 w-trailer-vu-non                   VALUE 0.
+      *    Codes d'etat des fichiers
+       01 w-pilote                       PIC   X(02).
+       01 w-log                          PIC   X(02).
+      *    Libelle de l'operation en cours et message d'erreur fichier
+       01 w-fic-op                       PIC   X(30).
+      *    Motif de rejet courant de la ligne en cours de controle
+       01 w-rej-cod                      PIC   X(02).
+       01 w-rej-msg                      PIC   X(40).
+      *    Compteurs pour le compte-rendu
+       01 w-compteur.
+           05 w-cpt-lec                   PIC  S9(07) COMP-3.
+           05 w-cpt-valide                PIC  S9(07) COMP-3.
+           05 w-cpt-invalide              PIC  S9(07) COMP-3.
+       01 w-rap-lec.
+           05 FILLER                     PIC   X(43) VALUE
+                'Nombre de lignes lues :                    '.
+           05 w-rap-lec-nbr              PIC   ZZZZZZ9.
+       01 w-rap-valide.
+           05 FILLER                     PIC   X(43) VALUE
+                'Nombre de lignes valides :                 '.
+           05 w-rap-valide-nbr           PIC   ZZZZZZ9.
+       01 w-rap-invalide.
+           05 FILLER                     PIC   X(43) VALUE
+                'Nombre de lignes invalides :               '.
+           05 w-rap-invalide-nbr         PIC   ZZZZZZ9.
+      *    Numero de ligne en cours, edite pour le message de rejet
+       77 w-cpt-lec-ed                   PIC   ZZZZZZ9.
+      *    Ligne courante a ecrire dans le fichier de log
+       77 w-enr-log                      PIC   X(80).
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           DISPLAY 'PVL, CONTROLE PILOTAGE'
+           PERFORM INIT
+           PERFORM TRT UNTIL w-fin-fic-oui
+           PERFORM FIN
+           IF w-invalide-oui THEN
+             MOVE 16                   TO RETURN-CODE
+           END-IF
+           GOBACK
+           .
+
+      *****************************************************************
+      * Ouverture des fichiers et initialisation des compteurs.
+      *****************************************************************
+       INIT.
+           SET w-fin-fic-non              TO TRUE
+           SET w-invalide-non             TO TRUE
+           SET w-trailer-vu-non           TO TRUE
+           OPEN INPUT pilote
+           MOVE 'OUVERTURE PILOTAGE'      TO w-fic-op
+           PERFORM VRF-FIC-PILOTE
+           IF w-pilote NOT = '00' THEN
+             SET w-fin-fic-oui            TO TRUE
+             SET w-invalide-oui           TO TRUE
+           END-IF
+           OPEN OUTPUT log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'PVL-ERR OUVERTURE JOURNAUX <' w-log '>'
+           END-IF
+           MOVE 0 TO w-cpt-lec w-cpt-valide w-cpt-invalide
+           PERFORM ENTETE
+           .
+
+      *****************************************************************
+      * Lecture d'un enregistrement et controle de forme.
+      *****************************************************************
+       TRT.
+           READ pilote
+               AT END SET w-fin-fic-oui  TO TRUE
+               NOT AT END PERFORM CONTROLER-ENR
+           END-READ
+           IF NOT w-fin-fic-oui THEN
+             MOVE 'LECTURE PILOTAGE'      TO w-fic-op
+             PERFORM VRF-FIC-PILOTE
+             IF w-pilote NOT = '00' THEN
+               SET w-fin-fic-oui          TO TRUE
+               SET w-invalide-oui         TO TRUE
+             END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      * Verification du code d'etat du fichier PILOTAGE apres une
+      * OPEN ou une READ. Une fin de fichier normale (AT END) laisse
+      * w-pilote a '10' : ce n'est pas une erreur.
+      *****************************************************************
+       VRF-FIC-PILOTE.
+           IF w-pilote NOT = '00' AND w-pilote NOT = '10' THEN
+             DISPLAY 'PVL-ERR FICHIER PILOTAGE <' w-fic-op
+                     '><' w-pilote '>'
+           END-IF
+           .
+
+      *****************************************************************
+      * Controle de forme d'un enregistrement : code de pilotage
+      * reconnu, champs obligatoires presents selon le code, et un
+      * seul enregistrement de fin de fichier, en derniere position.
+      *****************************************************************
+       CONTROLER-ENR.
+           ADD 1                         TO w-cpt-lec
+           SET w-obl-oui                  TO TRUE
+           EVALUATE TRUE
+             WHEN w-trailer-vu-oui
+               SET w-obl-non              TO TRUE
+               MOVE '04'                  TO w-rej-cod
+               MOVE 'Enregistrement apres le trailer de fin'
+                                           TO w-rej-msg
+             WHEN f-pil-cmd-ajo OR f-pil-cmd-maj
+               PERFORM VRF-CHAMPS-OBLIG-PRO-CON
+             WHEN f-pil-cmd-sup
+               PERFORM VRF-CHAMPS-OBLIG-SUP
+             WHEN f-pil-cmd-fin
+               SET w-trailer-vu-oui       TO TRUE
+             WHEN OTHER
+               SET w-obl-non              TO TRUE
+               MOVE '01'                  TO w-rej-cod
+               MOVE 'Code de pilotage invalide (ni A, ni M, ni S, ni T)'
+                                           TO w-rej-msg
+           END-EVALUATE
+           IF w-obl-oui THEN
+             ADD 1                       TO w-cpt-valide
+           ELSE
+             ADD 1                       TO w-cpt-invalide
+             SET w-invalide-oui          TO TRUE
+             MOVE w-cpt-lec              TO w-cpt-lec-ed
+             MOVE SPACES                 TO w-enr-log
+             STRING
+               'Ligne '                  DELIMITED SIZE
+               w-cpt-lec-ed              DELIMITED SIZE
+               ' rejetee <'              DELIMITED SIZE
+               w-rej-cod                 DELIMITED SIZE
+               '> '                      DELIMITED SIZE
+               w-rej-msg                 DELIMITED SIZE
+               INTO w-enr-log
+             END-STRING
+             PERFORM ECRIT-LOG
+           END-IF
+           .
+
+      *****************************************************************
+      * AJOUT / MAJ : identifiant et nom du prospect, identifiant,
+      * nom et prenom du contact (meme regle que VRF-CHAMPS-OBLIG de
+      * TLMBPGM3).
+      *****************************************************************
+       VRF-CHAMPS-OBLIG-PRO-CON.
+           IF f-pil-pro-id    = SPACE OR
+              f-pil-pro-nom   = SPACE OR
+              f-pil-con-id    = SPACE OR
+              f-pil-con-nom   = SPACE OR
+              f-pil-con-prenom = SPACE THEN
+             SET w-obl-non               TO TRUE
+             MOVE '02'                   TO w-rej-cod
+             MOVE 'Champ obligatoire absent ou a blanc'
+                                          TO w-rej-msg
+           ELSE
+             IF f-pil-pro-id NOT NUMERIC OR f-pil-con-id NOT NUMERIC
+             THEN
+               SET w-obl-non             TO TRUE
+               MOVE '03'                 TO w-rej-cod
+               MOVE 'Identifiant malforme'
+                                          TO w-rej-msg
+             END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      * SUPPRESSION : seul l'identifiant du contact a supprimer est
+      * exploite par TLMBPGM3 (meme regle que SUP-CON).
+      *****************************************************************
+       VRF-CHAMPS-OBLIG-SUP.
+           IF f-pil-con-id = SPACE THEN
+             SET w-obl-non               TO TRUE
+             MOVE '02'                   TO w-rej-cod
+             MOVE 'Champ obligatoire absent ou a blanc'
+                                          TO w-rej-msg
+           ELSE
+             IF f-pil-con-id NOT NUMERIC THEN
+               SET w-obl-non             TO TRUE
+               MOVE '03'                 TO w-rej-cod
+               MOVE 'Identifiant malforme'
+                                          TO w-rej-msg
+             END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      * Ecriture d'une ligne dans le fichier de log, avec verification
+      * du code d'etat du fichier JOURNAUX.
+      *****************************************************************
+       ECRIT-LOG.
+           WRITE f-log                   FROM w-enr-log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'PVL-ERR ECRITURE JOURNAUX <' w-log '>'
+           END-IF
+           .
+
+      *****************************************************************
+      * Entete du compte-rendu
+      *****************************************************************
+       ENTETE.
+           MOVE '.------------------------------------------------.'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '|     PRE-VALIDATION DU FICHIER PILOTAGE         |'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '|     ---------------------------------          |'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '.------------------------------------------------.'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE ' '                    TO w-enr-log
+           PERFORM ECRIT-LOG
+           .
+
+      *****************************************************************
+      * Compte-rendu final, resultat PASS/FAIL et fermeture fichiers.
+      *****************************************************************
+       FIN.
+           MOVE ' '                    TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '-------------------------------------------------'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-cpt-lec              TO w-rap-lec-nbr
+           MOVE w-rap-lec              TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-cpt-valide           TO w-rap-valide-nbr
+           MOVE w-rap-valide           TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-cpt-invalide         TO w-rap-invalide-nbr
+           MOVE w-rap-invalide         TO w-enr-log
+           PERFORM ECRIT-LOG
+           IF NOT w-trailer-vu-oui THEN
+             MOVE 'Aucun trailer de fin rencontre dans le fichier'
+                                       TO w-enr-log
+             PERFORM ECRIT-LOG
+             SET w-invalide-oui        TO TRUE
+           END-IF
+           MOVE ' '                    TO w-enr-log
+           PERFORM ECRIT-LOG
+           IF w-invalide-oui THEN
+             MOVE 'RESULTAT : FAIL, fichier pilotage rejete'
+                                       TO w-enr-log
+           ELSE
+             MOVE 'RESULTAT : PASS, fichier pilotage conforme'
+                                       TO w-enr-log
+           END-IF
+           PERFORM ECRIT-LOG
+           CLOSE pilote
+           CLOSE log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'PVL-ERR FERMETURE JOURNAUX <' w-log '>'
+           END-IF
+           .
+
+       END PROGRAM TLMBPGM8.
