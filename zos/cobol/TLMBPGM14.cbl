@@ -0,0 +1,383 @@
+      *****************************************************************
+      *                    C O U C H E  M E T I E R
+      *                    ------------------------
+      *****************************************************************
+      * APPLICATION      : CONVERSION CSV -> FICHIER DE PILOTAGE
+      * NOM DU PROGRAMME : TLMBPGM14
+      * DESCRIPTION      : PROGRAMME BATCH QUI CONVERTIT UN EXPORT CSV
+      *    (UNE LIGNE PAR COUPLE PROSPECT/CONTACT, SEPARATEUR VIRGULE)
+      *    EN UN FICHIER DE PILOTAGE AU FORMAT TLMCPIL3, AFIN QUE
+      *    L'EQUIPE COMMERCIALE PUISSE SOUMETTRE DES MISES A JOUR
+      *    PONCTUELLES DEPUIS UN TABLEUR, SANS INTERVENTION INFORMA-
+      *    TIQUE POUR PRODUIRE LE FICHIER A FORMAT FIXE ATTENDU PAR
+      *    TLMBPGM3.
+      *
+      *    CE TRAITEMENT NE MET A JOUR NI TLMPRO NI TLMCON : IL SE
+      *    LIMITE A PRODUIRE UN FICHIER PILOTAGE1/PILOTAGE2 EXPLOI-
+      *    TABLE PAR TLMBPGM3 (CF. TLMNUIT1). C'EST UN TRAITEMENT
+      *    AUTONOME, AU GRE DES DEPOTS CSV DE L'EQUIPE COMMERCIALE,
+      *    INDEPENDANT DU CYCLE NOCTURNE D'APPAREILLAGE (COMME
+      *    TLMBPGM10 POUR LES DEMANDES DE RETRAIT).
+      *
+      *    FORMAT CSV ATTENDU, UNE LIGNE PAR ENREGISTREMENT DE DETAIL,
+      *    DOUZE COLONNES SEPAREES PAR DES VIRGULES, DANS CET ORDRE :
+      *       1 CODE PILOTAGE (A/M/S), 2 ID PROSPECT, 3 NOM PROSPECT,
+      *       4 RUE PROSPECT, 5 CP PROSPECT, 6 VILLE PROSPECT,
+      *       7 ID CONTACT, 8 NOM CONTACT, 9 PRENOM CONTACT,
+      *       10 TEL CONTACT, 11 MEL CONTACT, 12 ID PROSPECT DU CONTACT
+      *    LES LIGNES MAL FORMEES (CODE PILOTAGE INVALIDE, ID PROSPECT
+      *    OU ID CONTACT ABSENT) SONT REJETEES ET JOURNALISEES SANS
+      *    ARRETER LE TRAITEMENT, COMME LE FONT LES AUTRES PROGRAMMES
+      *    DE CE LOT (CF. TLMBPGM3/ECRIT-REJET).
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      TLMBPGM14.
+       AUTHOR.          Olivier DOSSMANN.
+       DATE-WRITTEN.    20190313.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. ZIA.
+       OBJECT-COMPUTER. VIRTEL.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Export CSV de l'equipe commerciale (une ligne par couple
+      *    prospect/contact, cf. format en tete de programme). Comme
+      *    le reste de ce lot, fichier a enregistrements de longueur
+      *    fixe (RECORDING MODE F) ; les colonnes, elles, sont de
+      *    longueur variable et separees par des virgules (DECOUPE-CSV
+      *    s'en charge via UNSTRING).
+           SELECT csv    ASSIGN TO CSVIN
+             FILE STATUS IS w-csv.
+      *    Fichier de pilotage produit, au format attendu par TLMBPGM3
+           SELECT pilote ASSIGN TO PILOTAGE
+             FILE STATUS IS w-pilote.
+      *    Fichier de journalisation (compte-rendu de traitement)
+           SELECT log    ASSIGN TO JOURNAUX
+             FILE STATUS IS w-log.
+       DATA DIVISION.
+       FILE SECTION.
+       FD csv RECORDING MODE F.
+       01 f-csv                          PIC   X(500).
+       FD pilote RECORDING MODE F.
+       COPY TLMCPIL3 REPLACING ==:PROG:== BY ==f==.
+       FD log RECORDING MODE F.
+       01 f-log                          PIC   X(80).
+
+       WORKING-STORAGE SECTION.
+      *    Codes d'etat des fichiers
+       01 w-csv                          PIC   X(02).
+       01 w-pilote                       PIC   X(02).
+       01 w-log                          PIC   X(02).
+      *    Fin de fichier CSV
+       01 w-eof-csv                      PIC   9.
+           88 w-eof-csv-oui                      VALUE 1.
+           88 w-eof-csv-non                      VALUE 0.
+      *    Ligne CSV decoupee (DECOUPE-CSV)
+       01 w-csv-champs.
+           05 w-csv-cmd                   PIC   X(01).
+           05 w-csv-pro-id                PIC   X(06).
+           05 w-csv-pro-nom                PIC  X(35).
+           05 w-csv-pro-rue                PIC  X(40).
+           05 w-csv-pro-cp                 PIC  X(05).
+           05 w-csv-pro-ville              PIC  X(35).
+           05 w-csv-con-id                 PIC  X(06).
+           05 w-csv-con-nom                PIC  X(35).
+           05 w-csv-con-prenom              PIC X(35).
+           05 w-csv-con-tel                PIC  X(10).
+           05 w-csv-con-mel                PIC  X(80).
+           05 w-csv-con-pid                PIC  X(06).
+      *    Position de decoupe courante dans l'enregistrement CSV
+       77 w-csv-ptr                      PIC  9(03).
+      *    Ligne CSV valide pour ecriture au pilotage ?
+       01 w-ligne-valide                 PIC   9.
+           88 w-ligne-valide-oui                 VALUE 1.
+           88 w-ligne-valide-non                 VALUE 0.
+      *    Motif de rejet d'une ligne CSV non conforme
+       77 w-rejet-motif                  PIC   X(40).
+      *    Numero de ligne courant, pour affichage dans le log (STRING
+      *    exige un operande USAGE DISPLAY, d'ou ce champ intermediaire
+      *    distinct du compteur COMP-3 w-cpt-lec)
+       77 w-cpt-lec-aff                  PIC   ZZZZZZ9.
+      *    Compteurs pour le compte-rendu
+       01 w-compteur.
+           05 w-cpt-lec                   PIC  S9(07) COMP-3.
+           05 w-cpt-ajo                   PIC  S9(07) COMP-3.
+           05 w-cpt-maj                   PIC  S9(07) COMP-3.
+           05 w-cpt-sup                   PIC  S9(07) COMP-3.
+           05 w-cpt-rej                   PIC  S9(07) COMP-3.
+       01 w-rap-lec.
+           05 FILLER                     PIC   X(43) VALUE
+                'Nombre de lignes CSV lues :                '.
+           05 w-rap-lec-nbr               PIC   ZZZZZZ9.
+       01 w-rap-ajo.
+           05 FILLER                     PIC   X(43) VALUE
+                'Nombre d''ajouts convertis :                '.
+           05 w-rap-ajo-nbr               PIC   ZZZZZZ9.
+       01 w-rap-maj.
+           05 FILLER                     PIC   X(43) VALUE
+                'Nombre de mises a jour converties :        '.
+           05 w-rap-maj-nbr               PIC   ZZZZZZ9.
+       01 w-rap-sup.
+           05 FILLER                     PIC   X(43) VALUE
+                'Nombre de suppressions converties :        '.
+           05 w-rap-sup-nbr               PIC   ZZZZZZ9.
+       01 w-rap-rej.
+           05 FILLER                     PIC   X(43) VALUE
+                'Nombre de lignes rejetees (mal formees) :  '.
+           05 w-rap-rej-nbr               PIC   ZZZZZZ9.
+      *    Ligne courante a ecrire dans le fichier de log
+       77 w-enr-log                      PIC   X(80).
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           DISPLAY 'MET, CONVERSION CSV -> PILOTAGE'
+           PERFORM INIT
+           PERFORM TRT-CSV
+           PERFORM FIN
+           GOBACK
+           .
+
+      *****************************************************************
+      * Ouverture des fichiers et ecriture de l'entete du log.
+      *****************************************************************
+       INIT.
+           OPEN INPUT csv
+           IF w-csv NOT = '00' THEN
+             DISPLAY 'MET-ERR OUVERTURE CSVIN <' w-csv '>'
+           END-IF
+           OPEN OUTPUT pilote
+           IF w-pilote NOT = '00' THEN
+             DISPLAY 'MET-ERR OUVERTURE PILOTAGE <' w-pilote '>'
+           END-IF
+           OPEN OUTPUT log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR OUVERTURE JOURNAUX <' w-log '>'
+           END-IF
+           MOVE 0                          TO w-cpt-lec w-cpt-ajo
+                                               w-cpt-maj w-cpt-sup
+                                               w-cpt-rej
+           PERFORM ENTETE
+           .
+
+      *****************************************************************
+      * Parcours du fichier CSV
+      *****************************************************************
+       TRT-CSV.
+           SET w-eof-csv-non                TO TRUE
+           PERFORM LEC-CSV
+           PERFORM TRT-LIGNE                UNTIL w-eof-csv-oui
+           .
+
+       LEC-CSV.
+           READ csv
+             AT END     SET w-eof-csv-oui  TO TRUE
+             NOT AT END SET w-eof-csv-non  TO TRUE
+           END-READ
+           .
+
+      *****************************************************************
+      * Pour chaque ligne CSV : decoupe, controle, puis conversion au
+      * format pilotage (TLMCPIL3) ou rejet journalise.
+      *****************************************************************
+       TRT-LIGNE.
+           ADD 1                           TO w-cpt-lec
+           PERFORM DECOUPE-CSV
+           PERFORM VRF-LIGNE-CSV
+           IF w-ligne-valide-oui THEN
+             PERFORM CONVERTIT-LIGNE
+           ELSE
+             ADD 1                         TO w-cpt-rej
+             MOVE w-cpt-lec                TO w-cpt-lec-aff
+             STRING
+               'REJET ligne '      DELIMITED SIZE
+               w-cpt-lec-aff       DELIMITED SIZE
+               ' <'                DELIMITED SIZE
+               w-rejet-motif       DELIMITED SIZE
+               '>'                 DELIMITED SIZE
+               INTO w-enr-log
+             END-STRING
+             PERFORM ECRIT-LOG
+           END-IF
+           PERFORM LEC-CSV
+           .
+
+      *****************************************************************
+      * Decoupe de la ligne CSV courante (12 colonnes separees par des
+      * virgules) dans les champs de travail w-csv-*.
+      *****************************************************************
+       DECOUPE-CSV.
+           MOVE SPACES                     TO w-csv-champs
+           UNSTRING f-csv  DELIMITED BY ','
+             INTO w-csv-cmd
+                  w-csv-pro-id
+                  w-csv-pro-nom
+                  w-csv-pro-rue
+                  w-csv-pro-cp
+                  w-csv-pro-ville
+                  w-csv-con-id
+                  w-csv-con-nom
+                  w-csv-con-prenom
+                  w-csv-con-tel
+                  w-csv-con-mel
+                  w-csv-con-pid
+           END-UNSTRING
+           .
+
+      *****************************************************************
+      * Controle de la ligne decoupee : code pilotage valide, et
+      * identifiants prospect/contact obligatoires (cf. TLMBPGM3/
+      * VRF-CHAMPS-OBLIG pour le meme type de controle sur le flux
+      * normal d'appareillage).
+      *****************************************************************
+       VRF-LIGNE-CSV.
+      *    L'id contact est toujours obligatoire ; l'id et le nom du
+      *    prospect, ainsi que le nom/prenom du contact, ne le sont
+      *    que pour un AJOUT/MAJ, pas pour une SUPPRESSION (qui ne
+      *    porte que sur l'id contact, cf. TRT-ENR-SUP/SUP-CON).
+           SET w-ligne-valide-oui          TO TRUE
+           EVALUATE TRUE
+             WHEN w-csv-cmd NOT = 'A' AND NOT = 'M' AND NOT = 'S'
+               SET w-ligne-valide-non      TO TRUE
+               MOVE 'code pilotage invalide' TO w-rejet-motif
+             WHEN w-csv-con-id = SPACES
+               SET w-ligne-valide-non      TO TRUE
+               MOVE 'id contact absent'    TO w-rejet-motif
+             WHEN w-csv-cmd NOT = 'S' AND w-csv-pro-id = SPACES
+               SET w-ligne-valide-non      TO TRUE
+               MOVE 'id prospect absent'   TO w-rejet-motif
+             WHEN w-csv-cmd NOT = 'S' AND w-csv-pro-nom = SPACES
+               SET w-ligne-valide-non      TO TRUE
+               MOVE 'nom prospect absent'  TO w-rejet-motif
+             WHEN w-csv-cmd NOT = 'S' AND w-csv-con-nom = SPACES
+               SET w-ligne-valide-non      TO TRUE
+               MOVE 'nom contact absent'   TO w-rejet-motif
+             WHEN w-csv-cmd NOT = 'S' AND w-csv-con-prenom = SPACES
+               SET w-ligne-valide-non      TO TRUE
+               MOVE 'prenom contact absent' TO w-rejet-motif
+           END-EVALUATE
+           .
+
+      *****************************************************************
+      * Conversion de la ligne CSV validee en un enregistrement de
+      * detail au format pilotage (TLMCPIL3) et ecriture.
+      *****************************************************************
+       CONVERTIT-LIGNE.
+           MOVE SPACES                     TO f-pil
+           MOVE w-csv-cmd                  TO f-pil-cmd
+           MOVE w-csv-pro-id               TO f-pil-pro-id
+           MOVE w-csv-pro-nom              TO f-pil-pro-nom
+           MOVE w-csv-pro-rue              TO f-pil-pro-rue
+           MOVE w-csv-pro-cp               TO f-pil-pro-cp
+           MOVE w-csv-pro-ville            TO f-pil-pro-ville
+           MOVE w-csv-con-id               TO f-pil-con-id
+           MOVE w-csv-con-nom              TO f-pil-con-nom
+           MOVE w-csv-con-prenom           TO f-pil-con-prenom
+           MOVE w-csv-con-tel              TO f-pil-con-tel
+           MOVE w-csv-con-mel              TO f-pil-con-mel
+           MOVE w-csv-con-pid              TO f-pil-con-pid
+           WRITE f-pil
+           IF w-pilote NOT = '00' THEN
+             DISPLAY 'MET-ERR ECRITURE PILOTAGE <' w-pilote '>'
+           END-IF
+           EVALUATE TRUE
+             WHEN f-pil-cmd-ajo
+               ADD 1                       TO w-cpt-ajo
+             WHEN f-pil-cmd-maj
+               ADD 1                       TO w-cpt-maj
+             WHEN f-pil-cmd-sup
+               ADD 1                       TO w-cpt-sup
+           END-EVALUATE
+           .
+
+      *****************************************************************
+      * Ecriture de l'enregistrement de controle (trailer) en fin de
+      * fichier PILOTAGE, comme le fait TLMBPGM2 pour le flux normal :
+      * TLMBPGM3 rapprochera ces totaux de ses propres compteurs de
+      * lecture.
+      *****************************************************************
+       ECRIT-TRAILER-PILOTAGE.
+           MOVE SPACES                     TO f-pil
+           SET f-pil-cmd-fin                TO TRUE
+           MOVE w-cpt-ajo                  TO f-pil-fin-nbr-ajo
+           MOVE w-cpt-maj                  TO f-pil-fin-nbr-maj
+           MOVE w-cpt-sup                  TO f-pil-fin-nbr-sup
+           WRITE f-pil
+           IF w-pilote NOT = '00' THEN
+             DISPLAY 'MET-ERR ECRITURE PILOTAGE <' w-pilote '>'
+           END-IF
+           .
+
+      *****************************************************************
+      * Ecriture d'une ligne dans le fichier de log, avec verification
+      * du code d'etat du fichier JOURNAUX.
+      *****************************************************************
+       ECRIT-LOG.
+           WRITE f-log                     FROM w-enr-log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR ECRITURE JOURNAUX <' w-log '>'
+           END-IF
+           MOVE SPACES                     TO w-enr-log
+           .
+
+      *****************************************************************
+      * Entete du compte-rendu
+      *****************************************************************
+       ENTETE.
+           MOVE '.------------------------------------------------.'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '|     CONVERSION CSV COMMERCIAL -> PILOTAGE      |'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '|     -------------------------------------      |'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '.------------------------------------------------.'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE ' '                    TO w-enr-log
+           PERFORM ECRIT-LOG
+           .
+
+      *****************************************************************
+      * Compte-rendu final, ecriture du trailer pilotage et fermeture
+      * des fichiers.
+      *****************************************************************
+       FIN.
+           PERFORM ECRIT-TRAILER-PILOTAGE
+           MOVE ' '                    TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '-------------------------------------------------'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-cpt-lec              TO w-rap-lec-nbr
+           MOVE w-rap-lec              TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-cpt-ajo              TO w-rap-ajo-nbr
+           MOVE w-rap-ajo              TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-cpt-maj              TO w-rap-maj-nbr
+           MOVE w-rap-maj              TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-cpt-sup              TO w-rap-sup-nbr
+           MOVE w-rap-sup              TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-cpt-rej              TO w-rap-rej-nbr
+           MOVE w-rap-rej              TO w-enr-log
+           PERFORM ECRIT-LOG
+           CLOSE csv
+           IF w-csv NOT = '00' THEN
+             DISPLAY 'MET-ERR FERMETURE CSVIN <' w-csv '>'
+           END-IF
+           CLOSE pilote
+           IF w-pilote NOT = '00' THEN
+             DISPLAY 'MET-ERR FERMETURE PILOTAGE <' w-pilote '>'
+           END-IF
+           CLOSE log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR FERMETURE JOURNAUX <' w-log '>'
+           END-IF
+           .
+
+       END PROGRAM TLMBPGM14.
