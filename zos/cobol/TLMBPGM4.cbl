@@ -0,0 +1,353 @@
+      *****************************************************************
+      *                    C O U C H E  M E T I E R
+      *                    ------------------------
+      *****************************************************************
+      * APPLICATION      : CONTROLE QUALITE DES CONTACTS
+      * NOM DU PROGRAMME : TLMBPGM4
+      * DESCRIPTION      : PROGRAMME BATCH DE DETECTION DES CONTACTS
+      *    (TLMCON) PARTAGEANT LE MEME TELEPHONE OU LE MEME EMAIL
+      *    ENTRE PLUSIEURS PROSPECTS (PID) DIFFERENTS
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      TLMBPGM4.
+       AUTHOR.          Olivier DOSSMANN.
+       DATE-WRITTEN.    20181206.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. ZIA.
+       OBJECT-COMPUTER. VIRTEL.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fichier de journalisation (rapport de doublons)
+           SELECT log    ASSIGN TO JOURNAUX
+             FILE STATUS IS w-log.
+       DATA DIVISION.
+       FILE SECTION.
+       FD log RECORDING MODE F.
+       01 f-log                          PIC   X(80).
+       WORKING-STORAGE SECTION.
+      *    Infos concernant la connexion a la BDD
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+      *    Code d'etat du fichier JOURNAUX
+       01 w-log                          PIC   X(02).
+      *    Fin de parcours des curseurs TEL / MEL
+       01 w-eot-tel                      PIC   9.
+           88 w-eot-tel-oui                      VALUE 1.
+           88 w-eot-tel-non                      VALUE 0.
+       01 w-eot-mel                      PIC   9.
+           88 w-eot-mel-oui                      VALUE 1.
+           88 w-eot-mel-non                      VALUE 0.
+      *    Fin de parcours du curseur de detail (contacts partageant
+      *    la valeur TEL ou MEL courante)
+       01 w-eot-det                      PIC   9.
+           88 w-eot-det-oui                      VALUE 1.
+           88 w-eot-det-non                      VALUE 0.
+      *    Valeur TEL ou MEL en cours d'analyse, et son nombre
+      *    d'occurrences distinctes (nombre de PID differents)
+       01 w-tel                          PIC   X(10).
+       01 w-nbr-tel                      PIC  S9(04) COMP.
+       01 w-mel                          PIC   X(80).
+       01 w-nbr-mel                      PIC  S9(04) COMP.
+      *    Contact courant du curseur de detail
+       01 w-con-id                       PIC   X(06).
+       01 w-con-pid                      PIC   X(06).
+       01 w-con-nom                      PIC   X(35).
+      *    Compteurs pour le compte-rendu
+       01 w-compteur.
+      *       Nombre de valeurs TEL partagees par plusieurs PID
+           05 w-cpt-tel-dup               PIC  S9(07) COMP-3.
+      *       Nombre de valeurs MEL partagees par plusieurs PID
+           05 w-cpt-mel-dup               PIC  S9(07) COMP-3.
+       01 w-rap-tel.
+           05 FILLER                     PIC   X(43) VALUE
+                'Nombre de telephones partages :            '.
+           05 w-rap-tel-nbr              PIC   ZZZBZZ9.
+       01 w-rap-mel.
+           05 FILLER                     PIC   X(43) VALUE
+                'Nombre d''emails partages :                 '.
+           05 w-rap-mel-nbr              PIC   ZZZBZZ9.
+      *    Ligne courante a ecrire dans le fichier de log
+       77 w-enr-log                      PIC   X(80).
+
+      *****************************************************************
+      * Curseur : valeurs TEL renseignees portees par plus d'un PID
+      *****************************************************************
+           EXEC SQL
+             DECLARE CURS-TEL CURSOR FOR
+               SELECT TEL, COUNT(DISTINCT PID)
+               FROM TRAIN04.TLMCON
+               WHERE TEL NOT = ' '
+                 AND STATUT = 'A'
+               GROUP BY TEL
+               HAVING COUNT(DISTINCT PID) > 1
+           END-EXEC.
+
+      *****************************************************************
+      * Curseur : valeurs MEL renseignees portees par plus d'un PID
+      *****************************************************************
+           EXEC SQL
+             DECLARE CURS-MEL CURSOR FOR
+               SELECT MEL, COUNT(DISTINCT PID)
+               FROM TRAIN04.TLMCON
+               WHERE MEL NOT = ' '
+                 AND STATUT = 'A'
+               GROUP BY MEL
+               HAVING COUNT(DISTINCT PID) > 1
+           END-EXEC.
+
+      *****************************************************************
+      * Curseur de detail : tous les contacts portant la valeur TEL
+      * courante (w-tel), quel que soit leur PID
+      *****************************************************************
+           EXEC SQL
+             DECLARE CURS-TEL-DET CURSOR FOR
+               SELECT ID, PID, NOM
+               FROM TRAIN04.TLMCON
+               WHERE TEL = :w-tel
+                 AND STATUT = 'A'
+               ORDER BY PID
+           END-EXEC.
+
+      *****************************************************************
+      * Curseur de detail : tous les contacts portant la valeur MEL
+      * courante (w-mel), quel que soit leur PID
+      *****************************************************************
+           EXEC SQL
+             DECLARE CURS-MEL-DET CURSOR FOR
+               SELECT ID, PID, NOM
+               FROM TRAIN04.TLMCON
+               WHERE MEL = :w-mel
+                 AND STATUT = 'A'
+               ORDER BY PID
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           PERFORM INIT
+           PERFORM TRT-TEL
+           PERFORM TRT-MEL
+           PERFORM FIN
+           GOBACK
+           .
+
+      *****************************************************************
+      * Ouverture du fichier de journalisation et ecriture de l'entete
+      *****************************************************************
+       INIT.
+           OPEN OUTPUT log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR OUVERTURE JOURNAUX <' w-log '>'
+           END-IF
+           MOVE 0                        TO w-cpt-tel-dup
+           MOVE 0                        TO w-cpt-mel-dup
+           PERFORM ENTETE
+           .
+
+      *****************************************************************
+      * Parcours des telephones partages par plusieurs prospects
+      *****************************************************************
+       TRT-TEL.
+           EXEC SQL
+             OPEN CURS-TEL
+           END-EXEC
+           SET w-eot-tel-non              TO TRUE
+           PERFORM LEC-TEL
+           PERFORM TRT-TEL-ENR            UNTIL w-eot-tel-oui
+           EXEC SQL
+             CLOSE CURS-TEL
+           END-EXEC
+           .
+
+       LEC-TEL.
+           EXEC SQL
+             FETCH CURS-TEL
+               INTO :w-tel, :w-nbr-tel
+           END-EXEC
+           IF SQLCODE = 0 THEN
+             SET w-eot-tel-non            TO TRUE
+           ELSE
+             SET w-eot-tel-oui            TO TRUE
+           END-IF
+           .
+
+       TRT-TEL-ENR.
+           ADD 1                         TO w-cpt-tel-dup
+           MOVE SPACES                   TO w-enr-log
+           STRING
+             'Telephone partage : <'     DELIMITED SIZE
+             w-tel                       DELIMITED SIZE
+             '>'                         DELIMITED SIZE
+             INTO w-enr-log
+           END-STRING
+           PERFORM ECRIT-LOG
+           EXEC SQL
+             OPEN CURS-TEL-DET
+           END-EXEC
+           SET w-eot-det-non              TO TRUE
+           PERFORM LEC-TEL-DET
+           PERFORM ECRIT-TEL-DET          UNTIL w-eot-det-oui
+           EXEC SQL
+             CLOSE CURS-TEL-DET
+           END-EXEC
+           PERFORM LEC-TEL
+           .
+
+       LEC-TEL-DET.
+           EXEC SQL
+             FETCH CURS-TEL-DET
+               INTO :w-con-id, :w-con-pid, :w-con-nom
+           END-EXEC
+           IF SQLCODE = 0 THEN
+             SET w-eot-det-non            TO TRUE
+           ELSE
+             SET w-eot-det-oui            TO TRUE
+           END-IF
+           .
+
+       ECRIT-TEL-DET.
+           MOVE SPACES                   TO w-enr-log
+           STRING
+             '   - Contact <'            DELIMITED SIZE
+             w-con-id                    DELIMITED SIZE
+             '> PID <'                   DELIMITED SIZE
+             w-con-pid                   DELIMITED SIZE
+             '> '                        DELIMITED SIZE
+             w-con-nom                   DELIMITED SIZE
+             INTO w-enr-log
+           END-STRING
+           PERFORM ECRIT-LOG
+           PERFORM LEC-TEL-DET
+           .
+
+      *****************************************************************
+      * Parcours des emails partages par plusieurs prospects
+      *****************************************************************
+       TRT-MEL.
+           EXEC SQL
+             OPEN CURS-MEL
+           END-EXEC
+           SET w-eot-mel-non              TO TRUE
+           PERFORM LEC-MEL
+           PERFORM TRT-MEL-ENR            UNTIL w-eot-mel-oui
+           EXEC SQL
+             CLOSE CURS-MEL
+           END-EXEC
+           .
+
+       LEC-MEL.
+           EXEC SQL
+             FETCH CURS-MEL
+               INTO :w-mel, :w-nbr-mel
+           END-EXEC
+           IF SQLCODE = 0 THEN
+             SET w-eot-mel-non            TO TRUE
+           ELSE
+             SET w-eot-mel-oui            TO TRUE
+           END-IF
+           .
+
+       TRT-MEL-ENR.
+           ADD 1                         TO w-cpt-mel-dup
+           MOVE SPACES                   TO w-enr-log
+           STRING
+             'Email partage : <'         DELIMITED SIZE
+             w-mel                       DELIMITED SIZE
+             '>'                         DELIMITED SIZE
+             INTO w-enr-log
+           END-STRING
+           PERFORM ECRIT-LOG
+           EXEC SQL
+             OPEN CURS-MEL-DET
+           END-EXEC
+           SET w-eot-det-non              TO TRUE
+           PERFORM LEC-MEL-DET
+           PERFORM ECRIT-MEL-DET          UNTIL w-eot-det-oui
+           EXEC SQL
+             CLOSE CURS-MEL-DET
+           END-EXEC
+           PERFORM LEC-MEL
+           .
+
+       LEC-MEL-DET.
+           EXEC SQL
+             FETCH CURS-MEL-DET
+               INTO :w-con-id, :w-con-pid, :w-con-nom
+           END-EXEC
+           IF SQLCODE = 0 THEN
+             SET w-eot-det-non            TO TRUE
+           ELSE
+             SET w-eot-det-oui            TO TRUE
+           END-IF
+           .
+
+       ECRIT-MEL-DET.
+           MOVE SPACES                   TO w-enr-log
+           STRING
+             '   - Contact <'            DELIMITED SIZE
+             w-con-id                    DELIMITED SIZE
+             '> PID <'                   DELIMITED SIZE
+             w-con-pid                   DELIMITED SIZE
+             '> '                        DELIMITED SIZE
+             w-con-nom                   DELIMITED SIZE
+             INTO w-enr-log
+           END-STRING
+           PERFORM ECRIT-LOG
+           PERFORM LEC-MEL-DET
+           .
+
+      *****************************************************************
+      * Ecriture d'une ligne dans le fichier de log, avec verification
+      * du code d'etat du fichier JOURNAUX.
+      *****************************************************************
+       ECRIT-LOG.
+           WRITE f-log                   FROM w-enr-log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR ECRITURE JOURNAUX <' w-log '>'
+           END-IF
+           .
+
+      *****************************************************************
+      * Enregistrement de l'entete
+      *****************************************************************
+       ENTETE.
+           MOVE '.------------------------------------------------.'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '|     RAPPORT DE DOUBLONS TELEPHONE / EMAIL      |'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '|     -------------------------------------      |'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '.------------------------------------------------.'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE ' '                    TO w-enr-log
+           PERFORM ECRIT-LOG
+           .
+
+      *****************************************************************
+      * Compte-rendu final et fermeture du fichier de log
+      *****************************************************************
+       FIN.
+           MOVE ' '                    TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '-------------------------------------------------'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-cpt-tel-dup          TO w-rap-tel-nbr
+           MOVE w-rap-tel              TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-cpt-mel-dup          TO w-rap-mel-nbr
+           MOVE w-rap-mel              TO w-enr-log
+           PERFORM ECRIT-LOG
+           CLOSE log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR FERMETURE JOURNAUX <' w-log '>'
+           END-IF
+           .
+
+       END PROGRAM TLMBPGM4.
