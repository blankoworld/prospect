@@ -1,9 +1,24 @@
        01 tlmcpil.
       *   Parametres envoyes par le programme appelant
       *      Fonction appelee
-          05 tlmcpil-fct       PIC X(6).
+          05 tlmcpil-fct       PIC X(10).
       *      Code retour du programme appelant
           05 tlmcpil-rc        PIC X(2).
       *      Donnees retour (souvent tronque dans les banques, donc 40,
       *      pas plus)
           05 tlmcpil-msg       PIC X(40).
+      *      Mode de journalisation "PII-safe" : positionne par le
+      *      programme appelant avant l'appel, lu par la couche
+      *      physique pour masquer les champs personnels (NOM/TEL/MEL)
+      *      avant affichage. 'O' actif, 'N' ou absent = affichage
+      *      normal.
+          05 tlmcpil-pii       PIC X(1).
+              88 tlmcpil-pii-actif        VALUE 'O'.
+              88 tlmcpil-pii-inactif      VALUE 'N' SPACE.
+      *      Reference de la ligne de pilotage a l'origine de
+      *      l'operation (son rang dans le fichier d'entree),
+      *      positionnee par l'appelant avant un UPDATE/DELETE pour
+      *      tracabilite dans l'audit MAJ/SUP tenu par la couche
+      *      physique. Facultatif : zero si non renseigne par
+      *      l'appelant.
+          05 tlmcpil-src       PIC 9(7).
