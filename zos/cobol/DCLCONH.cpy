@@ -0,0 +1,96 @@
+      ******************************************************************
+      * DCLGEN TABLE(TRAIN04.TLMCONH)                                  *
+      *        LIBRARY(TRAIN04.OPEN.COBOL(DCLCONH))                   *
+      *        ACTION(REPLACE)                                        *
+      *        LANGUAGE(COBOL)                                        *
+      *        NAMES(TLMCONH-)                                        *
+      *        STRUCTURE(TLMCONH)                                     *
+      *        QUOTE                                                  *
+      *        LABEL(YES)                                             *
+      *        COLSUFFIX(YES)                                         *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS  *
+      ******************************************************************
+      * TLMCONH : historique des images "avant" d'un contact (TLMCON)
+      * capturees juste avant chaque MAJ/SUPPRESSION par la couche
+      * physique TLMPCON2, pour restituer l'etat d'un contact a un
+      * instant passe.
+      ******************************************************************
+           EXEC SQL DECLARE TRAIN04.TLMCONH TABLE
+           ( ID                             CHAR(6) NOT NULL,
+             NOM                            CHAR(35),
+             PRENOM                         CHAR(35),
+             TEL                            CHAR(10),
+             MEL                            CHAR(80),
+             NOTE                           CHAR(80),
+             PID                            CHAR(6) NOT NULL,
+             STATUT                         CHAR(1) NOT NULL,
+             DTMAJ                          TIMESTAMP NOT NULL,
+             OPTOUT                         CHAR(1) NOT NULL,
+             PRINCIPAL                      CHAR(1) NOT NULL,
+             FONCTION                       CHAR(40),
+             OPERATION                      CHAR(1) NOT NULL,
+             PILSEQ                         DECIMAL(7,0) NOT NULL,
+             DTAUDIT                        TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE TRAIN04.TLMCONH                    *
+      ******************************************************************
+       01  TLMCONH.
+      *    *************************************************************
+      *                       ID
+           10 TLMCONH-ID            PIC X(6).
+      *    *************************************************************
+      *                       NOM
+           10 TLMCONH-NOM           PIC X(35).
+      *    *************************************************************
+      *                       PRENOM
+           10 TLMCONH-PRENOM        PIC X(35).
+      *    *************************************************************
+      *                       TEL
+           10 TLMCONH-TEL           PIC X(10).
+      *    *************************************************************
+      *                       MEL
+           10 TLMCONH-MEL           PIC X(80).
+      *    *************************************************************
+      *                       NOTE
+           10 TLMCONH-NOTE          PIC X(80).
+      *    *************************************************************
+      *                       PID
+           10 TLMCONH-PID           PIC X(6).
+      *    *************************************************************
+      *                       STATUT
+      *                       Statut du contact au moment du cliche
+           10 TLMCONH-STATUT        PIC X(1).
+      *    *************************************************************
+      *                       DTMAJ
+      *                       Date/heure de derniere modification de
+      *                       l'image avant cliche (valeur TLMCON.DTMAJ
+      *                       telle qu'elle etait avant l'operation)
+           10 TLMCONH-DTMAJ         PIC X(26).
+      *    *************************************************************
+      *                       OPTOUT
+           10 TLMCONH-OPTOUT        PIC X(1).
+      *    *************************************************************
+      *                       PRINCIPAL
+           10 TLMCONH-PRINCIPAL     PIC X(1).
+      *    *************************************************************
+      *                       FONCTION
+           10 TLMCONH-FONCTION      PIC X(40).
+      *    *************************************************************
+      *                       OPERATION
+      *                       'M' mise a jour, 'S' suppression : quelle
+      *                       operation a declenche ce cliche
+           10 TLMCONH-OPERATION     PIC X(1).
+      *    *************************************************************
+      *                       PILSEQ
+      *                       Rang de la ligne de pilotage a l'origine
+      *                       de l'operation (0 si non renseigne)
+           10 TLMCONH-PILSEQ        PIC S9(7)       COMP-3.
+      *    *************************************************************
+      *                       DTAUDIT
+      *                       Date/heure du cliche (ecriture de cette
+      *                       ligne d'historique)
+           10 TLMCONH-DTAUDIT       PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 15      *
+      ******************************************************************
