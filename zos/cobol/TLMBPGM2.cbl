@@ -21,35 +21,61 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       *    Fichier de déchargement de la base
-           SELECT origine ASSIGN TO ORIGINE.
-             file status is w-origine.
-      *    Fichier de mise à jour
-           SELECT maj ASSIGN TO MAJ
-             file status is w-maj.
+           SELECT origine ASSIGN TO ORIGINE
+             FILE STATUS IS w-origine.
+      *    Fichiers de mise a jour (plusieurs sources en entree,
+      *    fusionnees en un seul flux cle-sequentiel sur l'identifiant
+      *    prospect avant le rapprochement avec l'ORIGINE)
+           SELECT maj1 ASSIGN TO MAJ1
+             FILE STATUS IS w-maj1.
+           SELECT maj2 ASSIGN TO MAJ2
+             FILE STATUS IS w-maj2.
       *    Fichier de pilotage pour la sortie
-           SELECT pilote ASSIGN TO PILOTAGE.
-            file status is w-pilote.
+           SELECT pilote ASSIGN TO PILOTAGE
+             FILE STATUS IS w-pilote.
       *    Fichier de journalisation (logs)
-           SELECT log    ASSIGN TO JOURNAUX.
-             file status is w-log.
+           SELECT log    ASSIGN TO JOURNAUX
+             FILE STATUS IS w-log.
+      *    Fichier de controle du mode simulation (dry-run) : un seul
+      *    enregistrement, absent ou non ouvrable = mode normal.
+           SELECT dryrun ASSIGN TO DRYRUN
+             FILE STATUS IS w-dryrun.
+      *    Fichier de controle du mode de journalisation "PII-safe" :
+      *    un seul enregistrement, absent ou non ouvrable = affichage
+      *    normal (champs personnels non masques).
+           SELECT piisafe ASSIGN TO PIISAFE
+             FILE STATUS IS w-piisafe.
        DATA DIVISION.
        FILE SECTION.
        FD origine RECORDING MODE F.
        COPY TLMCENR1 REPLACING ==:PROG:== BY ==ori==.
-       FD maj RECORDING MODE F.
-       COPY TLMCENR1 REPLACING ==:PROG:== BY ==maj==.
+       FD maj1 RECORDING MODE F.
+       COPY TLMCENR1 REPLACING ==:PROG:== BY ==maj1==.
+       FD maj2 RECORDING MODE F.
+       COPY TLMCENR1 REPLACING ==:PROG:== BY ==maj2==.
        FD pilote RECORDING MODE F.
        COPY TLMCPIL3 REPLACING ==:PROG:== BY ==f==.
        FD log RECORDING MODE F.
        01 f-log                          PIC   X(80).
-       
+       FD dryrun RECORDING MODE F.
+       01 f-dryrun.
+           05 f-dryrun-flag               PIC   X(01).
+           05 FILLER                      PIC   X(79).
+       FD piisafe RECORDING MODE F.
+       01 f-piisafe.
+           05 f-piisafe-flag              PIC   X(01).
+           05 FILLER                      PIC   X(79).
+
        WORKING-STORAGE SECTION.
       *------------------------
       *
       *----------------------------------------------------------------
-      * Structures d'accueil du fichier ORIGINE et MAJ
+      * Structures d'accueil du fichier ORIGINE et du flux MAJ fusionne
        COPY TLMCENR1 REPLACING ==:PROG:== BY ==w-ori==.
        COPY TLMCENR1 REPLACING ==:PROG:== BY ==w-maj==.
+      * Structures d'accueil de chacune des sources MAJ, avant fusion
+       COPY TLMCENR1 REPLACING ==:PROG:== BY ==w-maj1==.
+       COPY TLMCENR1 REPLACING ==:PROG:== BY ==w-maj2==.
       * Booleen
        01 w-fin-fic1                     PIC   9.
            88 w-fin-fic1-oui                     VALUE 1.
@@ -57,27 +83,212 @@
        01 w-fin-fic2                     PIC   9.
            88 w-fin-fic2-oui                     VALUE 1.
            88 w-fin-fic2-non                     VALUE 0.
+      * Fin de fichier propre a chacune des sources MAJ
+       01 w-fin-fic2a                    PIC   9.
+           88 w-fin-fic2a-oui                    VALUE 1.
+           88 w-fin-fic2a-non                    VALUE 0.
+       01 w-fin-fic2b                    PIC   9.
+           88 w-fin-fic2b-oui                    VALUE 1.
+           88 w-fin-fic2b-non                    VALUE 0.
        01 w-err                          PIC   9.
            88 w-err-oui                          VALUE 1.
            88 w-err-non                          VALUE 0.
+       01 w-maj-chg                      PIC   9.
+           88 w-maj-chg-oui                      VALUE 1.
+           88 w-maj-chg-non                      VALUE 0.
+      * Mode simulation (dry-run) : pilote reporte mais non ecrit
+       01 w-mode-dryrun                  PIC   9.
+           88 w-mode-dryrun-oui                  VALUE 1.
+           88 w-mode-dryrun-non                  VALUE 0.
+      * Mode de journalisation "PII-safe" : champs personnels masques
+      * dans l'apercu de pilotage ecrit au log en mode simulation
+       01 w-mode-pii                     PIC   9.
+           88 w-mode-pii-oui                     VALUE 1.
+           88 w-mode-pii-non                     VALUE 0.
 
       * Code d'etat des fichiers
        01 w-origine                      PIC   X(02).
-       01 w-maj                          PIC   X(02).
+       01 w-maj1                         PIC   X(02).
+       01 w-maj2                         PIC   X(02).
        01 w-pilote                       PIC   X(02).
+       01 w-log                          PIC   X(02).
+       01 w-dryrun                       PIC   X(02).
+       01 w-piisafe                      PIC   X(02).
+
+      * Cles de rapprochement ORIGINE / MAJ (identifiant prospect)
+       01 w-cle-ori                      PIC   X(06).
+       01 w-cle-maj                      PIC   X(06).
+      * Cles courantes de chacune des sources MAJ, avant fusion
+       01 w-cle-maj1                     PIC   X(06).
+       01 w-cle-maj2                     PIC   X(06).
+      * Dernieres cles retenues sur ORIGINE et sur le flux MAJ fusionne,
+      * pour le controle de sequence croissante (cf. VRF-SEQ-ORIGINE/
+      * VRF-SEQ-MAJ)
+       01 w-cle-ori-prec                 PIC   X(06) VALUE LOW-VALUE.
+       01 w-cle-maj-prec                 PIC   X(06) VALUE LOW-VALUE.
+      * Source MAJ (1 ou 2) ayant fourni l'enregistrement en cours
+       01 w-maj-source                   PIC   X(01).
+
+      *****************************************************************
+      * COMPTEURS pour l'edition du rapport
+      *****************************************************************
+       01 w-compteur.
+      *       Nombre de lignes lues en entree (fichier MAJ)
+           05 w-cpt-lec                  PIC  S9(07) COMP-3.
+      *       Nombre de lignes ajoutees
+           05 w-cpt-ajo                  PIC  S9(07) COMP-3.
+      *       Nombre de lignes mises a jour
+           05 w-cpt-maj                  PIC  S9(07) COMP-3.
+      *       Nombre de lignes supprimees
+           05 w-cpt-sup                  PIC  S9(07) COMP-3.
+      *       Nombre de lignes rejetees
+           05 w-cpt-rej                  PIC  S9(07) COMP-3.
+      *       Nombre de lignes traitees au total
+           05 w-cpt-tot                  PIC  S9(07) COMP-3.
+      *
+      *   Affichage nombre lignes lues en entree
+       01 w-rap-lec.
+           05 FILLER                     PIC   X(43) VALUE
+                'Nombre de lectures :                       '.
+           05 w-rap-lec-nbr              PIC   ZZZBZZ9.
+      *   Affichage nombre de lignes ajoutees
+       01 w-rap-ajo.
+           05 FILLER                     PIC   X(43) VALUE
+                'Nombre d''ajout :                           '.
+           05 w-rap-ajo-nbr              PIC   ZZZBZZ9.
+      *   Affichage nombre de lignes mises a jour
+       01 w-rap-maj.
+           05 FILLER                     PIC   X(43) VALUE
+                'Nombre de mise a jour :                    '.
+           05 w-rap-maj-nbr              PIC   ZZZBZZ9.
+      *   Nombre de lignes supprimees
+       01 w-rap-sup.
+           05 FILLER                     PIC   X(43) VALUE
+                'Nombre de lignes supprimees :              '.
+           05 w-rap-sup-nbr              PIC   ZZZBZZ9.
+      *   Nombre de lignes rejetees
+       01 w-rap-rej.
+           05 FILLER                     PIC   X(43) VALUE
+                'Nombre de lignes rejetees :                '.
+           05 w-rap-rej-nbr              PIC   ZZZBZZ9.
+      *   Nombre de lignes traitees au total
+       01 w-rap-tot.
+           05 FILLER                     PIC   X(43) VALUE
+                'Nombre de lignes totales :                 '.
+           05 w-rap-tot-nbr              PIC   ZZZBZZ9.
+      *   Duree de la fenetre batch (HH:MM:SS)
+       01 w-rap-duree.
+           05 FILLER                     PIC   X(43) VALUE
+                'Duree du traitement (hh:mm:ss) :           '.
+           05 w-rap-duree-val            PIC   X(08).
+      *   Debit moyen (enregistrements lus par seconde)
+       01 w-rap-debit.
+           05 FILLER                     PIC   X(43) VALUE
+                'Debit moyen (lectures/seconde) :           '.
+           05 w-rap-debit-nbr            PIC   ZZZZZ9.
+      *****************************************************************
+      * Chronometrage de la fenetre batch (CHRONO-DEBUT/CHRONO-FIN),
+      * pour suivre la duree et le debit du traitement d'une execution
+      * a l'autre et detecter un run qui derive vers la limite de la
+      * fenetre nocturne.
+      *****************************************************************
+       01 w-chrono-debut.
+           05 w-chrono-debut-hh          PIC  9(02).
+           05 w-chrono-debut-mn          PIC  9(02).
+           05 w-chrono-debut-ss          PIC  9(02).
+           05 FILLER                     PIC  9(02).
+       01 w-chrono-fin.
+           05 w-chrono-fin-hh            PIC  9(02).
+           05 w-chrono-fin-mn            PIC  9(02).
+           05 w-chrono-fin-ss            PIC  9(02).
+           05 FILLER                     PIC  9(02).
+       77 w-chrono-debut-tot-s           PIC  S9(07) COMP-3.
+       77 w-chrono-fin-tot-s             PIC  S9(07) COMP-3.
+      *    Ecart, en secondes entieres, entre debut et fin de run. Si
+      *    le traitement a franchi minuit, l'ecart brut est negatif :
+      *    on ajoute alors un jour complet pour le rendre correct.
+       77 w-chrono-ecart-s               PIC  S9(07) COMP-3.
+       01 w-chrono-duree.
+           05 w-chrono-duree-hh          PIC  9(02).
+           05 FILLER                     PIC  X(01) VALUE ':'.
+           05 w-chrono-duree-mn          PIC  9(02).
+           05 FILLER                     PIC  X(01) VALUE ':'.
+           05 w-chrono-duree-ss          PIC  9(02).
+       77 w-chrono-reste-s               PIC  S9(07) COMP-3.
+      *****************************************************************
+      * Date et heure d'execution, pour horodater le compte-rendu
+      *****************************************************************
+       01 w-date-exec.
+           05 w-date-exec-aaaa           PIC  9(04).
+           05 w-date-exec-mm             PIC  9(02).
+           05 w-date-exec-jj             PIC  9(02).
+       01 w-heure-exec.
+           05 w-heure-exec-hh            PIC  9(02).
+           05 w-heure-exec-mn            PIC  9(02).
+           05 w-heure-exec-ss            PIC  9(02).
+           05 FILLER                     PIC  9(02).
+       01 w-entete-date.
+           05 FILLER                     PIC  X(21) VALUE
+                '| Date d''execution : '.
+           05 w-entete-date-val          PIC  X(19).
+           05 FILLER                     PIC  X(09) VALUE SPACES.
+           05 FILLER                     PIC  X(01) VALUE '|'.
 
        77 w-enr-log                      PIC   X(80).
+      * Forme affichable du nom du contact dans l'apercu de pilotage
+      * (cf. APERCU-LIGNE), masquee si w-mode-pii-oui
+       77 w-con-nom-aff                  PIC   X(35).
 
        PROCEDURE DIVISION.
        DEBUT.
            DISPLAY 'MET, APPAREILLAGE'
            PERFORM INIT
+           PERFORM CHRONO-DEBUT
            PERFORM TRT UNTIL w-fin-fic1-oui AND w-fin-fic2-oui
            PERFORM FIN
+           PERFORM CHRONO-FIN
            PERFORM COMPTE-RENDU-EXECUTION
+           IF w-err-oui THEN
+             MOVE 16                    TO RETURN-CODE
+           END-IF
            GOBACK
            .
 
+      *****************************************************************
+      * Cliche de l'heure de depart de la fenetre batch, pour le calcul
+      * de la duree/du debit rapportes par COMPTE-RENDU-EXECUTION.
+      *****************************************************************
+       CHRONO-DEBUT.
+           ACCEPT w-chrono-debut          FROM TIME
+           COMPUTE w-chrono-debut-tot-s =
+               w-chrono-debut-hh * 3600 +
+               w-chrono-debut-mn * 60 +
+               w-chrono-debut-ss
+           .
+
+      *****************************************************************
+      * Cliche de l'heure de fin de la fenetre batch et calcul de
+      * l'ecart (secondes), ramene en hh:mm:ss pour l'affichage.
+      *****************************************************************
+       CHRONO-FIN.
+           ACCEPT w-chrono-fin            FROM TIME
+           COMPUTE w-chrono-fin-tot-s =
+               w-chrono-fin-hh * 3600 +
+               w-chrono-fin-mn * 60 +
+               w-chrono-fin-ss
+           COMPUTE w-chrono-ecart-s =
+               w-chrono-fin-tot-s - w-chrono-debut-tot-s
+           IF w-chrono-ecart-s < 0 THEN
+             ADD 86400                    TO w-chrono-ecart-s
+           END-IF
+           COMPUTE w-chrono-duree-hh = w-chrono-ecart-s / 3600
+           COMPUTE w-chrono-reste-s = w-chrono-ecart-s -
+               (w-chrono-duree-hh * 3600)
+           COMPUTE w-chrono-duree-mn = w-chrono-reste-s / 60
+           COMPUTE w-chrono-duree-ss = w-chrono-reste-s -
+               (w-chrono-duree-mn * 60)
+           .
+
       *****************************************************************
       * Initialisation de quelques variables.
       * Ouverture du fichier d'origine et de mise a jour.
@@ -86,15 +297,73 @@
       *    Fichiers lus
            SET w-fin-fic1-non             TO TRUE
            SET w-fin-fic2-non             TO TRUE
+           SET w-fin-fic2a-non            TO TRUE
+           SET w-fin-fic2b-non            TO TRUE
+
+      *    Determination du mode simulation (dry-run) : le fichier de
+      *    controle DRYRUN est facultatif. Absent, vide, ou flag
+      *    different de 'O' => mode normal (ecriture reelle).
+           SET w-mode-dryrun-non          TO TRUE
+           OPEN INPUT dryrun
+           IF w-dryrun = '00' THEN
+             READ dryrun
+                 AT END     CONTINUE
+                 NOT AT END
+                   IF f-dryrun-flag = 'O' THEN
+                     SET w-mode-dryrun-oui TO TRUE
+                   END-IF
+             END-READ
+             CLOSE dryrun
+           END-IF
+
+      *    Determination du mode de journalisation "PII-safe" : le
+      *    fichier de controle PIISAFE est facultatif. Absent, vide,
+      *    ou flag different de 'O' => affichage normal.
+           SET w-mode-pii-non             TO TRUE
+           OPEN INPUT piisafe
+           IF w-piisafe = '00' THEN
+             READ piisafe
+                 AT END     CONTINUE
+                 NOT AT END
+                   IF f-piisafe-flag = 'O' THEN
+                     SET w-mode-pii-oui  TO TRUE
+                   END-IF
+             END-READ
+             CLOSE piisafe
+           END-IF
+
+           OPEN INPUT origine
+           OPEN INPUT maj1
+           OPEN INPUT maj2
+           IF w-mode-dryrun-non THEN
+             OPEN OUTPUT pilote
+           END-IF
+
+      *    Le fichier de log est ouvert ici (et non plus seulement au
+      *    compte-rendu final) car en mode simulation il recoit aussi,
+      *    au fil du traitement, l'apercu des lignes de pilotage.
+           OPEN OUTPUT log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR OUVERTURE JOURNAUX <' w-log '>'
+           END-IF
+           MOVE SPACES                    TO f-log
+           PERFORM ENTETE
 
            PERFORM LEC-ORIGINE
+      *    Amorce de chacune des 2 sources MAJ avant la 1ere fusion
+           PERFORM LEC-MAJ1
+           PERFORM LEC-MAJ2
            PERFORM LEC-MAJ
 
-           OPEN INPUT origine
-           OPEN INPUT maj
-           OPEN OUTPUT pilote
-           
            SET w-err-non                 TO TRUE
+
+      *    Initialisation de tous les compteurs
+           MOVE ZERO TO w-cpt-lec
+                        w-cpt-ajo
+                        w-cpt-maj
+                        w-cpt-sup
+                        w-cpt-rej
+                        w-cpt-tot
            .
 
       *****************************************************************
@@ -103,61 +372,361 @@
        LEC-ORIGINE.
       *------------
            DISPLAY 'MET-APPAREILLAGE, Origine'
-           READ ori-enr
+           READ origine
              AT END
                SET w-fin-fic1-oui        TO TRUE
                MOVE high-value           TO w-cle-ori
              NOT AT END
-               MOVE SPACE                TO w-cle-ori
                MOVE ori-enr              TO w-ori-enr
-           END READ
+               MOVE ori-enr-pro-id       TO w-cle-ori
+               PERFORM VRF-SEQ-ORIGINE
+           END-READ
            .
 
       *****************************************************************
-      * Lecture du fichier MAJ
+      * Controle de sequence croissante du fichier ORIGINE : le
+      * rapprochement de TRT suppose ORIGINE trie en ordre croissant
+      * sur l'identifiant prospect. Une cle plus petite que la
+      * precedente trahit un fichier mal trie, qui produirait
+      * silencieusement de mauvais SUP/MAJ/AJO ; on arrete le run
+      * plutot que de laisser le pilotage se corrompre sans bruit.
       *****************************************************************
-       LEC-MAJ.
+       VRF-SEQ-ORIGINE.
+           IF w-cle-ori < w-cle-ori-prec THEN
+             DISPLAY 'MET-ERR ORIGINE NON TRIE, cle <' w-cle-ori
+                     '> apres <' w-cle-ori-prec '>'
+             SET w-err-oui                TO TRUE
+             SET w-fin-fic1-oui            TO TRUE
+             MOVE high-value              TO w-cle-ori
+           ELSE
+             MOVE w-cle-ori                TO w-cle-ori-prec
+           END-IF
+           .
+
+      *****************************************************************
+      * Lecture de la 1ere source MAJ (MAJ1)
+      *****************************************************************
+       LEC-MAJ1.
       *------------
-           DISPLAY 'MET-APPAREILLAGE, MAJ'
-           READ maj-enr
+           DISPLAY 'MET-APPAREILLAGE, MAJ1'
+           READ maj1
              AT END
-               SET w-fin-fic1-oui        TO TRUE
-               MOVE high-value           TO w-cle-maj
+               SET w-fin-fic2a-oui       TO TRUE
+               MOVE high-value           TO w-cle-maj1
+             NOT AT END
+               MOVE maj1-enr             TO w-maj1-enr
+               MOVE maj1-enr-pro-id      TO w-cle-maj1
+               ADD 1                     TO w-cpt-lec
+           END-READ
+           .
+
+      *****************************************************************
+      * Lecture de la 2eme source MAJ (MAJ2)
+      *****************************************************************
+       LEC-MAJ2.
+      *------------
+           DISPLAY 'MET-APPAREILLAGE, MAJ2'
+           READ maj2
+             AT END
+               SET w-fin-fic2b-oui       TO TRUE
+               MOVE high-value           TO w-cle-maj2
              NOT AT END
-               MOVE SPACE                TO w-cle-maj
-               MOVE maj-enr              TO w-maj-enr
-           END READ
+               MOVE maj2-enr             TO w-maj2-enr
+               MOVE maj2-enr-pro-id      TO w-cle-maj2
+               ADD 1                     TO w-cpt-lec
+           END-READ
+           .
+
+      *****************************************************************
+      * Fusion cle-sequentielle des 2 sources MAJ amorcees ci-dessus :
+      * l'enregistrement de plus petite cle est retenu comme MAJ
+      * courante (w-maj-enr / w-cle-maj), etiquetee avec sa source
+      * (w-maj-source), et sa source d'origine est avancee d'un
+      * enregistrement. Le flux fusionne est epuise quand les 2
+      * sources le sont toutes les deux. Un doublon de cle (meme
+      * prospect present dans MAJ1 et MAJ2, ou deux fois dans la meme
+      * source) est ensuite elimine par LEC-MAJ-DOUBLON : TRT ne doit
+      * recevoir qu'une seule cle MAJ par prospect, sous peine de
+      * desynchroniser le rapprochement avec ORIGINE.
+      *****************************************************************
+       LEC-MAJ.
+      *------------
+           PERFORM LEC-MAJ-CANDIDAT
+           PERFORM LEC-MAJ-DOUBLON
+               UNTIL w-cle-maj NOT = w-cle-maj-prec
+                  OR w-fin-fic2-oui
+           PERFORM VRF-SEQ-MAJ
+           .
+
+      *****************************************************************
+      * Prochain enregistrement propose par la fusion MAJ1/MAJ2, avant
+      * elimination des doublons de cle (cf. LEC-MAJ).
+      *****************************************************************
+       LEC-MAJ-CANDIDAT.
+      *------------
+           EVALUATE TRUE
+             WHEN w-fin-fic2a-oui AND w-fin-fic2b-oui
+               SET w-fin-fic2-oui        TO TRUE
+               MOVE high-value           TO w-cle-maj
+             WHEN w-cle-maj1 <= w-cle-maj2
+               MOVE w-maj1-enr           TO w-maj-enr
+               MOVE w-cle-maj1           TO w-cle-maj
+               MOVE '1'                  TO w-maj-source
+               PERFORM LEC-MAJ1
+             WHEN OTHER
+               MOVE w-maj2-enr           TO w-maj-enr
+               MOVE w-cle-maj2           TO w-cle-maj
+               MOVE '2'                  TO w-maj-source
+               PERFORM LEC-MAJ2
+           END-EVALUATE
+           .
+
+      *****************************************************************
+      * Doublon de cle deja livree a TRT dans ce run : on l'ignore et
+      * on relit l'enregistrement suivant en conservant le plus recent
+      * des deux (dernier MAJ lu = valeur retenue), plutot que de
+      * livrer a TRT une 2eme fois la meme cle, ce qui la ferait
+      * comparer a l'enregistrement ORIGINE SUIVANT et se traduirait a
+      * tort par un AJOUT.
+      *****************************************************************
+       LEC-MAJ-DOUBLON.
+           DISPLAY 'MET-APPAREILLAGE, MAJ doublon ignore, cle <'
+                   w-cle-maj '> (source ' w-maj-source ')'
+           PERFORM LEC-MAJ-CANDIDAT
+           .
+
+      *****************************************************************
+      * Controle de sequence croissante du flux MAJ fusionne (MAJ1 +
+      * MAJ2) : le rapprochement de TRT suppose ce flux trie en ordre
+      * croissant sur l'identifiant prospect, ce qui n'est assure que
+      * si chacune des 2 sources l'est elle-meme. Une cle plus petite
+      * que la precedente trahit une source mal triee, qui produirait
+      * silencieusement de mauvais SUP/MAJ/AJO ; on arrete le run
+      * plutot que de laisser le pilotage se corrompre sans bruit.
+      *****************************************************************
+       VRF-SEQ-MAJ.
+           IF w-cle-maj < w-cle-maj-prec THEN
+             DISPLAY 'MET-ERR MAJ NON TRIEE, cle <' w-cle-maj
+                     '> apres <' w-cle-maj-prec '> (source '
+                     w-maj-source ')'
+             SET w-err-oui                TO TRUE
+             SET w-fin-fic2-oui            TO TRUE
+             MOVE high-value              TO w-cle-maj
+           ELSE
+             MOVE w-cle-maj                TO w-cle-maj-prec
+           END-IF
            .
 
       *****************************************************************
       * Boucle de lecture des 2 fichiers
+      *    - cle origine  < cle maj : le prospect n'est plus dans la
+      *      MAJ, on le supprime du pilotage (SUP)
+      *    - cle origine  = cle maj : le prospect est dans les deux
+      *      fichiers, on verifie s'il faut le mettre a jour (MAJ)
+      *    - cle origine  > cle maj : le prospect est nouveau dans la
+      *      MAJ, on l'ajoute au pilotage (AJO)
       *****************************************************************
        TRT.
       *----
            EVALUATE TRUE
              WHEN w-cle-ori < w-cle-maj
                DISPLAY 'MET-APPAREILLAGE, SUP'
-               PERFORM SUP
+               PERFORM TRT-SUP
                PERFORM LEC-ORIGINE
 
              WHEN w-cle-ori = w-cle-maj
-               DISPLAY 'MET-APPAREILLAGE, VERIF.'
-               PERFORM MAJ
+               DISPLAY 'MET-APPAREILLAGE, VERIF. (source MAJ'
+                       w-maj-source ')'
+               PERFORM TRT-MAJ
                PERFORM LEC-ORIGINE
                PERFORM LEC-MAJ
 
              WHEN w-cle-ori > w-cle-maj
-               DISPLAY 'MET-APPAREILLAGE, 
+               DISPLAY 'MET-APPAREILLAGE, AJO (source MAJ'
+                       w-maj-source ')'
+               PERFORM TRT-AJO
+               PERFORM LEC-MAJ
+           END-EVALUATE
+           .
+
+      *****************************************************************
+      * Suppression : le prospect present dans l'ORIGINE n'a plus de
+      * correspondance dans la MAJ. On pilote sa suppression.
+      *****************************************************************
+       TRT-SUP.
+      *----
+           MOVE SPACES                   TO f-pil
+           MOVE 'S'                      TO f-pil-cmd
+           MOVE w-ori-enr-pro-id         TO f-pil-pro-id
+           MOVE w-ori-enr-pro-nom        TO f-pil-pro-nom
+           MOVE w-ori-enr-pro-rue        TO f-pil-pro-rue
+           MOVE w-ori-enr-pro-cp         TO f-pil-pro-cp
+           MOVE w-ori-enr-pro-ville      TO f-pil-pro-ville
+           MOVE w-ori-enr-con-id         TO f-pil-con-id
+           MOVE w-ori-enr-con-nom        TO f-pil-con-nom
+           MOVE w-ori-enr-con-prenom     TO f-pil-con-prenom
+           MOVE w-ori-enr-con-tel        TO f-pil-con-tel
+           MOVE w-ori-enr-con-mel        TO f-pil-con-mel
+           MOVE w-ori-enr-con-note       TO f-pil-con-note
+           MOVE w-ori-enr-con-pid        TO f-pil-con-pid
+           PERFORM ECRIT-PILOTE
+           ADD 1                         TO w-cpt-sup
+           .
+
+      *****************************************************************
+      * Ajout : le prospect present dans la MAJ n'a pas de
+      * correspondance dans l'ORIGINE. On pilote sa creation.
+      *****************************************************************
+       TRT-AJO.
+      *----
+           MOVE SPACES                   TO f-pil
+           MOVE 'A'                      TO f-pil-cmd
+           MOVE w-maj-enr-pro-id         TO f-pil-pro-id
+           MOVE w-maj-enr-pro-nom        TO f-pil-pro-nom
+           MOVE w-maj-enr-pro-rue        TO f-pil-pro-rue
+           MOVE w-maj-enr-pro-cp         TO f-pil-pro-cp
+           MOVE w-maj-enr-pro-ville      TO f-pil-pro-ville
+           MOVE w-maj-enr-con-id         TO f-pil-con-id
+           MOVE w-maj-enr-con-nom        TO f-pil-con-nom
+           MOVE w-maj-enr-con-prenom     TO f-pil-con-prenom
+           MOVE w-maj-enr-con-tel        TO f-pil-con-tel
+           MOVE w-maj-enr-con-mel        TO f-pil-con-mel
+           MOVE w-maj-enr-con-note       TO f-pil-con-note
+           MOVE w-maj-enr-con-pid        TO f-pil-con-pid
+      *    OPTOUT/PRINCIPAL/FONCTION ne sont pas portes par les fichiers
+      *    ORIGINE/MAJ : un nouveau contact part sur des valeurs neutres
+           MOVE 'N'                      TO f-pil-con-optout
+           MOVE 'N'                      TO f-pil-con-princ
+           MOVE SPACES                   TO f-pil-con-fonction
+           PERFORM ECRIT-PILOTE
+           ADD 1                         TO w-cpt-ajo
+           .
+
+      *****************************************************************
+      * Mise a jour : le prospect est present dans les deux fichiers.
+      * On ne pilote sa mise a jour que si un champ a reellement
+      * change entre l'ORIGINE et la MAJ (cf. VRF-MAJ-CHANGE).
+      *****************************************************************
+       TRT-MAJ.
+      *----
+           PERFORM VRF-MAJ-CHANGE
+           IF w-maj-chg-oui THEN
+             MOVE SPACES                 TO f-pil
+             MOVE 'M'                    TO f-pil-cmd
+             MOVE w-maj-enr-pro-id       TO f-pil-pro-id
+             MOVE w-maj-enr-pro-nom      TO f-pil-pro-nom
+             MOVE w-maj-enr-pro-rue      TO f-pil-pro-rue
+             MOVE w-maj-enr-pro-cp       TO f-pil-pro-cp
+             MOVE w-maj-enr-pro-ville    TO f-pil-pro-ville
+             MOVE w-maj-enr-con-id       TO f-pil-con-id
+             MOVE w-maj-enr-con-nom      TO f-pil-con-nom
+             MOVE w-maj-enr-con-prenom   TO f-pil-con-prenom
+             MOVE w-maj-enr-con-tel      TO f-pil-con-tel
+             MOVE w-maj-enr-con-mel      TO f-pil-con-mel
+             MOVE w-maj-enr-con-note     TO f-pil-con-note
+             MOVE w-maj-enr-con-pid      TO f-pil-con-pid
+      *      OPTOUT/PRINCIPAL/FONCTION ne sont pas portes par les
+      *      fichiers ORIGINE/MAJ : TLMBPGM3 reconduit la valeur
+      *      actuellement en base plutot que de se fier a ces defauts
+             MOVE 'N'                    TO f-pil-con-optout
+             MOVE 'N'                    TO f-pil-con-princ
+             MOVE SPACES                 TO f-pil-con-fonction
+             PERFORM ECRIT-PILOTE
+             ADD 1                       TO w-cpt-maj
+           END-IF
+           .
 
+      *****************************************************************
+      * Comparaison champ a champ de l'ORIGINE et de la MAJ : determine
+      * si l'enregistrement a reellement change (w-maj-chg-oui) ou si
+      * rien n'a bouge (w-maj-chg-non), pour eviter de piloter une
+      * mise a jour inutile vers TLMBPGM3.
+      *****************************************************************
+       VRF-MAJ-CHANGE.
+      *----
+           SET w-maj-chg-non             TO TRUE
+           IF w-ori-enr-pro-nom     NOT = w-maj-enr-pro-nom   OR
+              w-ori-enr-pro-rue     NOT = w-maj-enr-pro-rue   OR
+              w-ori-enr-pro-cp      NOT = w-maj-enr-pro-cp    OR
+              w-ori-enr-pro-ville   NOT = w-maj-enr-pro-ville OR
+              w-ori-enr-con-nom     NOT = w-maj-enr-con-nom   OR
+              w-ori-enr-con-prenom  NOT = w-maj-enr-con-prenom OR
+              w-ori-enr-con-tel     NOT = w-maj-enr-con-tel   OR
+              w-ori-enr-con-mel     NOT = w-maj-enr-con-mel   OR
+              w-ori-enr-con-note    NOT = w-maj-enr-con-note  OR
+              w-ori-enr-con-pid     NOT = w-maj-enr-con-pid   THEN
+             SET w-maj-chg-oui           TO TRUE
+           END-IF
+           .
 
       *****************************************************************
       * Fermeture des fichiers
       *****************************************************************
        FIN.
       *----
+           PERFORM ECRIT-TRAILER-PILOTAGE
            CLOSE origine
-           CLOSE maj
-           CLOSE pilote
+           CLOSE maj1
+           CLOSE maj2
+           IF w-mode-dryrun-non THEN
+             CLOSE pilote
+           END-IF
+           ADD w-cpt-ajo w-cpt-maj       TO w-cpt-sup
+                                         GIVING w-cpt-tot
+           .
+
+      *****************************************************************
+      * Ecriture de l'enregistrement de controle (trailer) en fin de
+      * fichier PILOTAGE : totaux d'AJO/MAJ/SUP ecrits, que TLMBPGM3
+      * rapprochera de ses propres compteurs de lecture.
+      *****************************************************************
+       ECRIT-TRAILER-PILOTAGE.
+           MOVE SPACES                   TO f-pil
+           SET f-pil-cmd-fin              TO TRUE
+           MOVE w-cpt-ajo                TO f-pil-fin-nbr-ajo
+           MOVE w-cpt-maj                TO f-pil-fin-nbr-maj
+           MOVE w-cpt-sup                TO f-pil-fin-nbr-sup
+           PERFORM ECRIT-PILOTE
+           .
+
+      *****************************************************************
+      * Ecriture d'une ligne de pilotage : en mode normal, ecriture
+      * reelle dans le fichier PILOTAGE ; en mode simulation (dry-run),
+      * aucune ecriture dans PILOTAGE, seulement un apercu dans le log.
+      *****************************************************************
+       ECRIT-PILOTE.
+           IF w-mode-dryrun-oui THEN
+             PERFORM APERCU-LIGNE
+           ELSE
+             WRITE f-pil
+             IF w-pilote NOT = '00' THEN
+               DISPLAY 'MET-ERR ECRITURE PILOTAGE <' w-pilote '>'
+             END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      * Apercu, dans le log, de la ligne de pilotage qui aurait ete
+      * ecrite en mode normal.
+      *****************************************************************
+       APERCU-LIGNE.
+           MOVE f-pil-con-nom            TO w-con-nom-aff
+           IF w-mode-pii-oui THEN
+             MOVE ALL '*'                TO w-con-nom-aff
+           END-IF
+           MOVE SPACES                   TO w-enr-log
+           STRING
+             '[DRY-RUN] CMD='             DELIMITED SIZE
+             f-pil-cmd                    DELIMITED SIZE
+             ' PRO='                      DELIMITED SIZE
+             f-pil-pro-id                 DELIMITED SIZE
+             ' CON='                      DELIMITED SIZE
+             f-pil-con-id                 DELIMITED SIZE
+             ' '                          DELIMITED SIZE
+             w-con-nom-aff                DELIMITED SIZE
+             INTO w-enr-log
+           END-STRING
+           WRITE f-log                   FROM w-enr-log
            .
 
       *****************************************************************
@@ -169,21 +738,13 @@
       *  - une enqueue
       *****************************************************************
        COMPTE-RENDU-EXECUTION.
-           PERFORM CPT-RENDU-EXEC-INIT
+      *    Le fichier de log et son entete sont deja ouverts/ecrits
+      *    depuis INIT (necessaire en mode simulation pour recevoir
+      *    l'apercu des lignes de pilotage au fil du traitement).
            PERFORM CPT-RENDU-EXEC-TRT
            PERFORM CPT-RENDU-EXEC-FIN
            .
 
-      *****************************************************************
-      * Ouverture du fichier de log.
-      * Creation de l'entete.
-      *****************************************************************
-       CPT-RENDU-EXEC-INIT.
-           OPEN OUTPUT log
-           MOVE SPACES TO f-log
-           PERFORM ENTETE
-           .
-
       *****************************************************************
       * Enregistrement des compteurs dans le fichier de log
       *****************************************************************
@@ -236,6 +797,19 @@
            MOVE w-cpt-tot              TO w-rap-tot-nbr
            MOVE w-rap-tot              TO w-enr-log
            WRITE f-log                 FROM w-enr-log
+
+      *    Duree et debit de la fenetre batch (cf. CHRONO-DEBUT/FIN)
+           MOVE w-chrono-duree         TO w-rap-duree-val
+           MOVE w-rap-duree            TO w-enr-log
+           WRITE f-log                 FROM w-enr-log
+           IF w-chrono-ecart-s > 0 THEN
+             COMPUTE w-rap-debit-nbr ROUNDED =
+                 w-cpt-lec / w-chrono-ecart-s
+           ELSE
+             MOVE w-cpt-lec            TO w-rap-debit-nbr
+           END-IF
+           MOVE w-rap-debit            TO w-enr-log
+           WRITE f-log                 FROM w-enr-log
            .
 
       *****************************************************************
@@ -276,7 +850,7 @@
            MOVE '|                                                |'
                                        TO w-enr-log
            WRITE f-log                 FROM w-enr-log
-           MOVE '| Programme :         TLMBPGM3                   |'
+           MOVE '| Programme :         TLMBPGM2                   |'
                                        TO w-enr-log
            WRITE f-log                 FROM w-enr-log
            MOVE '| Developpeur :       ODO                        |'
@@ -285,8 +859,28 @@
            MOVE '| Environnement :     BIZ1                       |'
                                        TO w-enr-log
            WRITE f-log                 FROM w-enr-log
-           MOVE '| Date d''execution :                           |'
+           IF w-mode-dryrun-oui THEN
+             MOVE '| MODE SIMULATION (DRY-RUN) : PAS D''ECRITURE    |'
                                        TO w-enr-log
+             WRITE f-log                 FROM w-enr-log
+           END-IF
+           ACCEPT w-date-exec            FROM DATE YYYYMMDD
+           ACCEPT w-heure-exec           FROM TIME
+           STRING
+             w-date-exec-jj              DELIMITED SIZE
+             '/'                         DELIMITED SIZE
+             w-date-exec-mm              DELIMITED SIZE
+             '/'                         DELIMITED SIZE
+             w-date-exec-aaaa            DELIMITED SIZE
+             ' '                         DELIMITED SIZE
+             w-heure-exec-hh             DELIMITED SIZE
+             ':'                         DELIMITED SIZE
+             w-heure-exec-mn             DELIMITED SIZE
+             ':'                         DELIMITED SIZE
+             w-heure-exec-ss             DELIMITED SIZE
+             INTO w-entete-date-val
+           END-STRING
+           MOVE w-entete-date            TO w-enr-log
            WRITE f-log                 FROM w-enr-log
       *    Et meme des pieds dans l'entete
            MOVE '.----------------.oooO---------------------------.'
