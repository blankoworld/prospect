@@ -0,0 +1,76 @@
+      ******************************************************************
+      * DCLGEN TABLE(TRAIN04.TLMPROH)                                  *
+      *        LIBRARY(TRAIN04.OPEN.COBOL(DCLPROH))                    *
+      *        ACTION(REPLACE)                                        *
+      *        LANGUAGE(COBOL)                                        *
+      *        NAMES(TLMPROH-)                                        *
+      *        STRUCTURE(TLMPROH)                                     *
+      *        QUOTE                                                  *
+      *        LABEL(YES)                                             *
+      *        COLSUFFIX(YES)                                         *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS  *
+      ******************************************************************
+      * TLMPROH : historique des images "avant" d'un prospect (TLMPRO)
+      * capturees juste avant chaque MAJ/SUPPRESSION par la couche
+      * physique TLMPPRO1, pour restituer l'etat d'un prospect a un
+      * instant passe.
+      ******************************************************************
+           EXEC SQL DECLARE TRAIN04.TLMPROH TABLE
+           ( ID                             CHAR(6) NOT NULL,
+             NOM                            CHAR(35) NOT NULL,
+             ADDR_RUE                       CHAR(40),
+             ADDR_CP                        CHAR(5),
+             ADDR_VILLE                     CHAR(35),
+             STATUT                         CHAR(1) NOT NULL,
+             DTMAJ                          TIMESTAMP NOT NULL,
+             OPERATION                      CHAR(1) NOT NULL,
+             PILSEQ                         DECIMAL(7,0) NOT NULL,
+             DTAUDIT                        TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE TRAIN04.TLMPROH                    *
+      ******************************************************************
+       01  TLMPROH.
+      *    *************************************************************
+      *                       ID
+           10 TLMPROH-ID            PIC X(6).
+      *    *************************************************************
+      *                       NOM
+           10 TLMPROH-NOM           PIC X(35).
+      *    *************************************************************
+      *                       ADDR_RUE
+           10 TLMPROH-ADDR-RUE      PIC X(40).
+      *    *************************************************************
+      *                       ADDR_CP
+           10 TLMPROH-ADDR-CP       PIC X(5).
+      *    *************************************************************
+      *                       ADDR_VILLE
+           10 TLMPROH-ADDR-VILLE    PIC X(35).
+      *    *************************************************************
+      *                       STATUT
+      *                       Statut du prospect au moment du cliche
+           10 TLMPROH-STATUT        PIC X(1).
+      *    *************************************************************
+      *                       DTMAJ
+      *                       Date/heure de derniere modification de
+      *                       l'image avant cliche (valeur TLMPRO.DTMAJ
+      *                       telle qu'elle etait avant l'operation)
+           10 TLMPROH-DTMAJ         PIC X(26).
+      *    *************************************************************
+      *                       OPERATION
+      *                       'M' mise a jour, 'S' suppression : quelle
+      *                       operation a declenche ce cliche
+           10 TLMPROH-OPERATION     PIC X(1).
+      *    *************************************************************
+      *                       PILSEQ
+      *                       Rang de la ligne de pilotage a l'origine
+      *                       de l'operation (0 si non renseigne)
+           10 TLMPROH-PILSEQ        PIC S9(7)       COMP-3.
+      *    *************************************************************
+      *                       DTAUDIT
+      *                       Date/heure du cliche (ecriture de cette
+      *                       ligne d'historique)
+           10 TLMPROH-DTAUDIT       PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 10      *
+      ******************************************************************
