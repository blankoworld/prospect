@@ -0,0 +1,28 @@
+      *****************************************************************
+      *              F I C H I E R  B I L A N  P I L O T A G E        *
+      *              -----------------------------------------        *
+      *****************************************************************
+      * Clause COPY pour le fichier BILAN : ecrit par TLMBPGM3 a la
+      * fin de son traitement, lu par le programme de rapprochement
+      * pilotage / BDD (TLMBPGM6).
+      * Longueur de la chaine : 80 caracteres
+      *****************************************************************
+       01 :PROG:-BIL.
+      *    Nombre de prospects actifs avant le traitement pilotage
+           05 :PROG:-BIL-PRO-AVANT   PIC  9(7).
+      *    Nombre de prospects actifs apres le traitement pilotage
+           05 :PROG:-BIL-PRO-APRES   PIC  9(7).
+      *    Nombre de contacts actifs avant le traitement pilotage
+           05 :PROG:-BIL-CON-AVANT   PIC  9(7).
+      *    Nombre de contacts actifs apres le traitement pilotage
+           05 :PROG:-BIL-CON-APRES   PIC  9(7).
+      *    Compteurs TLMBPGM3 (lignes de pilotage appliquees avec
+      *    succes), repris du compte-rendu d'execution
+           05 :PROG:-BIL-NBR-AJO     PIC  9(7).
+           05 :PROG:-BIL-NBR-MAJ     PIC  9(7).
+           05 :PROG:-BIL-NBR-SUP     PIC  9(7).
+           05 FILLER                 PIC  X(31).
+      *
+      *****************************************************************
+      *                     F I N   D E   C O P Y                     *
+      *****************************************************************
