@@ -0,0 +1,225 @@
+      *****************************************************************
+      *                    C O U C H E  M E T I E R
+      *                    ------------------------
+      *****************************************************************
+      * APPLICATION      : CONTROLE QUALITE DES CONTACTS
+      * NOM DU PROGRAMME : TLMBPGM11
+      * DESCRIPTION      : PROGRAMME BATCH DE DETECTION DES PROSPECTS
+      *    (TLMPRO) PORTANT UN NOMBRE EXCESSIF DE CONTACTS ACTIFS
+      *    (TLMCON VIA PID), AU-DELA D'UN SEUIL CONFIGURABLE, AFIN DE
+      *    REPERER LES SITUATIONS DE DOUBLONS AVANT QU'ELLES NE
+      *    POLLUENT LE LISTING TERRITOIRE COMMERCIAL (TLMBPGM5).
+      *
+      *    LE SEUIL EST LU SUR LE FICHIER DE CONTROLE SEUIL, SUR LE
+      *    MEME PRINCIPE QUE CELUI DE TLMBPGM9 (ENREGISTREMENT UNIQUE,
+      *    VALEUR PAR DEFAUT CI-DESSOUS SI LE FICHIER EST ABSENT OU
+      *    VIDE).
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      TLMBPGM11.
+       AUTHOR.          Olivier DOSSMANN.
+       DATE-WRITTEN.    20190214.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. ZIA.
+       OBJECT-COMPUTER. VIRTEL.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fichier de controle portant le seuil de contacts actifs
+           SELECT seuil  ASSIGN TO SEUIL
+             FILE STATUS IS w-seuil.
+      *    Fichier de journalisation (rapport des depassements)
+           SELECT log    ASSIGN TO JOURNAUX
+             FILE STATUS IS w-log.
+       DATA DIVISION.
+       FILE SECTION.
+       FD seuil RECORDING MODE F.
+       01 f-seuil.
+           05 f-seuil-nbr                 PIC  9(05).
+           05 FILLER                      PIC  X(75).
+       FD log RECORDING MODE F.
+       01 f-log                          PIC   X(80).
+       WORKING-STORAGE SECTION.
+      *    Infos concernant la connexion a la BDD
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+      *    Codes d'etat des fichiers
+       01 w-seuil                        PIC   X(02).
+       01 w-log                          PIC   X(02).
+      *    Seuil de contacts actifs au-dela duquel un prospect est
+      *    signale (valeur lue sur SEUIL, ou valeur par defaut
+      *    ci-dessous si le fichier est absent ou vide)
+       01 w-seuil-nbr                    PIC  S9(05) COMP-3 VALUE 10.
+      *    Fin de parcours du curseur de depassement
+       01 w-eot-pro                      PIC   9.
+           88 w-eot-pro-oui                      VALUE 1.
+           88 w-eot-pro-non                      VALUE 0.
+      *    Prospect et nombre de contacts actifs courants du curseur
+       01 w-pro-id                       PIC   X(06).
+       01 w-pro-nom                      PIC   X(35).
+       01 w-nbr-con                      PIC  S9(07) COMP.
+      *    Forme imprimable de w-nbr-con (STRING n'accepte que des
+      *    items DISPLAY)
+       01 w-nbr-con-aff                  PIC   ZZZZZZ9.
+      *    Compteurs pour le compte-rendu
+       01 w-compteur.
+           05 w-cpt-depasse               PIC  S9(07) COMP-3.
+       01 w-rap-seuil.
+           05 FILLER                     PIC   X(43) VALUE
+                'Seuil de contacts retenu :                 '.
+           05 w-rap-seuil-nbr             PIC   ZZZZ9.
+       01 w-rap-depasse.
+           05 FILLER                     PIC   X(43) VALUE
+                'Nombre de prospects en depassement :       '.
+           05 w-rap-depasse-nbr           PIC   ZZZZZZ9.
+      *    Ligne courante a ecrire dans le fichier de log
+       77 w-enr-log                      PIC   X(80).
+
+      *****************************************************************
+      * Curseur des prospects actifs dont le nombre de contacts actifs
+      * lies (TLMCON.PID) depasse le seuil retenu.
+      *****************************************************************
+           EXEC SQL
+             DECLARE CURS-PRO-EXCES CURSOR FOR
+               SELECT P.ID, P.NOM, COUNT(*)
+               FROM TRAIN04.TLMPRO P, TRAIN04.TLMCON C
+               WHERE P.STATUT = 'A'
+                 AND C.STATUT = 'A'
+                 AND C.PID    = P.ID
+               GROUP BY P.ID, P.NOM
+               HAVING COUNT(*) > :w-seuil-nbr
+               ORDER BY COUNT(*) DESC
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           PERFORM INIT
+           PERFORM TRT-EXCES
+           PERFORM FIN
+           GOBACK
+           .
+
+      *****************************************************************
+      * Ouverture des fichiers, lecture du seuil et ecriture de
+      * l'entete du log.
+      *****************************************************************
+       INIT.
+           OPEN INPUT seuil
+           IF w-seuil = '00' THEN
+             READ seuil
+                 AT END     CONTINUE
+                 NOT AT END
+                   IF f-seuil-nbr NOT = ZERO THEN
+                     MOVE f-seuil-nbr        TO w-seuil-nbr
+                   END-IF
+             END-READ
+             CLOSE seuil
+           END-IF
+           OPEN OUTPUT log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR OUVERTURE JOURNAUX <' w-log '>'
+           END-IF
+           MOVE 0                          TO w-cpt-depasse
+           PERFORM ENTETE
+           .
+
+      *****************************************************************
+      * Parcours des prospects en depassement du seuil de contacts
+      *****************************************************************
+       TRT-EXCES.
+           EXEC SQL
+             OPEN CURS-PRO-EXCES
+           END-EXEC
+           SET w-eot-pro-non                TO TRUE
+           PERFORM LEC-PRO-EXCES
+           PERFORM ECRIT-PRO-EXCES          UNTIL w-eot-pro-oui
+           EXEC SQL
+             CLOSE CURS-PRO-EXCES
+           END-EXEC
+           .
+
+       LEC-PRO-EXCES.
+           EXEC SQL
+             FETCH CURS-PRO-EXCES
+               INTO :w-pro-id, :w-pro-nom, :w-nbr-con
+           END-EXEC
+           IF SQLCODE = 0 THEN
+             SET w-eot-pro-non              TO TRUE
+           ELSE
+             SET w-eot-pro-oui              TO TRUE
+           END-IF
+           .
+
+       ECRIT-PRO-EXCES.
+           ADD 1                           TO w-cpt-depasse
+           MOVE w-nbr-con                   TO w-nbr-con-aff
+           MOVE SPACES                     TO w-enr-log
+           STRING
+             'PID <'           DELIMITED SIZE
+             w-pro-id          DELIMITED SIZE
+             '> '              DELIMITED SIZE
+             w-pro-nom         DELIMITED SIZE
+             ' NBR CONTACTS <' DELIMITED SIZE
+             w-nbr-con-aff     DELIMITED SIZE
+             '>'               DELIMITED SIZE
+             INTO w-enr-log
+           END-STRING
+           PERFORM ECRIT-LOG
+           PERFORM LEC-PRO-EXCES
+           .
+
+      *****************************************************************
+      * Ecriture d'une ligne dans le fichier de log, avec verification
+      * du code d'etat du fichier JOURNAUX.
+      *****************************************************************
+       ECRIT-LOG.
+           WRITE f-log                     FROM w-enr-log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR ECRITURE JOURNAUX <' w-log '>'
+           END-IF
+           .
+
+      *****************************************************************
+      * Entete du compte-rendu
+      *****************************************************************
+       ENTETE.
+           MOVE '.------------------------------------------------.'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '|   PROSPECTS EN DEPASSEMENT DE CONTACTS ACTIFS  |'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '|     -------------------------------------      |'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '.------------------------------------------------.'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-seuil-nbr             TO w-rap-seuil-nbr
+           MOVE w-rap-seuil             TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE ' '                    TO w-enr-log
+           PERFORM ECRIT-LOG
+           .
+
+      *****************************************************************
+      * Compte-rendu final et fermeture des fichiers
+      *****************************************************************
+       FIN.
+           MOVE ' '                    TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '-------------------------------------------------'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-cpt-depasse          TO w-rap-depasse-nbr
+           MOVE w-rap-depasse          TO w-enr-log
+           PERFORM ECRIT-LOG
+           CLOSE log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR FERMETURE JOURNAUX <' w-log '>'
+           END-IF
+           .
+
+       END PROGRAM TLMBPGM11.
