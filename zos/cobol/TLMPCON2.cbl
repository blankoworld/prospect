@@ -21,8 +21,61 @@
            EXEC SQL
              INCLUDE DCLCON
            END-EXEC.
+      *    Clause COPY generee par DCLGEN pour table TLMCONH (audit
+      *    avant MAJ/SUPPRESSION)
+           EXEC SQL
+             INCLUDE DCLCONH
+           END-EXEC.
        77 SQLCODE-TXT     PIC S9(3).
        77 SQLERR-MSG      PIC X(30).
+       77 SQLCNT          PIC S9(7) COMP-3.
+      *    Echec de la retrogradation des autres contacts principaux
+      *    du meme PID (cf. DEMOTE-AUTRES-PRINCIPAUX) : interdit alors
+      *    la reecriture du contact courant.
+       77 w-con-ok        PIC 9.
+           88 w-con-ok-oui        VALUE 1.
+           88 w-con-ok-non        VALUE 0.
+      *    Image avant trouvee lors du cliche d'audit (AUDIT-AVANT-CON)
+       77 w-audit-con     PIC 9.
+           88 w-audit-con-trouve       VALUE 1.
+           88 w-audit-con-absent       VALUE 0.
+      *    Doublon d'ID detecte lors de l'AJOUT (VRF-DOUBLON-CON)
+       77 w-doublon-con   PIC 9.
+           88 w-doublon-con-oui        VALUE 1.
+           88 w-doublon-con-non        VALUE 0.
+      *    Resultat du controle de format MEL/TEL (VRF-FORMAT-CON)
+       77 w-format-con    PIC 9.
+           88 w-format-con-oui         VALUE 1.
+           88 w-format-con-non         VALUE 0.
+      *    Nombre de '@' et de '.' releves dans MEL (VRF-FORMAT-CON)
+       77 w-mel-cpt-at     PIC 9(02).
+       77 w-mel-cpt-pt     PIC 9(02).
+      *****************************************************************
+      * Curseur : contacts rattaches a un prospect (PID) donne, pour
+      * la fonction LISTBYPID / LISTNEXT
+      *****************************************************************
+           EXEC SQL
+             DECLARE CURS-CON-PID CURSOR FOR
+               SELECT ID, NOM, PRENOM, TEL, MEL, NOTE, PID
+               FROM TRAIN04.TLMCON
+               WHERE PID = :tlmcon-pid
+                 AND STATUT = 'A'
+               ORDER BY ID
+           END-EXEC.
+      *****************************************************************
+      * Curseur : historique des NOTE d'un contact (cliches TLMCONH
+      * capturees par AUDIT-AVANT-CON/ECRIT-AUDIT-CON a chaque MAJ/SUP),
+      * du plus ancien au plus recent. La valeur courante (la plus
+      * recente) reste accessible via LECTURE/tlmcon-note ; cet
+      * historique ne porte que les valeurs remplacees.
+      *****************************************************************
+           EXEC SQL
+             DECLARE CURS-CON-NOTEHIST CURSOR FOR
+               SELECT NOTE, OPERATION, DTAUDIT
+               FROM TRAIN04.TLMCONH
+               WHERE ID = :tlmcon-id
+               ORDER BY DTAUDIT ASC
+           END-EXEC.
        LINKAGE SECTION.
       *    Clause COPY pour structure d'echange prog. <-> sous-prog.
            COPY TLMCPIL.
@@ -47,6 +100,12 @@
              WHEN 'UPDATE'          PERFORM MAJ
              WHEN 'DELETE'          PERFORM SUPPRESSION
              WHEN 'ADD'             PERFORM AJOUT
+             WHEN 'LISTBYPID'       PERFORM LISTE-DEBUT
+             WHEN 'LISTNEXT'        PERFORM LISTE-SUITE
+             WHEN 'NOTEHIST'        PERFORM NOTEHIST-DEBUT
+             WHEN 'NOTENEXT'        PERFORM NOTEHIST-SUITE
+             WHEN 'COMMIT'          PERFORM COMMIT-TRT
+             WHEN 'COUNT'           PERFORM COMPTE-ACTIFS
              WHEN OTHER             PERFORM ERREUR
            END-EVALUATE
            .
@@ -64,16 +123,23 @@
                  TEL,
                  MEL,
                  NOTE,
-                 PID
+                 PID,
+                 OPTOUT,
+                 PRINCIPAL,
+                 FONCTION
                INTO
                  :tlmcon-nom,
                  :tlmcon-prenom,
                  :tlmcon-tel,
                  :tlmcon-mel,
                  :tlmcon-note,
-                 :tlmcon-pid
+                 :tlmcon-pid,
+                 :tlmcon-optout,
+                 :tlmcon-principal,
+                 :tlmcon-fonction
                FROM TRAIN04.TLMCON
                WHERE ID=:tlmcon-id
+                 AND STATUT='A'
              END-EXEC
       *      Verification SQLCODE
              PERFORM VERIF-SQLCODE
@@ -84,6 +150,9 @@
                MOVE tlmcon-mel        TO cpcon2-sor-lec-mel
                MOVE tlmcon-note       TO cpcon2-sor-lec-note
                MOVE tlmcon-pid        TO cpcon2-sor-lec-pid
+               MOVE tlmcon-optout     TO cpcon2-sor-lec-optout
+               MOVE tlmcon-principal  TO cpcon2-sor-lec-princ
+               MOVE tlmcon-fonction   TO cpcon2-sor-lec-fonction
              END-IF
            ELSE
              MOVE '01' TO tlmcpil-rc
@@ -98,25 +167,50 @@
            MOVE cpcon2-ent-maj-id                TO tlmcon-id
            IF cpcon2-ent-maj-id NOT = SPACES THEN
              DISPLAY ' <' tlmcon-id '>'
+      *      Cliche de l'image avant, pour l'historique d'audit
+             PERFORM AUDIT-AVANT-CON
              MOVE cpcon2-ent-maj-nom             TO tlmcon-nom
              MOVE cpcon2-ent-maj-prenom          TO tlmcon-prenom
              MOVE cpcon2-ent-maj-tel             TO tlmcon-tel
              MOVE cpcon2-ent-maj-mel             TO tlmcon-mel
              MOVE cpcon2-ent-maj-note            TO tlmcon-note
              MOVE cpcon2-ent-maj-pid             TO tlmcon-pid
-             EXEC SQL
-               UPDATE TRAIN04.TLMCON
-               SET
-                 NOM    = :tlmcon-nom,
-                 PRENOM = :tlmcon-prenom,
-                 TEL    = :tlmcon-tel,
-                 MEL    = :tlmcon-mel,
-                 NOTE   = :tlmcon-note,
-                 PID    = :tlmcon-pid
-               WHERE
-                 ID         = :tlmcon-id
-             END-EXEC
-             PERFORM VERIF-SQLCODE
+             MOVE cpcon2-ent-maj-optout          TO tlmcon-optout
+             MOVE cpcon2-ent-maj-princ           TO tlmcon-principal
+             MOVE cpcon2-ent-maj-fonction        TO tlmcon-fonction
+             PERFORM VRF-FORMAT-CON
+             SET w-con-ok-oui                    TO TRUE
+             IF NOT w-format-con-oui THEN
+               SET w-con-ok-non                  TO TRUE
+             ELSE
+               IF tlmcon-principal = 'O' THEN
+                 PERFORM DEMOTE-AUTRES-PRINCIPAUX
+               END-IF
+             END-IF
+             IF w-con-ok-oui THEN
+               IF w-audit-con-trouve THEN
+                 MOVE 'M'                        TO tlmconh-operation
+                 PERFORM ECRIT-AUDIT-CON
+               END-IF
+               EXEC SQL
+                 UPDATE TRAIN04.TLMCON
+                 SET
+                   NOM       = :tlmcon-nom,
+                   PRENOM    = :tlmcon-prenom,
+                   TEL       = :tlmcon-tel,
+                   MEL       = :tlmcon-mel,
+                   NOTE      = :tlmcon-note,
+                   PID       = :tlmcon-pid,
+                   OPTOUT    = :tlmcon-optout,
+                   PRINCIPAL = :tlmcon-principal,
+                   FONCTION  = :tlmcon-fonction,
+                   DTMAJ     = CURRENT TIMESTAMP
+                 WHERE
+                   ID         = :tlmcon-id
+                   AND STATUT = 'A'
+               END-EXEC
+               PERFORM VERIF-SQLCODE
+             END-IF
            ELSE
              MOVE '01'                           TO tlmcpil-rc
              MOVE 'PHY-CON-MAJ: contact vide.'   TO tlmcpil-msg
@@ -124,15 +218,102 @@
            END-IF
            .
 
+      *****************************************************************
+      * Cliche, dans TLMCONH-*, de l'image du contact telle qu'elle
+      * est actuellement en base, avant qu'une MAJ/SUPPRESSION ne
+      * l'ecrase. w-audit-con-absent si le contact n'existe pas (rien
+      * a cliche ; l'UPDATE suivant n'affectera aucune ligne).
+      *****************************************************************
+       AUDIT-AVANT-CON.
+           SET w-audit-con-absent               TO TRUE
+           EXEC SQL
+             SELECT
+               ID, NOM, PRENOM, TEL, MEL, NOTE, PID, STATUT, DTMAJ,
+               OPTOUT, PRINCIPAL, FONCTION
+             INTO
+               :tlmconh-id, :tlmconh-nom, :tlmconh-prenom,
+               :tlmconh-tel, :tlmconh-mel, :tlmconh-note,
+               :tlmconh-pid, :tlmconh-statut, :tlmconh-dtmaj,
+               :tlmconh-optout, :tlmconh-principal, :tlmconh-fonction
+             FROM TRAIN04.TLMCON
+             WHERE ID = :tlmcon-id
+               AND STATUT = 'A'
+           END-EXEC
+           IF SQLCODE = 0 THEN
+             SET w-audit-con-trouve              TO TRUE
+           END-IF
+           .
+
+      *****************************************************************
+      * Ecriture d'une ligne d'historique TLMCONH a partir de l'image
+      * avant cliche par AUDIT-AVANT-CON (TLMCONH-OPERATION positionne
+      * par l'appelant). Une anomalie d'insertion ne bloque pas la MAJ/
+      * SUPPRESSION elle-meme (l'audit est une tracabilite annexe, pas
+      * une condition de l'operation principale) mais est journalisee.
+      *****************************************************************
+       ECRIT-AUDIT-CON.
+           MOVE tlmcpil-src                      TO tlmconh-pilseq
+           EXEC SQL
+             INSERT INTO TRAIN04.TLMCONH (
+                 ID, NOM, PRENOM, TEL, MEL, NOTE, PID, STATUT, DTMAJ,
+                 OPTOUT, PRINCIPAL, FONCTION, OPERATION, PILSEQ,
+                 DTAUDIT)
+               VALUES (
+                 :tlmconh-id, :tlmconh-nom, :tlmconh-prenom,
+                 :tlmconh-tel, :tlmconh-mel, :tlmconh-note,
+                 :tlmconh-pid, :tlmconh-statut, :tlmconh-dtmaj,
+                 :tlmconh-optout, :tlmconh-principal,
+                 :tlmconh-fonction, :tlmconh-operation,
+                 :tlmconh-pilseq, CURRENT TIMESTAMP)
+           END-EXEC
+           IF SQLCODE NOT = 0 THEN
+             DISPLAY 'PHY-CON-ERR AUDIT <' tlmconh-id '> SQLCODE <'
+                     sqlcode '>'
+           END-IF
+           .
+
+      *****************************************************************
+      * Retire le statut de contact principal des autres contacts
+      * actifs du meme prospect (PID), pour garantir qu'il n'y en a
+      * jamais plus d'un a la fois. SQLCODE=100 (aucun autre contact
+      * principal) n'est pas une erreur ; toute autre anomalie SQL
+      * interdit la reecriture du contact courant.
+      *****************************************************************
+       DEMOTE-AUTRES-PRINCIPAUX.
+           EXEC SQL
+             UPDATE TRAIN04.TLMCON
+             SET PRINCIPAL = 'N',
+                 DTMAJ     = CURRENT TIMESTAMP
+             WHERE PID       = :tlmcon-pid
+               AND ID        NOT = :tlmcon-id
+               AND STATUT    = 'A'
+               AND PRINCIPAL = 'O'
+           END-EXEC
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100 THEN
+             SET w-con-ok-non                    TO TRUE
+             PERFORM VERIF-SQLCODE
+           END-IF
+           .
+
        SUPPRESSION.
            DISPLAY 'PHY-CON-SUP'                 WITH NO ADVANCING
            MOVE cpcon2-ent-sup-id                TO tlmcon-id
            IF cpcon2-ent-sup-id NOT = SPACES THEN
              DISPLAY ' <' tlmcon-id '>'
+      *      Cliche de l'image avant, pour l'historique d'audit
+             PERFORM AUDIT-AVANT-CON
+             IF w-audit-con-trouve THEN
+               MOVE 'S'                          TO tlmconh-operation
+               PERFORM ECRIT-AUDIT-CON
+             END-IF
+      *      Suppression logique : on archive plutot que de detruire
+      *      la ligne, pour pouvoir la restaurer en cas d'erreur.
              EXEC SQL
-               DELETE
-               FROM TRAIN04.TLMCON
+               UPDATE TRAIN04.TLMCON
+               SET STATUT = 'X',
+                   DTMAJ  = CURRENT TIMESTAMP
                WHERE ID=:tlmcon-id
+                 AND STATUT = 'A'
              END-EXEC
              PERFORM VERIF-SQLCODE
       *      Code retour du succes du traitement (cas echeant
@@ -163,37 +344,275 @@
            MOVE cpcon2-ent-ajo-mel               TO tlmcon-mel
            MOVE cpcon2-ent-ajo-note              TO tlmcon-note
            MOVE cpcon2-ent-ajo-pid               TO tlmcon-pid
-      *    Requete de creation en recuperant l'ID de l'enregistrement
+           MOVE cpcon2-ent-ajo-princ             TO tlmcon-principal
+           MOVE cpcon2-ent-ajo-fonction          TO tlmcon-fonction
+           PERFORM VRF-FORMAT-CON
+           IF NOT w-format-con-oui THEN
+             DISPLAY ' Format invalide'
+           ELSE
+      *      Doublon d'ID ? Une collision concurrente reste possible
+      *      entre ce test et l'INSERT (pas de verrou pose ici) : elle
+      *      remontera alors en '99' via VERIF-SQLCODE, la cle primaire
+      *      etant rejetee par la BDD elle-meme.
+             PERFORM VRF-DOUBLON-CON
+             IF w-doublon-con-oui THEN
+               MOVE '03'                           TO tlmcpil-rc
+               STRING
+                 'PHY-CON-AJO: ID <'  DELIMITED SIZE
+                 tlmcon-id            DELIMITED SIZE
+                 '> deja existant.'   DELIMITED SIZE
+                 INTO tlmcpil-msg
+               END-STRING
+               DISPLAY ' Doublon'
+             ELSE
+               SET w-con-ok-oui                    TO TRUE
+               IF tlmcon-principal = 'O' THEN
+                 PERFORM DEMOTE-AUTRES-PRINCIPAUX
+               END-IF
+               IF w-con-ok-oui THEN
+      *        Requete de creation en recuperant l'ID cree
+                 EXEC SQL
+                   INSERT INTO TRAIN04.TLMCON (
+                     ID,
+                     NOM,
+                     PRENOM,
+                     TEL,
+                     MEL,
+                     NOTE,
+                     PID,
+                     STATUT,
+                     DTMAJ,
+                     OPTOUT,
+                     PRINCIPAL,
+                     FONCTION)
+                   VALUES (
+                       :tlmcon-id,
+                       :tlmcon-nom,
+                       :tlmcon-prenom,
+                       :tlmcon-tel,
+                       :tlmcon-mel,
+                       :tlmcon-note,
+                       :tlmcon-pid,
+                       'A',
+                       CURRENT TIMESTAMP,
+                       'N',
+                       :tlmcon-principal,
+                       :tlmcon-fonction)
+                 END-EXEC
+                 PERFORM VERIF-SQLCODE
+      *          Code retour du succes
+                 IF SQLCODE = 0 THEN
+      *            L'ID de l'enregistrement cree ira en sortie
+                   MOVE tlmcon-id                  TO cpcon2-sor-ajo-id
+                   MOVE '00'                        TO tlmcpil-rc
+                   STRING
+                     'OK, AJO <'       DELIMITED size
+                     cpcon2-sor-ajo-id DELIMITED size
+                     '>'               DELIMITED size
+                     INTO tlmcpil-msg
+                   END-STRING
+                 END-IF
+               END-IF
+             END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      * VRF-FORMAT-CON : controle de format de MEL et TEL, avant AJOUT
+      * ou MAJ. Un champ vide est autorise (MEL/TEL sont facultatifs en
+      * base) et n'est donc pas controle. Une adresse courriel doit
+      * porter exactement un '@' et au moins un '.' ; un numero de
+      * telephone doit etre entierement numerique (10 positions, sans
+      * espace). rc='04' distingue cette anomalie d'un champ absent
+      * (rc='01') ou d'un doublon (rc='03').
+      *****************************************************************
+       VRF-FORMAT-CON.
+           SET w-format-con-oui                  TO TRUE
+           IF tlmcon-mel NOT = SPACES THEN
+             MOVE ZERO                           TO w-mel-cpt-at
+                                                     w-mel-cpt-pt
+             INSPECT tlmcon-mel TALLYING w-mel-cpt-at FOR ALL '@'
+             INSPECT tlmcon-mel TALLYING w-mel-cpt-pt FOR ALL '.'
+             IF w-mel-cpt-at NOT = 1 OR w-mel-cpt-pt = ZERO THEN
+               SET w-format-con-non               TO TRUE
+               MOVE '04'                          TO tlmcpil-rc
+               MOVE 'PHY-CON: format de courriel invalide.'
+                                                   TO tlmcpil-msg
+             END-IF
+           END-IF
+           IF w-format-con-oui
+              AND tlmcon-tel NOT = SPACES THEN
+             IF tlmcon-tel NOT NUMERIC THEN
+               SET w-format-con-non               TO TRUE
+               MOVE '04'                          TO tlmcpil-rc
+               MOVE 'PHY-CON: format de telephone invalide.'
+                                                   TO tlmcpil-msg
+             END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      * VRF-DOUBLON-CON : un contact actif porte-t-il deja cet ID ?
+      * Controle prealable a l'AJOUT, pour distinguer un doublon de cle
+      * (rc='03') d'une erreur SQL generique (rc='99', cf. VERIF-
+      * SQLCODE) que l'appelant/les journaux pourraient sinon confondre.
+      *****************************************************************
+      *    L'ID est verifie sans filtre sur STATUT : un ID deja present
+      *    sur une ligne archivee doit etre rejete comme doublon au
+      *    meme titre qu'une ligne active, plutot que de tomber sur la
+      *    violation de cle unique au moment de l'INSERT.
+       VRF-DOUBLON-CON.
+           SET w-doublon-con-non                 TO TRUE
            EXEC SQL
-             INSERT INTO TRAIN04.TLMCON (
-               ID,
-               NOM,
-               PRENOM,
-               TEL,
-               MEL,
-               NOTE,
-               PID)
-             VALUES (
-                 :tlmcon-id,
-                 :tlmcon-nom,
-                 :tlmcon-prenom,
-                 :tlmcon-tel,
-                 :tlmcon-mel,
-                 :tlmcon-note,
-                 :tlmcon-pid)
+             SELECT COUNT(*)
+               INTO :SQLCNT
+               FROM TRAIN04.TLMCON
+               WHERE ID = :tlmcon-id
+           END-EXEC
+           IF SQLCNT > 0 THEN
+             SET w-doublon-con-oui                TO TRUE
+           END-IF
+           .
+
+      *****************************************************************
+      * LISTBYPID : ouvre le curseur des contacts du prospect demande
+      * et renvoie le premier contact trouve (meme forme de sortie que
+      * LECTURE, via cpcon2-sor-lec). rc='10' si le prospect n'a aucun
+      * contact (curseur alors deja referme).
+      *****************************************************************
+       LISTE-DEBUT.
+           DISPLAY 'PHY-CON-LST'      WITH NO ADVANCING
+           MOVE cpcon2-ent-lst-pid    TO tlmcon-pid
+           IF cpcon2-ent-lst-pid NOT = SPACES THEN
+             DISPLAY ' <' tlmcon-pid '>'
+             EXEC SQL
+               OPEN CURS-CON-PID
+             END-EXEC
+             PERFORM LISTE-FETCH
+           ELSE
+             MOVE '01' TO tlmcpil-rc
+             MOVE 'PHY-CON-LST: code prospect vide.'
+               TO tlmcpil-msg
+             DISPLAY ' None'
+           END-IF
+           .
+
+      *****************************************************************
+      * LISTNEXT : renvoie le contact suivant du curseur ouvert par
+      * LISTBYPID. rc='10' quand le curseur atteint sa fin (il est
+      * alors referme automatiquement par LISTE-FETCH).
+      *****************************************************************
+       LISTE-SUITE.
+           DISPLAY 'PHY-CON-LST-SUIVANT' WITH NO ADVANCING
+           PERFORM LISTE-FETCH
+           .
+
+       LISTE-FETCH.
+           EXEC SQL
+             FETCH CURS-CON-PID
+               INTO :tlmcon-id, :tlmcon-nom, :tlmcon-prenom,
+                    :tlmcon-tel, :tlmcon-mel, :tlmcon-note, :tlmcon-pid
+           END-EXEC
+           PERFORM VERIF-SQLCODE
+           IF SQLCODE = 0 THEN
+             DISPLAY ' <' tlmcon-id '>'
+             MOVE tlmcon-id           TO cpcon2-sor-lec-id
+             MOVE tlmcon-nom          TO cpcon2-sor-lec-nom
+             MOVE tlmcon-prenom       TO cpcon2-sor-lec-prenom
+             MOVE tlmcon-tel          TO cpcon2-sor-lec-tel
+             MOVE tlmcon-mel          TO cpcon2-sor-lec-mel
+             MOVE tlmcon-note         TO cpcon2-sor-lec-note
+             MOVE tlmcon-pid          TO cpcon2-sor-lec-pid
+           ELSE
+             DISPLAY ' None'
+             EXEC SQL
+               CLOSE CURS-CON-PID
+             END-EXEC
+           END-IF
+           .
+
+      *****************************************************************
+      * NOTEHIST : ouvre le curseur d'historique NOTE du contact demande
+      * et renvoie la 1ere version remplacee (la plus ancienne). rc='10'
+      * si le contact n'a jamais ete modifie/supprime (curseur alors
+      * deja referme) ; rc='01' si aucun identifiant fourni.
+      *****************************************************************
+       NOTEHIST-DEBUT.
+           DISPLAY 'PHY-CON-NHS'      WITH NO ADVANCING
+           MOVE cpcon2-ent-nhs-id     TO tlmcon-id
+           IF cpcon2-ent-nhs-id NOT = SPACES THEN
+             DISPLAY ' <' tlmcon-id '>'
+             EXEC SQL
+               OPEN CURS-CON-NOTEHIST
+             END-EXEC
+             PERFORM NOTEHIST-FETCH
+           ELSE
+             MOVE '01' TO tlmcpil-rc
+             MOVE 'PHY-CON-NHS: code contact vide.'
+               TO tlmcpil-msg
+             DISPLAY ' None'
+           END-IF
+           .
+
+      *****************************************************************
+      * NOTENEXT : renvoie la version suivante du curseur ouvert par
+      * NOTEHIST. rc='10' quand le curseur atteint sa fin (il est alors
+      * referme automatiquement par NOTEHIST-FETCH).
+      *****************************************************************
+       NOTEHIST-SUITE.
+           DISPLAY 'PHY-CON-NHS-SUIVANT' WITH NO ADVANCING
+           PERFORM NOTEHIST-FETCH
+           .
+
+       NOTEHIST-FETCH.
+           EXEC SQL
+             FETCH CURS-CON-NOTEHIST
+               INTO :tlmconh-note, :tlmconh-operation, :tlmconh-dtaudit
+           END-EXEC
+           PERFORM VERIF-SQLCODE
+           IF SQLCODE = 0 THEN
+             DISPLAY ' OK'
+             MOVE tlmconh-note        TO cpcon2-sor-nhs-note
+             MOVE tlmconh-operation   TO cpcon2-sor-nhs-oper
+             MOVE tlmconh-dtaudit     TO cpcon2-sor-nhs-dtaudit
+           ELSE
+             DISPLAY ' None'
+             EXEC SQL
+               CLOSE CURS-CON-NOTEHIST
+             END-EXEC
+           END-IF
+           .
+
+      *****************************************************************
+      * COMMIT : point de synchronisation demande par l'appelant (ex.
+      * TLMBPGM3 tous les N enregistrements pilotage traites), pour
+      * eviter de garder une seule unite de travail ouverte sur tout
+      * un passage batch.
+      *****************************************************************
+       COMMIT-TRT.
+           DISPLAY 'PHY-CON-COMMIT' WITH NO ADVANCING
+           EXEC SQL
+             COMMIT
+           END-EXEC
+           PERFORM VERIF-SQLCODE
+           .
+
+      *****************************************************************
+      * COUNT : nombre de contacts actifs, pour le rapprochement
+      * pilotage / BDD (tot. AJO/MAJ/SUP vs. volumetrie reelle)
+      *****************************************************************
+       COMPTE-ACTIFS.
+           DISPLAY 'PHY-CON-COUNT' WITH NO ADVANCING
+           EXEC SQL
+             SELECT COUNT(*)
+               INTO :SQLCNT
+               FROM TRAIN04.TLMCON
+               WHERE STATUT = 'A'
            END-EXEC
            PERFORM VERIF-SQLCODE
-      *    Code retour du succes
            IF SQLCODE = 0 THEN
-      *      L'ID de l'enregistrement precedemment cree ira en sortie
-             MOVE tlmcon-id                      TO cpcon2-sor-ajo-id
-             MOVE '00'                           TO tlmcpil-rc
-             STRING
-               'OK, AJO <'       DELIMITED size
-               cpcon2-sor-ajo-id DELIMITED size
-               '>'               DELIMITED size
-               INTO tlmcpil-msg
-             END-STRING
+             MOVE SQLCNT              TO cpcon2-sor-cnt-nbr
+             DISPLAY ' <' SQLCNT '>'
            END-IF
            .
 
@@ -214,8 +633,15 @@
                MOVE '99'                         TO tlmcpil-rc
                MOVE sqlcode                      TO sqlcode-txt
                MOVE sqlerrm                      TO sqlerr-msg
+      *        Le detail complet (SQLSTATE + SQLERRM non tronque) est
+      *        affiche en clair sur le journal du job : tlmcpil-msg
+      *        (40 car.) ne peut pas tout contenir.
+               DISPLAY 'PHY-CON-ERR SQLSTATE <' sqlstate
+                       '> SQLERRM <' sqlerrm '>'
                STRING
-                 'ERR, <'          DELIMITED SIZE
+                 'ERR<'            DELIMITED SIZE
+                 sqlstate          DELIMITED SIZE
+                 '><'              DELIMITED SIZE
                  sqlcode-txt       DELIMITED SIZE
                  '><'              DELIMITED SIZE
                  sqlerr-msg        DELIMITED SIZE
