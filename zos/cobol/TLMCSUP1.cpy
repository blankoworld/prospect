@@ -0,0 +1,17 @@
+      *****************************************************************
+      *    F I C H I E R  D E S  D E M A N D E S  D E  R E T R A I T   *
+      *    ---------------------------------------------------        *
+      *****************************************************************
+      * Clause COPY pour le fichier des demandes de retrait (opt-out)
+      * en provenance de la boite de reception de desabonnement.
+      * Longueur de la chaine : 80 caracteres
+      *****************************************************************
+       01 :PROG:-SUP.
+      *    Identifiant du contact demandant son retrait
+           05 :PROG:-SUP-CON-ID       PIC  X(06).
+      *    Remplissage du reste de la chaine
+           05 FILLER                  PIC  X(74).
+      *
+      *****************************************************************
+      *                     F I N   D E   C O P Y                     *
+      *****************************************************************
