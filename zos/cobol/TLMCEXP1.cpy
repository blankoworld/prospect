@@ -0,0 +1,30 @@
+      *****************************************************************
+      *         F I C H I E R  D ' E X P O R T  C R M               *
+      *         ------------------------------------                 *
+      *****************************************************************
+      * Clause COPY pour le fichier d'interface alimentant le systeme
+      * CRM/marketing aval (un enregistrement par lien prospect/
+      * contact actif).
+      * Longueur de la chaine : 400 caracteres
+      *****************************************************************
+       01 :PROG:-EXP.
+      *    Identifiant du prospect
+           05 :PROG:-EXP-PRO-ID        PIC  X(06).
+      *    Nom du prospect
+           05 :PROG:-EXP-PRO-NOM       PIC  X(35).
+      *    Ville du prospect
+           05 :PROG:-EXP-PRO-VILLE     PIC  X(35).
+      *    Nom du contact
+           05 :PROG:-EXP-CON-NOM       PIC  X(35).
+      *    Prenom du contact
+           05 :PROG:-EXP-CON-PRENOM    PIC  X(35).
+      *    Telephone du contact
+           05 :PROG:-EXP-CON-TEL       PIC  X(10).
+      *    Adresse electronique du contact
+           05 :PROG:-EXP-CON-MEL       PIC  X(80).
+      *    Remplissage du reste de la chaine
+           05 FILLER                   PIC  X(164).
+      *
+      *****************************************************************
+      *                     F I N   D E   C O P Y                     *
+      *****************************************************************
