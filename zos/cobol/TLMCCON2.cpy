@@ -45,8 +45,14 @@
            10 :PROG:-ENT-MAJ-NOTE   PIC  X(80).
       *       Prospect de rattache
            10 :PROG:-ENT-MAJ-PID    PIC  X(6).
+      *       Indicateur d'opposition ('O' oppose, 'N' pas d'opposition)
+           10 :PROG:-ENT-MAJ-OPTOUT PIC  X(1).
+      *       Contact principal du prospect ('O'/'N')
+           10 :PROG:-ENT-MAJ-PRINC  PIC  X(1).
+      *       Fonction (role) du contact chez le prospect
+           10 :PROG:-ENT-MAJ-FONCTION PIC X(40).
       *       Remplissage du reste de la chaine
-           10 FILLER                PIC  X(148).
+           10 FILLER                PIC  X(106).
       *****************************************************************
       *             Donnees pour un AJOUT TLMCON (CONTACT)
       *****************************************************************
@@ -65,8 +71,29 @@
            10 :PROG:-ENT-AJO-NOTE   PIC  X(80).
       *       Prospect de rattache
            10 :PROG:-ENT-AJO-PID    PIC  X(6).
+      *       Contact principal du prospect ('O'/'N')
+           10 :PROG:-ENT-AJO-PRINC  PIC  X(1).
+      *       Fonction (role) du contact chez le prospect
+           10 :PROG:-ENT-AJO-FONCTION PIC X(40).
       *       Remplissage du reste de la chaine
-           10 FILLER                PIC  X(148).
+           10 FILLER                PIC  X(107).
+      *****************************************************************
+      *    Donnees pour une liste TLMCON (CONTACT) par prospect (PID)
+      *****************************************************************
+        05 :PROG:-ENT-LST REDEFINES :PROG:-ENT.
+      *       Identifiant du prospect (PID) dont on liste les contacts
+           10 :PROG:-ENT-LST-PID    PIC  X(6).
+      *       Remplissage du reste de la chaine
+           10 FILLER                PIC  X(394).
+      *****************************************************************
+      *    Donnees pour une liste de l'historique des NOTE d'un contact
+      *    (TLMCONH), du plus ancien au plus recent
+      *****************************************************************
+        05 :PROG:-ENT-NHS REDEFINES :PROG:-ENT.
+      *       Identifiant du contact dont on liste l'historique NOTE
+           10 :PROG:-ENT-NHS-ID     PIC  X(6).
+      *       Remplissage du reste de la chaine
+           10 FILLER                PIC  X(394).
       *****************************************************************
       *     Donnees en sortie
       *****************************************************************
@@ -89,8 +116,14 @@
            10 :PROG:-SOR-LEC-NOTE   PIC  X(80).
       *       Prospect de rattache
            10 :PROG:-SOR-LEC-PID    PIC  X(6).
+      *       Indicateur d'opposition ('O' oppose, 'N' pas d'opposition)
+           10 :PROG:-SOR-LEC-OPTOUT PIC  X(1).
+      *       Contact principal du prospect ('O'/'N')
+           10 :PROG:-SOR-LEC-PRINC  PIC  X(1).
+      *       Fonction (role) du contact chez le prospect
+           10 :PROG:-SOR-LEC-FONCTION PIC X(40).
       *       Remplissage du reste de la chaine
-           10 FILLER                PIC  X(148).
+           10 FILLER                PIC  X(106).
       *****************************************************************
       *      Donnees en sortie apres un AJOUT TLMCON (CONTACT)
       *****************************************************************
@@ -99,3 +132,25 @@
            10 :PROG:-SOR-AJO-ID    PIC  X(6).
       *       Remplissage du reste de la chaine
            10 FILLER               PIC  X(394).
+      *****************************************************************
+      *      Donnees en sortie apres un COMPTAGE TLMCON (CONTACT)
+      *      actifs, pour le rapprochement pilotage / BDD
+      *****************************************************************
+        05 :PROG:-SOR-CNT REDEFINES :PROG:-SOR.
+      *       Nombre de contacts actifs
+           10 :PROG:-SOR-CNT-NBR   PIC  9(7).
+      *       Remplissage du reste de la chaine
+           10 FILLER               PIC  X(393).
+      *****************************************************************
+      *      Donnees en sortie apres une liste de l'historique NOTE
+      *      (TLMCONH) d'un contact, un enregistrement par version
+      *****************************************************************
+        05 :PROG:-SOR-NHS REDEFINES :PROG:-SOR.
+      *       Ancienne valeur de la note, avant l'operation ci-dessous
+           10 :PROG:-SOR-NHS-NOTE    PIC  X(80).
+      *       Operation qui a declenche ce cliche ('M' MAJ, 'S' SUP)
+           10 :PROG:-SOR-NHS-OPER    PIC  X(01).
+      *       Date/heure du cliche (TLMCONH-DTAUDIT)
+           10 :PROG:-SOR-NHS-DTAUDIT PIC  X(26).
+      *       Remplissage du reste de la chaine
+           10 FILLER                 PIC  X(293).
