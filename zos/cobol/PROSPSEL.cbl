@@ -2,10 +2,10 @@
       * Couche physique (acces aux donnees)
       *****************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.      PROSPSEL INITAL.
+       PROGRAM-ID.      PROSPSEL.
        AUTHOR.          Olivier DOSSMANN.
        DATE-WRITTEN.    20181122.
-      
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. ZIA.
@@ -17,7 +17,11 @@
       *   Parametres envoyes par le programme appelant
        01 parametres.
       *       Fonction appelee
+      *           GETID : lecture du NOM du prospect dont l'ID est
+      *                   passe dans parametres-id
            05 parametres-fx PIC X(5).
+      *       Identifiant du prospect recherche (fonction GETID)
+           05 parametres-id PIC X(6).
 
        WORKING-STORAGE SECTION.
        77 lecture-eot       PIC  9 VALUE 0.
@@ -30,21 +34,48 @@
        PROCEDURE DIVISION using parametres code-retour.
        DEBUT.
            DISPLAY 'CP - Parametres: ' parametres-fx.
-           PERFORM LECTURE-INIT.
-           PERFORM LECTURE-TRT      UNTIL lecture-eot = 1.
-           PERFORM LECTURE-FIN.
+           MOVE '00' TO code-retour.
+           EVALUATE parametres-fx
+             WHEN 'GETID'
+               PERFORM LECTURE-INIT
+               PERFORM LECTURE-TRT      UNTIL lecture-eot = 1
+               PERFORM LECTURE-FIN
+             WHEN OTHER
+               MOVE '90' TO code-retour
+               DISPLAY 'CP - Fonction inconnue <' parametres-fx '>'
+           END-EVALUATE.
            STOP RUN.
        LECTURE-INIT.
            MOVE 0 TO lecture-eot.
        LECTURE-TRT.
-           DISPLAY 'CP - Lecture: ' WITH NO ADVANCING.
+           DISPLAY 'CP - Lecture: ' WITH NO ADVANCING
+           MOVE parametres-id            TO PROSPECT-ID
            EXEC SQL
              SELECT NOM
-               INTO :prospect.nom
+               INTO :PROSPECT-NOM
              FROM TRAIN04.PROSPECT
-           END-EXEC.
-           DISPLAY nom of prospect.
+             WHERE ID = :PROSPECT-ID
+           END-EXEC
+           PERFORM VERIF-SQLCODE
+           IF SQLCODE = 0 THEN
+             DISPLAY PROSPECT-NOM
+           ELSE
+             DISPLAY 'None'
+           END-IF
            MOVE 1 to lecture-eot.
        LECTURE-FIN.
            CONTINUE.
+       VERIF-SQLCODE.
+           DISPLAY 'CP - verif. code SQL <' sqlcode '>'
+           EVALUATE sqlcode
+             WHEN 0
+               MOVE '00'                 TO code-retour
+             WHEN 100
+               MOVE '10'                 TO code-retour
+               DISPLAY 'CP - Code 100, prospect non trouve.'
+             WHEN OTHER
+               MOVE '99'                 TO code-retour
+               DISPLAY 'CP - Erreur SQL <' sqlcode '>'
+           END-EVALUATE
+           .
        END PROGRAM PROSPSEL.
