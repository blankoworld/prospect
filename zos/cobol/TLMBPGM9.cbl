@@ -0,0 +1,279 @@
+      *****************************************************************
+      *                    C O U C H E  M E T I E R
+      *                    ------------------------
+      *****************************************************************
+      * APPLICATION      : PURGE / ARCHIVAGE PROSPECTS PERIMES
+      * NOM DU PROGRAMME : TLMBPGM9
+      * DESCRIPTION      : PROGRAMME BATCH QUI REPERE LES PROSPECTS
+      *    ACTIFS DE TRAIN04.TLMPRO NE PORTANT PLUS AUCUN CONTACT ACTIF
+      *    (TRAIN04.TLMCON VIA PID), LES ECRIT DANS UN EXTRAIT D'ARCHIVE
+      *    (ARCHIVE), PUIS LES PASSE EN SUPPRESSION LOGIQUE (STATUT='X')
+      *    VIA LA COUCHE PHYSIQUE TLMPPRO1, COMME LE FAIT DEJA TLMBPGM3
+      *    POUR TOUTE AUTRE SUPPRESSION DE PROSPECT.
+      *
+      *    LE SEUIL D'AGE (EN JOURS) EST LU SUR LE FICHIER DE CONTROLE
+      *    SEUIL, UN ENREGISTREMENT UNIQUE, ET APPLIQUE AU CRITERE DE
+      *    SELECTION VIA TLMPRO.DTMAJ (DATE DE DERNIERE MODIFICATION) :
+      *    SEULS LES PROSPECTS SANS CONTACT ACTIF ET NON TOUCHES DEPUIS
+      *    AU MOINS CE NOMBRE DE JOURS SONT PURGES.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      TLMBPGM9.
+       AUTHOR.          Olivier DOSSMANN.
+       DATE-WRITTEN.    20190131.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. ZIA.
+       OBJECT-COMPUTER. VIRTEL.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Extrait d'archive des prospects purges
+           SELECT archive ASSIGN TO ARCHIVE
+             FILE STATUS IS w-archive.
+      *    Fichier de controle portant le seuil d'age (en jours)
+           SELECT seuil   ASSIGN TO SEUIL
+             FILE STATUS IS w-seuil.
+      *    Fichier de journalisation (compte-rendu de purge)
+           SELECT log     ASSIGN TO JOURNAUX
+             FILE STATUS IS w-log.
+       DATA DIVISION.
+       FILE SECTION.
+       FD archive RECORDING MODE F.
+       COPY TLMCARC1 REPLACING ==:PROG:== BY ==f==.
+       FD seuil RECORDING MODE F.
+       01 f-seuil.
+           05 f-seuil-jours              PIC  9(05).
+           05 FILLER                     PIC  X(75).
+       FD log RECORDING MODE F.
+       01 f-log                          PIC   X(80).
+       WORKING-STORAGE SECTION.
+      *    Clause COPY pour echange prog./ss-prog. avec la couche
+      *    physique, reprises telles quelles de TLMBPGM3.
+           COPY TLMCPIL.
+           COPY TLMCPRO1 REPLACING ==:PROG:== BY ==CPPRO==.
+      *    Infos concernant la connexion a la BDD
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+      *    Codes d'etat des fichiers
+       01 w-archive                      PIC   X(02).
+       01 w-seuil                        PIC   X(02).
+       01 w-log                          PIC   X(02).
+      *    Fin de parcours du curseur prospect
+       01 w-eot-pro                      PIC   9.
+           88 w-eot-pro-oui                      VALUE 1.
+           88 w-eot-pro-non                      VALUE 0.
+      *    Prospect courant du curseur de purge
+       01 w-pro-id                       PIC   X(06).
+       01 w-pro-nom                      PIC   X(35).
+       01 w-pro-rue                      PIC   X(40).
+       01 w-pro-cp                       PIC   X(05).
+       01 w-pro-ville                    PIC   X(35).
+      *    Date du jour (YYYYMMDD), utilisee pour horodater l'archive
+       01 w-date-jour                    PIC   9(08).
+      *    Seuil d'age (en jours) au-dela duquel un prospect sans
+      *    contact est purge (valeur lue sur SEUIL, ou valeur par
+      *    defaut ci-dessous si le fichier est absent ou vide)
+       01 w-age-jours                    PIC   9(05) VALUE 00730.
+      *    Compteurs pour le compte-rendu
+       01 w-compteur.
+           05 w-cpt-lec                   PIC  S9(07) COMP-3.
+           05 w-cpt-archive               PIC  S9(07) COMP-3.
+       01 w-rap-seuil.
+           05 FILLER                     PIC   X(43) VALUE
+                'Seuil d''age retenu (jours) :               '.
+           05 w-rap-seuil-nbr             PIC   ZZZZ9.
+       01 w-rap-lec.
+           05 FILLER                     PIC   X(43) VALUE
+                'Nombre de prospects examines :             '.
+           05 w-rap-lec-nbr               PIC   ZZZZZZ9.
+       01 w-rap-archive.
+           05 FILLER                     PIC   X(43) VALUE
+                'Nombre de prospects archives et purges :   '.
+           05 w-rap-archive-nbr           PIC   ZZZZZZ9.
+      *    Ligne courante a ecrire dans le fichier de log
+       77 w-enr-log                      PIC   X(80).
+
+      *****************************************************************
+      * Curseur des prospects actifs ne portant plus aucun contact
+      * actif lie (TLMCON.PID).
+      *****************************************************************
+           EXEC SQL
+             DECLARE CURS-PRO-PURGE CURSOR FOR
+               SELECT ID, NOM, ADDR_RUE, ADDR_CP, ADDR_VILLE
+               FROM TRAIN04.TLMPRO P
+               WHERE STATUT = 'A'
+                 AND DTMAJ <= CURRENT TIMESTAMP - :w-age-jours DAYS
+                 AND NOT EXISTS (
+                   SELECT 1 FROM TRAIN04.TLMCON C
+                   WHERE C.PID = P.ID
+                     AND C.STATUT = 'A')
+               ORDER BY ID
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           PERFORM INIT
+           PERFORM TRT-PURGE
+           PERFORM FIN
+           GOBACK
+           .
+
+      *****************************************************************
+      * Ouverture des fichiers, lecture du seuil d'age et ecriture de
+      * l'entete du log.
+      *****************************************************************
+       INIT.
+           ACCEPT w-date-jour              FROM DATE YYYYMMDD
+           OPEN INPUT seuil
+           IF w-seuil = '00' THEN
+             READ seuil
+                 AT END     CONTINUE
+                 NOT AT END
+                   IF f-seuil-jours NOT = ZERO THEN
+                     MOVE f-seuil-jours      TO w-age-jours
+                   END-IF
+             END-READ
+             CLOSE seuil
+           END-IF
+           OPEN OUTPUT archive
+           IF w-archive NOT = '00' THEN
+             DISPLAY 'MET-ERR OUVERTURE ARCHIVE <' w-archive '>'
+           END-IF
+           OPEN OUTPUT log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR OUVERTURE JOURNAUX <' w-log '>'
+           END-IF
+           MOVE 0                          TO w-cpt-lec w-cpt-archive
+           PERFORM ENTETE
+           .
+
+      *****************************************************************
+      * Parcours du curseur des prospects a purger
+      *****************************************************************
+       TRT-PURGE.
+           EXEC SQL
+             OPEN CURS-PRO-PURGE
+           END-EXEC
+           SET w-eot-pro-non                TO TRUE
+           PERFORM LEC-PRO-PURGE
+           PERFORM TRT-PRO-PURGE            UNTIL w-eot-pro-oui
+           EXEC SQL
+             CLOSE CURS-PRO-PURGE
+           END-EXEC
+           .
+
+       LEC-PRO-PURGE.
+           EXEC SQL
+             FETCH CURS-PRO-PURGE
+               INTO :w-pro-id, :w-pro-nom, :w-pro-rue,
+                    :w-pro-cp, :w-pro-ville
+           END-EXEC
+           IF SQLCODE = 0 THEN
+             SET w-eot-pro-non              TO TRUE
+           ELSE
+             SET w-eot-pro-oui              TO TRUE
+           END-IF
+           .
+
+      *****************************************************************
+      * Pour chaque prospect sans contact actif : extrait d'archive
+      * puis suppression logique via la couche physique TLMPPRO1.
+      *****************************************************************
+       TRT-PRO-PURGE.
+           ADD 1                           TO w-cpt-lec
+           PERFORM ECRIT-ARCHIVE
+           PERFORM SUPPRIME-PRO
+           PERFORM LEC-PRO-PURGE
+           .
+
+       ECRIT-ARCHIVE.
+           MOVE SPACES                     TO f-arc
+           MOVE w-pro-id                   TO f-arc-id
+           MOVE w-pro-nom                  TO f-arc-nom
+           MOVE w-pro-rue                  TO f-arc-rue
+           MOVE w-pro-cp                   TO f-arc-cp
+           MOVE w-pro-ville                TO f-arc-ville
+           MOVE w-date-jour                TO f-arc-date
+           WRITE f-arc
+           IF w-archive NOT = '00' THEN
+             DISPLAY 'MET-ERR ECRITURE ARCHIVE <' w-archive '>'
+           ELSE
+             ADD 1                         TO w-cpt-archive
+           END-IF
+           .
+
+      *****************************************************************
+      * Suppression logique du prospect (STATUT='X'), via le meme
+      * point d'entree DELETE de TLMPPRO1 qu'utilise TLMBPGM3.
+      *****************************************************************
+       SUPPRIME-PRO.
+           MOVE w-pro-id                   TO cppro-ent-sup-id
+           MOVE 'DELETE'                   TO tlmcpil-fct
+           CALL 'TLMPPRO1'                 USING tlmcpil cppro
+           IF tlmcpil-rc NOT = '00' THEN
+             DISPLAY 'MET-ERR <' tlmcpil-rc '><' tlmcpil-msg '>'
+           END-IF
+           .
+
+      *****************************************************************
+      * Ecriture d'une ligne dans le fichier de log, avec verification
+      * du code d'etat du fichier JOURNAUX.
+      *****************************************************************
+       ECRIT-LOG.
+           WRITE f-log                     FROM w-enr-log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR ECRITURE JOURNAUX <' w-log '>'
+           END-IF
+           .
+
+      *****************************************************************
+      * Entete du compte-rendu
+      *****************************************************************
+       ENTETE.
+           MOVE '.------------------------------------------------.'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '|     PURGE / ARCHIVAGE PROSPECTS PERIMES        |'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '|     -------------------------------------      |'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '.------------------------------------------------.'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-age-jours            TO w-rap-seuil-nbr
+           MOVE w-rap-seuil            TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE ' '                    TO w-enr-log
+           PERFORM ECRIT-LOG
+           .
+
+      *****************************************************************
+      * Compte-rendu final et fermeture des fichiers
+      *****************************************************************
+       FIN.
+           MOVE ' '                    TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '-------------------------------------------------'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-cpt-lec              TO w-rap-lec-nbr
+           MOVE w-rap-lec              TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-cpt-archive          TO w-rap-archive-nbr
+           MOVE w-rap-archive          TO w-enr-log
+           PERFORM ECRIT-LOG
+           CLOSE archive
+           IF w-archive NOT = '00' THEN
+             DISPLAY 'MET-ERR FERMETURE ARCHIVE <' w-archive '>'
+           END-IF
+           CLOSE log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR FERMETURE JOURNAUX <' w-log '>'
+           END-IF
+           .
+
+       END PROGRAM TLMBPGM9.
