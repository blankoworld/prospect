@@ -17,7 +17,12 @@
              TEL                            CHAR(10),
              MEL                            CHAR(80),
              NOTE                           CHAR(80),
-             PID                            CHAR(6) NOT NULL
+             PID                            CHAR(6) NOT NULL,
+             STATUT                         CHAR(1) NOT NULL,
+             DTMAJ                          TIMESTAMP NOT NULL,
+             OPTOUT                         CHAR(1) NOT NULL,
+             PRINCIPAL                      CHAR(1) NOT NULL,
+             FONCTION                       CHAR(40)
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE TRAIN04.TLMCON                     *
@@ -44,7 +49,31 @@
       *    *************************************************************
       *                       PID
            10 TLMCON-PID           PIC X(6).
+      *    *************************************************************
+      *                       STATUT
+      *                       'A' actif, 'X' archive (suppression)
+           10 TLMCON-STATUT       PIC X(1).
+      *    *************************************************************
+      *                       DTMAJ
+      *                       Date/heure de derniere modification
+           10 TLMCON-DTMAJ        PIC X(26).
+      *    *************************************************************
+      *                       OPTOUT
+      *                       'O' le contact a demande a ne plus etre
+      *                       sollicite, 'N' pas d'opposition connue
+           10 TLMCON-OPTOUT       PIC X(1).
+      *    *************************************************************
+      *                       PRINCIPAL
+      *                       'O' contact principal du prospect (PID),
+      *                       'N' contact secondaire - un seul 'O' par
+      *                       PID parmi les contacts actifs
+           10 TLMCON-PRINCIPAL    PIC X(1).
+      *    *************************************************************
+      *                       FONCTION
+      *                       Role du contact chez le prospect (ex.
+      *                       'Responsable achats', 'Directeur site')
+           10 TLMCON-FONCTION     PIC X(40).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 12      *
       ******************************************************************
 
