@@ -0,0 +1,262 @@
+
+      *****************************************************************
+      *                    C O U C H E  M E T I E R
+      *                    ------------------------
+      *****************************************************************
+      * APPLICATION      : REDEMARRAGE MANUEL PILOTAGE
+      * NOM DU PROGRAMME : TLMBPGM12
+      * DESCRIPTION      : UTILITAIRE AUTONOME DE REPOSITIONNEMENT D'UN
+      *    FICHIER DE PILOTAGE (COPY TLMCPIL3) : SAUTE LES N PREMIERS
+      *    ENREGISTREMENTS DEJA TRAITES ET ECRIT UNE COPIE TRONQUEE A
+      *    PARTIR DE L'ENREGISTREMENT N+1, POUR REPRENDRE UN TLMBPGM3
+      *    INTERROMPU SANS CHECKPOINT UTILISABLE (FICHIER CHECKPOINT
+      *    PERDU, OU REDEMARRAGE A UN POINT CHOISI PAR L'EXPLOITATION
+      *    PLUTOT QU'AU DERNIER CHECKPOINT AUTOMATIQUE).
+      *
+      *    LE NOMBRE DE LIGNES A SAUTER EST LU SUR LE FICHIER DE
+      *    CONTROLE NDEPART, AU MEME FORMAT (PIC 9(07), UN SEUL
+      *    ENREGISTREMENT) QUE LE FICHIER CHECKPOINT ECRIT PAR
+      *    TLMBPGM3 : ON PEUT DONC LUI FOURNIR DIRECTEMENT LE
+      *    CHECKPOINT D'UN RUN PRECEDENT, OU UN PETIT FICHIER D'UN
+      *    ENREGISTREMENT SAISI A LA MAIN SI CE CHECKPOINT N'EST PLUS
+      *    DISPONIBLE. ABSENT OU VIDE = AUCUNE LIGNE SAUTEE (LA COPIE
+      *    EN SORTIE EST ALORS IDENTIQUE AU FICHIER D'ENTREE).
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      TLMBPGM12.
+       AUTHOR.          Olivier DOSSMANN.
+       DATE-WRITTEN.    20190221.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. ZIA.
+       OBJECT-COMPUTER. VIRTEL.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fichier de pilotage a tronquer
+           SELECT pilote ASSIGN TO PILOTAGE
+             FILE STATUS IS w-pilote.
+      *    Fichier de controle portant le nombre de lignes a sauter
+           SELECT ndepart ASSIGN TO NDEPART
+             FILE STATUS IS w-ndepart.
+      *    Copie tronquee en sortie, a partir de l'enregistrement N+1
+           SELECT sortie ASSIGN TO SORTIE
+             FILE STATUS IS w-sortie.
+      *    Fichier de journalisation (compte-rendu)
+           SELECT log    ASSIGN TO JOURNAUX
+             FILE STATUS IS w-log.
+       DATA DIVISION.
+       FILE SECTION.
+       FD pilote RECORDING MODE F.
+       COPY TLMCPIL3 REPLACING ==:PROG:== BY ==f==.
+       FD ndepart RECORDING MODE F.
+       01 f-ndepart                       PIC  9(07).
+       FD sortie RECORDING MODE F.
+       COPY TLMCPIL3 REPLACING ==:PROG:== BY ==s==.
+       FD log RECORDING MODE F.
+       01 f-log                          PIC   X(80).
+       WORKING-STORAGE SECTION.
+      *    Codes d'etat des fichiers
+       01 w-pilote                       PIC   X(02).
+       01 w-ndepart                      PIC   X(02).
+       01 w-sortie                       PIC   X(02).
+       01 w-log                          PIC   X(02).
+      *    Fin de lecture du fichier PILOTAGE en entree
+       01 w-fin-fic                      PIC   9.
+           88 w-fin-fic-oui                      VALUE 1.
+           88 w-fin-fic-non                      VALUE 0.
+      *    Arret du traitement sur anomalie d'ouverture fichier
+       01 w-abort                        PIC   9.
+           88 w-abort-oui                        VALUE 1.
+           88 w-abort-non                        VALUE 0.
+      *    Nombre de lignes a sauter (lu sur NDEPART, 0 si absent/vide)
+       01 w-restart-nbr                  PIC  9(07)       VALUE 0.
+      *    Compteurs pour le compte-rendu
+       01 w-compteur.
+           05 w-cpt-saute                 PIC  S9(07) COMP-3.
+           05 w-cpt-copie                 PIC  S9(07) COMP-3.
+      *    Nombre d'AJOUT/MAJ/SUPPRESSION effectivement ecrits dans la
+      *    copie tronquee, pour reconstituer le trailer (cf. COPIE-
+      *    RESTE) : le trailer d'origine porte les totaux du fichier
+      *    complet, qui ne correspondent plus a la copie a partir de
+      *    l'enregistrement N+1.
+           05 w-cpt-ajo                   PIC  S9(07) COMP-3.
+           05 w-cpt-maj                   PIC  S9(07) COMP-3.
+           05 w-cpt-sup                   PIC  S9(07) COMP-3.
+       01 w-rap-saute.
+           05 FILLER                     PIC   X(43) VALUE
+                'Nombre de lignes sautees :                 '.
+           05 w-rap-saute-nbr             PIC   ZZZZZZ9.
+       01 w-rap-copie.
+           05 FILLER                     PIC   X(43) VALUE
+                'Nombre de lignes copiees :                 '.
+           05 w-rap-copie-nbr             PIC   ZZZZZZ9.
+      *    Ligne courante a ecrire dans le fichier de log
+       77 w-enr-log                      PIC   X(80).
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           DISPLAY 'MET, REDEMARRAGE PILOTAGE'
+           PERFORM INIT
+           IF w-abort-oui THEN
+             MOVE 16                      TO RETURN-CODE
+           ELSE
+             PERFORM SAUTE-LIGNES UNTIL w-cpt-saute >= w-restart-nbr
+                                      OR w-fin-fic-oui
+             PERFORM COPIE-RESTE UNTIL w-fin-fic-oui
+           END-IF
+           PERFORM FIN
+           GOBACK
+           .
+
+      *****************************************************************
+      * Ouverture des fichiers, lecture du nombre de lignes a sauter.
+      *****************************************************************
+       INIT.
+           SET w-fin-fic-non              TO TRUE
+           MOVE 0                          TO w-restart-nbr
+           OPEN INPUT ndepart
+           IF w-ndepart = '00' THEN
+             READ ndepart
+                 AT END     CONTINUE
+                 NOT AT END MOVE f-ndepart  TO w-restart-nbr
+             END-READ
+             CLOSE ndepart
+           END-IF
+           DISPLAY 'MET-NDEPART, ' w-restart-nbr
+                   ' ligne(s) a sauter'
+           OPEN INPUT pilote
+           OPEN OUTPUT sortie
+           OPEN OUTPUT log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR OUVERTURE JOURNAUX <' w-log '>'
+           END-IF
+           PERFORM VRF-OUV-PILOTE-SORTIE
+           MOVE 0                          TO w-cpt-saute
+           MOVE 0                          TO w-cpt-copie
+           MOVE 0                          TO w-cpt-ajo
+           MOVE 0                          TO w-cpt-maj
+           MOVE 0                          TO w-cpt-sup
+           IF w-abort-non THEN
+             PERFORM LEC-PILOTE
+           END-IF
+           .
+
+      *****************************************************************
+      * Controle des codes d'etat d'ouverture de PILOTE et SORTIE,
+      * fichiers obligatoires pour ce traitement (cf. VRF-FIC-PILOTE
+      * de TLMBPGM3 pour le meme controle sur le flux de pilotage).
+      *****************************************************************
+       VRF-OUV-PILOTE-SORTIE.
+           IF w-pilote NOT = '00' THEN
+             DISPLAY 'MET-ERR OUVERTURE PILOTE <' w-pilote '>'
+             SET w-abort-oui               TO TRUE
+           END-IF
+           IF w-sortie NOT = '00' THEN
+             DISPLAY 'MET-ERR OUVERTURE SORTIE <' w-sortie '>'
+             SET w-abort-oui               TO TRUE
+           END-IF
+           .
+
+      *****************************************************************
+      * Lecture d'un enregistrement du fichier PILOTAGE en entree.
+      *****************************************************************
+       LEC-PILOTE.
+           READ pilote
+             AT END SET w-fin-fic-oui      TO TRUE
+           END-READ
+           .
+
+      *****************************************************************
+      * Saut d'un enregistrement deja traite : ni copie, ni comptage
+      * dans w-cpt-copie.
+      *****************************************************************
+       SAUTE-LIGNES.
+           ADD 1                          TO w-cpt-saute
+           PERFORM LEC-PILOTE
+           .
+
+      *****************************************************************
+      * Copie, dans SORTIE, de chaque enregistrement restant apres le
+      * point de redemarrage. Le trailer (code T) n'est pas copie tel
+      * quel : il est reconstitue par ECRIT-TRAILER-RESTE a partir des
+      * AJOUT/MAJ/SUPPRESSION effectivement ecrits dans cette copie,
+      * le trailer d'origine portant les totaux du fichier complet
+      * (cf. TLMBPGM14/ECRIT-TRAILER-PILOTAGE pour le meme principe).
+      *****************************************************************
+       COPIE-RESTE.
+           EVALUATE TRUE
+             WHEN f-pil-cmd-fin
+               PERFORM ECRIT-TRAILER-RESTE
+             WHEN OTHER
+               EVALUATE TRUE
+                 WHEN f-pil-cmd-ajo  ADD 1 TO w-cpt-ajo
+                 WHEN f-pil-cmd-maj  ADD 1 TO w-cpt-maj
+                 WHEN f-pil-cmd-sup  ADD 1 TO w-cpt-sup
+               END-EVALUATE
+               MOVE f-pil                  TO s-pil
+               WRITE s-pil
+               IF w-sortie NOT = '00' THEN
+                 DISPLAY 'MET-ERR ECRITURE SORTIE <' w-sortie '>'
+               END-IF
+           END-EVALUATE
+           ADD 1                          TO w-cpt-copie
+           PERFORM LEC-PILOTE
+           .
+
+      *****************************************************************
+      * Reconstitution du trailer de la copie tronquee, a partir des
+      * compteurs AJO/MAJ/SUP accumules par COPIE-RESTE pour les
+      * seuls enregistrements de detail effectivement copies.
+      *****************************************************************
+       ECRIT-TRAILER-RESTE.
+           MOVE SPACES                    TO s-pil
+           SET s-pil-cmd-fin               TO TRUE
+           MOVE w-cpt-ajo                 TO s-pil-fin-nbr-ajo
+           MOVE w-cpt-maj                 TO s-pil-fin-nbr-maj
+           MOVE w-cpt-sup                 TO s-pil-fin-nbr-sup
+           WRITE s-pil
+           IF w-sortie NOT = '00' THEN
+             DISPLAY 'MET-ERR ECRITURE SORTIE <' w-sortie '>'
+           END-IF
+           .
+
+      *****************************************************************
+      * Ecriture d'une ligne dans le fichier de log, avec verification
+      * du code d'etat du fichier JOURNAUX.
+      *****************************************************************
+       ECRIT-LOG.
+           WRITE f-log                    FROM w-enr-log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR ECRITURE JOURNAUX <' w-log '>'
+           END-IF
+           .
+
+      *****************************************************************
+      * Compte-rendu final et fermeture des fichiers
+      *****************************************************************
+       FIN.
+           MOVE '.------------------------------------------------.'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '|   REDEMARRAGE MANUEL DU FICHIER DE PILOTAGE    |'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '.------------------------------------------------.'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-cpt-saute             TO w-rap-saute-nbr
+           MOVE w-rap-saute             TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-cpt-copie             TO w-rap-copie-nbr
+           MOVE w-rap-copie             TO w-enr-log
+           PERFORM ECRIT-LOG
+           CLOSE pilote
+           CLOSE sortie
+           CLOSE log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR FERMETURE JOURNAUX <' w-log '>'
+           END-IF
+           .
+
+       END PROGRAM TLMBPGM12.
