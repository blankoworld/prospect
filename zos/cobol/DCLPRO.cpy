@@ -15,7 +15,10 @@
              NOM                            CHAR(35) NOT NULL,
              ADDR_RUE                       CHAR(40),
              ADDR_CP                        CHAR(5),
-             ADDR_VILLE                     CHAR(35)
+             ADDR_VILLE                     CHAR(35),
+             STATUT                         CHAR(1) NOT NULL,
+             STADE                          CHAR(1) NOT NULL,
+             DTMAJ                          TIMESTAMP NOT NULL
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE TRAIN04.TLMPRO                     *
@@ -36,6 +39,25 @@
       *    *************************************************************
       *                       ADDR_VILLE
            10 TLMPRO-ADDR-VILLE    PIC X(35).
+      *    *************************************************************
+      *                       STATUT
+      *                       'A' actif, 'X' archive (suppression)
+           10 TLMPRO-STATUT       PIC X(1).
+      *    *************************************************************
+      *                       STADE
+      *                       Stade du prospect dans le cycle de vente :
+      *                       'N' nouveau lead, 'Q' qualifie,
+      *                       'C' client, 'P' perdu
+           10 TLMPRO-STADE        PIC X(1).
+               88 TLMPRO-STADE-NOUVEAU     VALUE 'N'.
+               88 TLMPRO-STADE-QUALIFIE    VALUE 'Q'.
+               88 TLMPRO-STADE-CLIENT      VALUE 'C'.
+               88 TLMPRO-STADE-PERDU       VALUE 'P'.
+               88 TLMPRO-STADE-VALIDE      VALUE 'N','Q','C','P'.
+      *    *************************************************************
+      *                       DTMAJ
+      *                       Date/heure de derniere modification
+           10 TLMPRO-DTMAJ        PIC X(26).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 8       *
       ******************************************************************
