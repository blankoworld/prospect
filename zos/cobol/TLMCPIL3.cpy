@@ -16,6 +16,9 @@
                88 :PROG:-PIL-CMD-MAJ          VALUE 'M'.
       *        Suppression d'un element (code S)
                88 :PROG:-PIL-CMD-SUP          VALUE 'S'.
+      *        Enregistrement de fin de fichier, cumulant les
+      *        compteurs de controle (code T comme TRAILER)
+               88 :PROG:-PIL-CMD-FIN          VALUE 'T'.
       *        Carateres de pilotage valides
                88 :PROG:-PIL-CMD-VALIDE       VALUE 'A','M','S'.
       *    Enregistrement d'un prospect
@@ -41,8 +44,27 @@
              10 :PROG:-PIL-CON-MEL     PIC  X(80).
              10 :PROG:-PIL-CON-NOTE    PIC  X(80).
              10 :PROG:-PIL-CON-PID     PIC  X(06).
-             10 FILLER                 PIC  X(148).
+      *      Indicateur d'opposition ('O' oppose, 'N' pas d'opposition)
+             10 :PROG:-PIL-CON-OPTOUT  PIC  X(01).
+      *      Contact principal du prospect ('O'/'N')
+             10 :PROG:-PIL-CON-PRINC   PIC  X(01).
+      *      Fonction (role) du contact chez le prospect
+             10 :PROG:-PIL-CON-FONCTION PIC X(40).
+             10 FILLER                 PIC  X(106).
+      *    Enregistrement de controle (trailer), un par fichier, ecrit
+      *    apres le dernier enregistrement de detail (cf. :PROG:-PIL-
+      *    CMD-FIN). Porte les totaux AJO/MAJ/SUP ecrits par TLMBPGM2,
+      *    que TLMBPGM3 rapproche de ses propres compteurs de lecture.
+       01 :PROG:-PIL-FIN REDEFINES :PROG:-PIL.
+           05 :PROG:-PIL-FIN-CMD       PIC  X.
+      *      Nombre d'ajouts ecrits
+           05 :PROG:-PIL-FIN-NBR-AJO   PIC  9(07).
+      *      Nombre de mises a jour ecrites
+           05 :PROG:-PIL-FIN-NBR-MAJ   PIC  9(07).
+      *      Nombre de suppressions ecrites
+           05 :PROG:-PIL-FIN-NBR-SUP   PIC  9(07).
+           05 FILLER                   PIC  X(779).
       *
       *****************************************************************
-      *                     F I N   D E   C O P Y                     * 
+      *                     F I N   D E   C O P Y                     *
       *****************************************************************
