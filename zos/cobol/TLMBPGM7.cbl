@@ -0,0 +1,268 @@
+      *****************************************************************
+      *                    C O U C H E  M E T I E R
+      *                    ------------------------
+      *****************************************************************
+      * APPLICATION      : EXPORT CRM / MARKETING
+      * NOM DU PROGRAMME : TLMBPGM7
+      * DESCRIPTION      : PROGRAMME BATCH D'EXPORT DES PROSPECTS ET DE
+      *    LEURS CONTACTS ACTIFS (TRAIN04.TLMPRO / TRAIN04.TLMCON) VERS
+      *    UN FICHIER D'INTERFACE A LARGEUR FIXE, POUR ALIMENTER LE
+      *    SYSTEME CRM/MARKETING AVAL. INDEPENDANT DU CYCLE APPAREIL-
+      *    LAGE/MAJ (TLMBPGM2/TLMBPGM3) : NE LIT QUE LA BDD, N'ECRIT NI
+      *    NE MODIFIE RIEN DANS TLMPRO/TLMCON.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      TLMBPGM7.
+       AUTHOR.          Olivier DOSSMANN.
+       DATE-WRITTEN.    20190117.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. ZIA.
+       OBJECT-COMPUTER. VIRTEL.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fichier d'interface en sortie, destine au CRM aval
+           SELECT export ASSIGN TO EXPORT
+             FILE STATUS IS w-export.
+      *    Fichier de journalisation (compte-rendu d'export)
+           SELECT log    ASSIGN TO JOURNAUX
+             FILE STATUS IS w-log.
+       DATA DIVISION.
+       FILE SECTION.
+       FD export RECORDING MODE F.
+       COPY TLMCEXP1 REPLACING ==:PROG:== BY ==f==.
+       FD log RECORDING MODE F.
+       01 f-log                          PIC   X(80).
+       WORKING-STORAGE SECTION.
+      *    Infos concernant la connexion a la BDD
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+      *    Codes d'etat des fichiers
+       01 w-export                       PIC   X(02).
+       01 w-log                          PIC   X(02).
+      *    Fin de parcours du curseur prospect / curseur contact
+       01 w-eot-pro                      PIC   9.
+           88 w-eot-pro-oui                      VALUE 1.
+           88 w-eot-pro-non                      VALUE 0.
+       01 w-eot-con                      PIC   9.
+           88 w-eot-con-oui                      VALUE 1.
+           88 w-eot-con-non                      VALUE 0.
+      *    Prospect courant du curseur maitre
+       01 w-pro-id                       PIC   X(06).
+       01 w-pro-nom                      PIC   X(35).
+       01 w-pro-ville                    PIC   X(35).
+      *    Contact courant du curseur de detail, pour le prospect en
+      *    cours
+       01 w-con-nom                      PIC   X(35).
+       01 w-con-prenom                   PIC   X(35).
+       01 w-con-tel                      PIC   X(10).
+       01 w-con-mel                      PIC   X(80).
+      *    Au moins un contact a-t-il ete exporte pour le prospect en
+      *    cours ? (sinon, une ligne contact-a-blanc est exportee)
+       01 w-pro-sans-con                 PIC   9.
+           88 w-pro-sans-con-oui                 VALUE 1.
+           88 w-pro-sans-con-non                 VALUE 0.
+      *    Compteurs pour le compte-rendu
+       01 w-compteur.
+      *       Nombre de lignes ecrites dans le fichier d'export
+           05 w-cpt-exp                   PIC  S9(07) COMP-3.
+       01 w-rap-exp.
+           05 FILLER                     PIC   X(43) VALUE
+                'Nombre de lignes exportees :               '.
+           05 w-rap-exp-nbr              PIC   ZZZBZZ9.
+      *    Ligne courante a ecrire dans le fichier de log
+       77 w-enr-log                      PIC   X(80).
+
+      *****************************************************************
+      * Curseur maitre : tous les prospects actifs
+      *****************************************************************
+           EXEC SQL
+             DECLARE CURS-PRO-EXP CURSOR FOR
+               SELECT ID, NOM, ADDR_VILLE
+               FROM TRAIN04.TLMPRO
+               WHERE STATUT = 'A'
+               ORDER BY ID
+           END-EXEC.
+
+      *****************************************************************
+      * Curseur de detail : les contacts actifs du prospect en cours
+      *****************************************************************
+           EXEC SQL
+             DECLARE CURS-CON-EXP CURSOR FOR
+               SELECT NOM, PRENOM, TEL, MEL
+               FROM TRAIN04.TLMCON
+               WHERE PID = :w-pro-id
+                 AND STATUT = 'A'
+               ORDER BY NOM
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           PERFORM INIT
+           PERFORM TRT-EXPORT
+           PERFORM FIN
+           GOBACK
+           .
+
+      *****************************************************************
+      * Ouverture des fichiers et ecriture de l'entete du log
+      *****************************************************************
+       INIT.
+           OPEN OUTPUT export
+           IF w-export NOT = '00' THEN
+             DISPLAY 'MET-ERR OUVERTURE EXPORT <' w-export '>'
+           END-IF
+           OPEN OUTPUT log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR OUVERTURE JOURNAUX <' w-log '>'
+           END-IF
+           MOVE 0                        TO w-cpt-exp
+           PERFORM ENTETE
+           .
+
+      *****************************************************************
+      * Parcours du curseur maitre (prospects actifs)
+      *****************************************************************
+       TRT-EXPORT.
+           EXEC SQL
+             OPEN CURS-PRO-EXP
+           END-EXEC
+           SET w-eot-pro-non              TO TRUE
+           PERFORM LEC-PRO-EXP
+           PERFORM TRT-PRO-EXP            UNTIL w-eot-pro-oui
+           EXEC SQL
+             CLOSE CURS-PRO-EXP
+           END-EXEC
+           .
+
+       LEC-PRO-EXP.
+           EXEC SQL
+             FETCH CURS-PRO-EXP
+               INTO :w-pro-id, :w-pro-nom, :w-pro-ville
+           END-EXEC
+           IF SQLCODE = 0 THEN
+             SET w-eot-pro-non            TO TRUE
+           ELSE
+             SET w-eot-pro-oui            TO TRUE
+           END-IF
+           .
+
+      *****************************************************************
+      * Pour le prospect en cours : une ligne d'export par contact
+      * actif lie, ou une seule ligne (contact a blanc) s'il n'en a
+      * aucun, pour ne perdre aucun prospect dans l'extrait.
+      *****************************************************************
+       TRT-PRO-EXP.
+           SET w-pro-sans-con-oui         TO TRUE
+           EXEC SQL
+             OPEN CURS-CON-EXP
+           END-EXEC
+           SET w-eot-con-non              TO TRUE
+           PERFORM LEC-CON-EXP
+           PERFORM ECRIT-EXPORT           UNTIL w-eot-con-oui
+           EXEC SQL
+             CLOSE CURS-CON-EXP
+           END-EXEC
+           IF w-pro-sans-con-oui THEN
+             MOVE SPACES                  TO w-con-nom w-con-prenom
+                                             w-con-tel w-con-mel
+             PERFORM ECRIT-LIGNE-EXPORT
+           END-IF
+           PERFORM LEC-PRO-EXP
+           .
+
+       LEC-CON-EXP.
+           EXEC SQL
+             FETCH CURS-CON-EXP
+               INTO :w-con-nom, :w-con-prenom, :w-con-tel, :w-con-mel
+           END-EXEC
+           IF SQLCODE = 0 THEN
+             SET w-eot-con-non            TO TRUE
+           ELSE
+             SET w-eot-con-oui            TO TRUE
+           END-IF
+           .
+
+       ECRIT-EXPORT.
+           SET w-pro-sans-con-non         TO TRUE
+           PERFORM ECRIT-LIGNE-EXPORT
+           PERFORM LEC-CON-EXP
+           .
+
+      *****************************************************************
+      * Ecriture d'une ligne du fichier d'interface (un prospect et,
+      * le cas echeant, un de ses contacts).
+      *****************************************************************
+       ECRIT-LIGNE-EXPORT.
+           MOVE SPACES                   TO f-exp
+           MOVE w-pro-id                 TO f-exp-pro-id
+           MOVE w-pro-nom                TO f-exp-pro-nom
+           MOVE w-pro-ville              TO f-exp-pro-ville
+           MOVE w-con-nom                TO f-exp-con-nom
+           MOVE w-con-prenom             TO f-exp-con-prenom
+           MOVE w-con-tel                TO f-exp-con-tel
+           MOVE w-con-mel                TO f-exp-con-mel
+           WRITE f-exp
+           IF w-export NOT = '00' THEN
+             DISPLAY 'MET-ERR ECRITURE EXPORT <' w-export '>'
+           ELSE
+             ADD 1                       TO w-cpt-exp
+           END-IF
+           .
+
+      *****************************************************************
+      * Ecriture d'une ligne dans le fichier de log, avec verification
+      * du code d'etat du fichier JOURNAUX.
+      *****************************************************************
+       ECRIT-LOG.
+           WRITE f-log                   FROM w-enr-log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR ECRITURE JOURNAUX <' w-log '>'
+           END-IF
+           .
+
+      *****************************************************************
+      * Entete du compte-rendu
+      *****************************************************************
+       ENTETE.
+           MOVE '.------------------------------------------------.'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '|         EXPORT CRM / MARKETING                 |'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '|         -----------------------                |'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '.------------------------------------------------.'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE ' '                    TO w-enr-log
+           PERFORM ECRIT-LOG
+           .
+
+      *****************************************************************
+      * Compte-rendu final et fermeture des fichiers
+      *****************************************************************
+       FIN.
+           MOVE ' '                    TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '-------------------------------------------------'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-cpt-exp              TO w-rap-exp-nbr
+           MOVE w-rap-exp              TO w-enr-log
+           PERFORM ECRIT-LOG
+           CLOSE export
+           IF w-export NOT = '00' THEN
+             DISPLAY 'MET-ERR FERMETURE EXPORT <' w-export '>'
+           END-IF
+           CLOSE log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR FERMETURE JOURNAUX <' w-log '>'
+           END-IF
+           .
+
+       END PROGRAM TLMBPGM7.
