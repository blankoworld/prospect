@@ -0,0 +1,324 @@
+      *****************************************************************
+      *                    C O U C H E  M E T I E R
+      *                    ------------------------
+      *****************************************************************
+      * APPLICATION      : SUIVI DU PIPELINE COMMERCIAL
+      * NOM DU PROGRAMME : TLMBPGM15
+      * DESCRIPTION      : PROGRAMME BATCH QUI DENOMBRE LES PROSPECTS
+      *    ACTIFS DE TRAIN04.TLMPRO PAR STADE DE VENTE (TLMPRO-STADE :
+      *    NOUVEAU LEAD, QUALIFIE, CLIENT, PERDU) ET RAPPROCHE CES
+      *    TOTAUX DE CEUX DU PRECEDENT PASSAGE, POUR FAIRE RESSORTIR
+      *    LES MOUVEMENTS DE STADE DEPUIS LA DERNIERE EXECUTION.
+      *
+      *    LES TOTAUX DU PASSAGE COURANT SONT CONSERVES DANS UN
+      *    INSTANTANE (SNAPOUT), RELU AU PASSAGE SUIVANT (SNAPIN),
+      *    SUR LE MEME PRINCIPE QU'UNE GENERATION DE FICHIER (GDG) :
+      *    C'EST A LA JCL DE FAIRE POINTER SNAPIN SUR L'INSTANTANE
+      *    ECRIT PAR LE PASSAGE PRECEDENT. ABSENT (PREMIER PASSAGE),
+      *    LES TOTAUX PRECEDENTS SONT REPUTES NULS ET AUCUN ECART
+      *    N'EST ALORS SIGNIFICATIF.
+      *
+      *    TRAITEMENT AUTONOME, COMME TLMBPGM9/11/13, SANS ETAPE DANS
+      *    LE CYCLE NOCTURNE D'APPAREILLAGE (TLMNUIT1).
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      TLMBPGM15.
+       AUTHOR.          Olivier DOSSMANN.
+       DATE-WRITTEN.    20190320.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. ZIA.
+       OBJECT-COMPUTER. VIRTEL.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Instantane des totaux par stade du precedent passage.
+      *    Facultatif : absent ou non ouvrable = premier passage, tous
+      *    les totaux precedents sont alors reputes nuls.
+           SELECT snapin  ASSIGN TO SNAPIN
+             FILE STATUS IS w-snapin.
+      *    Instantane des totaux par stade du passage courant, relu au
+      *    prochain passage via SNAPIN.
+           SELECT snapout ASSIGN TO SNAPOUT
+             FILE STATUS IS w-snapout.
+      *    Fichier de journalisation (rapport de pipeline)
+           SELECT log     ASSIGN TO JOURNAUX
+             FILE STATUS IS w-log.
+       DATA DIVISION.
+       FILE SECTION.
+       FD snapin RECORDING MODE F.
+       01 f-snapin.
+           05 f-snapin-stade              PIC   X(01).
+           05 f-snapin-nbr                PIC   9(07).
+           05 FILLER                      PIC   X(72).
+       FD snapout RECORDING MODE F.
+       01 f-snapout.
+           05 f-snapout-stade             PIC   X(01).
+           05 f-snapout-nbr               PIC   9(07).
+           05 FILLER                      PIC   X(72).
+       FD log RECORDING MODE F.
+       01 f-log                          PIC   X(80).
+       WORKING-STORAGE SECTION.
+      *    Infos concernant la connexion a la BDD
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+      *    Codes d'etat des fichiers
+       01 w-snapin                       PIC   X(02).
+       01 w-snapout                      PIC   X(02).
+       01 w-log                          PIC   X(02).
+      *    Fin de parcours du curseur de ventilation par stade
+       01 w-eot-stade                    PIC   9.
+           88 w-eot-stade-oui                    VALUE 1.
+           88 w-eot-stade-non                    VALUE 0.
+      *    Stade et effectif courants du curseur
+       01 w-stade-cur                    PIC   X(01).
+       01 w-nbr-cur                      PIC  S9(07) COMP.
+      *    Totaux par stade du passage courant
+       77 w-cpt-nouveau                  PIC  S9(07) COMP-3 VALUE 0.
+       77 w-cpt-qualifie                 PIC  S9(07) COMP-3 VALUE 0.
+       77 w-cpt-client                   PIC  S9(07) COMP-3 VALUE 0.
+       77 w-cpt-perdu                    PIC  S9(07) COMP-3 VALUE 0.
+      *    Totaux par stade du passage precedent (SNAPIN), nuls si
+      *    absent (premier passage)
+       77 w-cpt-nouveau-prec             PIC  S9(07) COMP-3 VALUE 0.
+       77 w-cpt-qualifie-prec            PIC  S9(07) COMP-3 VALUE 0.
+       77 w-cpt-client-prec              PIC  S9(07) COMP-3 VALUE 0.
+       77 w-cpt-perdu-prec               PIC  S9(07) COMP-3 VALUE 0.
+      *    Zone de travail pour l'ecriture d'une ligne de bilan par
+      *    stade (cf. ECRIT-BILAN-STADE), chargee successivement pour
+      *    chacun des quatre stades avant d'etre ecrite dans le log.
+       01 w-bil-stade.
+           05 w-bil-stade-lib             PIC   X(12).
+           05 w-bil-stade-nbr             PIC  S9(07) COMP-3.
+           05 w-bil-stade-prec            PIC  S9(07) COMP-3.
+           05 w-bil-stade-ecart           PIC  S9(07) COMP-3.
+      *    Formes affichables (STRING n'accepte que des items DISPLAY)
+       77 w-bil-stade-nbr-aff            PIC   ZZZZZZ9.
+       77 w-bil-stade-prec-aff           PIC   ZZZZZZ9.
+       77 w-bil-stade-ecart-aff          PIC  -ZZZZZZ9.
+      *    Ligne courante a ecrire dans le fichier de log
+       77 w-enr-log                      PIC   X(80).
+
+      *****************************************************************
+      * Curseur de ventilation des prospects actifs par stade
+      *****************************************************************
+           EXEC SQL
+             DECLARE CURS-PRO-STADE CURSOR FOR
+               SELECT STADE, COUNT(*)
+               FROM TRAIN04.TLMPRO
+               WHERE STATUT = 'A'
+               GROUP BY STADE
+               ORDER BY STADE
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           DISPLAY 'MET, SUIVI DU PIPELINE COMMERCIAL'
+           PERFORM INIT
+           PERFORM LIT-SNAPSHOT-PREC
+           PERFORM TRT-STADES
+           PERFORM ECRIT-SNAPSHOT
+           PERFORM COMPTE-RENDU
+           PERFORM FIN
+           GOBACK
+           .
+
+      *****************************************************************
+      * Ouverture du log et ecriture de l'entete du compte-rendu.
+      *****************************************************************
+       INIT.
+           OPEN OUTPUT log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR OUVERTURE JOURNAUX <' w-log '>'
+           END-IF
+           PERFORM ENTETE
+           .
+
+      *****************************************************************
+      * Relecture des totaux par stade du passage precedent (SNAPIN),
+      * ecrits dans cet ordre fixe (N, Q, C, P) par ECRIT-SNAPSHOT lors
+      * du passage precedent. Absent ou vide => totaux precedents nuls.
+      *****************************************************************
+       LIT-SNAPSHOT-PREC.
+           OPEN INPUT snapin
+           IF w-snapin = '00' THEN
+             READ snapin
+                 AT END     CONTINUE
+                 NOT AT END MOVE f-snapin-nbr TO w-cpt-nouveau-prec
+             END-READ
+             READ snapin
+                 AT END     CONTINUE
+                 NOT AT END MOVE f-snapin-nbr TO w-cpt-qualifie-prec
+             END-READ
+             READ snapin
+                 AT END     CONTINUE
+                 NOT AT END MOVE f-snapin-nbr TO w-cpt-client-prec
+             END-READ
+             READ snapin
+                 AT END     CONTINUE
+                 NOT AT END MOVE f-snapin-nbr TO w-cpt-perdu-prec
+             END-READ
+             CLOSE snapin
+           END-IF
+           .
+
+      *****************************************************************
+      * Parcours du curseur de ventilation par stade et cumul dans les
+      * totaux du passage courant.
+      *****************************************************************
+       TRT-STADES.
+           EXEC SQL
+             OPEN CURS-PRO-STADE
+           END-EXEC
+           SET w-eot-stade-non              TO TRUE
+           PERFORM LEC-PRO-STADE
+           PERFORM VENTILE-STADE            UNTIL w-eot-stade-oui
+           EXEC SQL
+             CLOSE CURS-PRO-STADE
+           END-EXEC
+           .
+
+       LEC-PRO-STADE.
+           EXEC SQL
+             FETCH CURS-PRO-STADE
+               INTO :w-stade-cur, :w-nbr-cur
+           END-EXEC
+           IF SQLCODE = 0 THEN
+             SET w-eot-stade-non            TO TRUE
+           ELSE
+             SET w-eot-stade-oui            TO TRUE
+           END-IF
+           .
+
+       VENTILE-STADE.
+           EVALUATE w-stade-cur
+             WHEN 'N'
+               MOVE w-nbr-cur                TO w-cpt-nouveau
+             WHEN 'Q'
+               MOVE w-nbr-cur                TO w-cpt-qualifie
+             WHEN 'C'
+               MOVE w-nbr-cur                TO w-cpt-client
+             WHEN 'P'
+               MOVE w-nbr-cur                TO w-cpt-perdu
+             WHEN OTHER
+               DISPLAY 'MET-ERR STADE INCONNU <' w-stade-cur '>'
+           END-EVALUATE
+           PERFORM LEC-PRO-STADE
+           .
+
+      *****************************************************************
+      * Ecriture des totaux du passage courant, dans l'ordre fixe
+      * N/Q/C/P repris par LIT-SNAPSHOT-PREC au passage suivant.
+      *****************************************************************
+       ECRIT-SNAPSHOT.
+           OPEN OUTPUT snapout
+           IF w-snapout NOT = '00' THEN
+             DISPLAY 'MET-ERR OUVERTURE SNAPOUT <' w-snapout '>'
+           ELSE
+             MOVE 'N'                        TO f-snapout-stade
+             MOVE w-cpt-nouveau               TO f-snapout-nbr
+             WRITE f-snapout
+             MOVE 'Q'                        TO f-snapout-stade
+             MOVE w-cpt-qualifie              TO f-snapout-nbr
+             WRITE f-snapout
+             MOVE 'C'                        TO f-snapout-stade
+             MOVE w-cpt-client                TO f-snapout-nbr
+             WRITE f-snapout
+             MOVE 'P'                        TO f-snapout-stade
+             MOVE w-cpt-perdu                 TO f-snapout-nbr
+             WRITE f-snapout
+             CLOSE snapout
+           END-IF
+           .
+
+      *****************************************************************
+      * Ecriture d'une ligne dans le fichier de log, avec verification
+      * du code d'etat du fichier JOURNAUX.
+      *****************************************************************
+       ECRIT-LOG.
+           WRITE f-log                     FROM w-enr-log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR ECRITURE JOURNAUX <' w-log '>'
+           END-IF
+           MOVE SPACES                     TO w-enr-log
+           .
+
+      *****************************************************************
+      * Entete du compte-rendu
+      *****************************************************************
+       ENTETE.
+           MOVE '.------------------------------------------------.'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '|        SUIVI DU PIPELINE COMMERCIAL            |'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '|     -------------------------------------      |'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '.------------------------------------------------.'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE ' '                    TO w-enr-log
+           PERFORM ECRIT-LOG
+           .
+
+      *****************************************************************
+      * Construction et ecriture d'une ligne de bilan pour un stade,
+      * a partir de w-bil-stade (libelle/totaux chages par l'appelant).
+      *****************************************************************
+       ECRIT-BILAN-STADE.
+           COMPUTE w-bil-stade-ecart =
+               w-bil-stade-nbr - w-bil-stade-prec
+           MOVE w-bil-stade-nbr             TO w-bil-stade-nbr-aff
+           MOVE w-bil-stade-prec            TO w-bil-stade-prec-aff
+           MOVE w-bil-stade-ecart           TO w-bil-stade-ecart-aff
+           STRING
+             w-bil-stade-lib       DELIMITED SIZE
+             ' actuel <'           DELIMITED SIZE
+             w-bil-stade-nbr-aff   DELIMITED SIZE
+             '> precedent <'       DELIMITED SIZE
+             w-bil-stade-prec-aff  DELIMITED SIZE
+             '> ecart <'           DELIMITED SIZE
+             w-bil-stade-ecart-aff DELIMITED SIZE
+             '>'                   DELIMITED SIZE
+             INTO w-enr-log
+           END-STRING
+           PERFORM ECRIT-LOG
+           .
+
+      *****************************************************************
+      * Compte-rendu : une ligne de bilan par stade (effectif courant,
+      * precedent et ecart), dans le meme ordre que le snapshot.
+      *****************************************************************
+       COMPTE-RENDU.
+           MOVE 'NOUVEAU LEAD'            TO w-bil-stade-lib
+           MOVE w-cpt-nouveau              TO w-bil-stade-nbr
+           MOVE w-cpt-nouveau-prec         TO w-bil-stade-prec
+           PERFORM ECRIT-BILAN-STADE
+           MOVE 'QUALIFIE'                 TO w-bil-stade-lib
+           MOVE w-cpt-qualifie             TO w-bil-stade-nbr
+           MOVE w-cpt-qualifie-prec        TO w-bil-stade-prec
+           PERFORM ECRIT-BILAN-STADE
+           MOVE 'CLIENT'                   TO w-bil-stade-lib
+           MOVE w-cpt-client               TO w-bil-stade-nbr
+           MOVE w-cpt-client-prec          TO w-bil-stade-prec
+           PERFORM ECRIT-BILAN-STADE
+           MOVE 'PERDU'                    TO w-bil-stade-lib
+           MOVE w-cpt-perdu                TO w-bil-stade-nbr
+           MOVE w-cpt-perdu-prec           TO w-bil-stade-prec
+           PERFORM ECRIT-BILAN-STADE
+           .
+
+      *****************************************************************
+      * Fermeture des fichiers
+      *****************************************************************
+       FIN.
+           CLOSE log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR FERMETURE JOURNAUX <' w-log '>'
+           END-IF
+           .
+
+       END PROGRAM TLMBPGM15.
