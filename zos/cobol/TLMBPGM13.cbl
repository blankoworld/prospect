@@ -0,0 +1,229 @@
+
+      *****************************************************************
+      *                    C O U C H E  M E T I E R
+      *                    ------------------------
+      *****************************************************************
+      * APPLICATION      : RELANCE PROSPECTS SANS ACTIVITE RECENTE
+      * NOM DU PROGRAMME : TLMBPGM13
+      * DESCRIPTION      : PROGRAMME BATCH DE REPERAGE DES PROSPECTS
+      *    (TLMPRO) DONT AUCUNE ACTIVITE DE CONTACT N'A ETE ENREGISTREE
+      *    DEPUIS AU MOINS N JOURS, AFIN DE PRODUIRE UNE LISTE DE
+      *    RELANCE POUR LES CHARGES DE COMPTE. LA DATE D'ACTIVITE
+      *    RETENUE POUR UN PROSPECT EST LA PLUS RECENTE DE :
+      *       - LA DATE DE DERNIERE MODIFICATION DE SES CONTACTS ACTIFS
+      *         (TLMCON.DTMAJ, VIA PID) ;
+      *       - A DEFAUT DE CONTACT ACTIF, SA PROPRE DATE DE DERNIERE
+      *         MODIFICATION (TLMPRO.DTMAJ).
+      *
+      *    LE SEUIL (EN JOURS) EST LU SUR LE FICHIER DE CONTROLE SEUIL,
+      *    UN ENREGISTREMENT UNIQUE, SUR LE MEME PRINCIPE QUE CELUI DE
+      *    TLMBPGM9 ET TLMBPGM11 (VALEUR PAR DEFAUT CI-DESSOUS SI LE
+      *    FICHIER EST ABSENT OU VIDE).
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      TLMBPGM13.
+       AUTHOR.          Olivier DOSSMANN.
+       DATE-WRITTEN.    20190306.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. ZIA.
+       OBJECT-COMPUTER. VIRTEL.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fichier de controle portant le seuil d'inactivite (jours)
+           SELECT seuil  ASSIGN TO SEUIL
+             FILE STATUS IS w-seuil.
+      *    Fichier de journalisation (liste de relance)
+           SELECT log    ASSIGN TO JOURNAUX
+             FILE STATUS IS w-log.
+       DATA DIVISION.
+       FILE SECTION.
+       FD seuil RECORDING MODE F.
+       01 f-seuil.
+           05 f-seuil-jours               PIC  9(05).
+           05 FILLER                      PIC  X(75).
+       FD log RECORDING MODE F.
+       01 f-log                          PIC   X(80).
+       WORKING-STORAGE SECTION.
+      *    Infos concernant la connexion a la BDD
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+      *    Codes d'etat des fichiers
+       01 w-seuil                        PIC   X(02).
+       01 w-log                          PIC   X(02).
+      *    Fin de parcours du curseur de relance
+       01 w-eot-pro                      PIC   9.
+           88 w-eot-pro-oui                      VALUE 1.
+           88 w-eot-pro-non                      VALUE 0.
+      *    Prospect et date d'activite retenue, courants du curseur
+       01 w-pro-id                       PIC   X(06).
+       01 w-pro-nom                      PIC   X(35).
+       01 w-dtact                        PIC   X(26).
+      *    Seuil d'inactivite (en jours) au-dela duquel un prospect est
+      *    propose a la relance (valeur lue sur SEUIL, ou valeur par
+      *    defaut ci-dessous si le fichier est absent ou vide)
+       01 w-age-jours                    PIC   9(05) VALUE 00090.
+      *    Compteurs pour le compte-rendu
+       01 w-compteur.
+           05 w-cpt-relance                PIC  S9(07) COMP-3.
+       01 w-rap-seuil.
+           05 FILLER                     PIC   X(43) VALUE
+                'Seuil d''inactivite retenu (jours) :        '.
+           05 w-rap-seuil-nbr             PIC   ZZZZ9.
+       01 w-rap-relance.
+           05 FILLER                     PIC   X(43) VALUE
+                'Nombre de prospects a relancer :           '.
+           05 w-rap-relance-nbr           PIC   ZZZZZZ9.
+      *    Ligne courante a ecrire dans le fichier de log
+       77 w-enr-log                      PIC   X(80).
+
+      *****************************************************************
+      * Curseur des prospects actifs sans activite de contact recente :
+      * la date d'activite retenue (MAX des DTMAJ des contacts actifs
+      * lies, ou a defaut le DTMAJ du prospect lui-meme) est anterieure
+      * au seuil.
+      *****************************************************************
+           EXEC SQL
+             DECLARE CURS-PRO-RELANCE CURSOR FOR
+               SELECT P.ID, P.NOM,
+                      COALESCE(MAX(C.DTMAJ), P.DTMAJ)
+               FROM TRAIN04.TLMPRO P LEFT OUTER JOIN TRAIN04.TLMCON C
+                 ON C.PID = P.ID AND C.STATUT = 'A'
+               WHERE P.STATUT = 'A'
+               GROUP BY P.ID, P.NOM, P.DTMAJ
+               HAVING COALESCE(MAX(C.DTMAJ), P.DTMAJ)
+                        <= CURRENT TIMESTAMP - :w-age-jours DAYS
+               ORDER BY P.ID
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           PERFORM INIT
+           PERFORM TRT-RELANCE
+           PERFORM FIN
+           GOBACK
+           .
+
+      *****************************************************************
+      * Ouverture des fichiers, lecture du seuil et ecriture de
+      * l'entete du log.
+      *****************************************************************
+       INIT.
+           OPEN INPUT seuil
+           IF w-seuil = '00' THEN
+             READ seuil
+                 AT END     CONTINUE
+                 NOT AT END
+                   IF f-seuil-jours NOT = ZERO THEN
+                     MOVE f-seuil-jours      TO w-age-jours
+                   END-IF
+             END-READ
+             CLOSE seuil
+           END-IF
+           OPEN OUTPUT log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR OUVERTURE JOURNAUX <' w-log '>'
+           END-IF
+           MOVE 0                          TO w-cpt-relance
+           PERFORM ENTETE
+           .
+
+      *****************************************************************
+      * Parcours du curseur des prospects a relancer
+      *****************************************************************
+       TRT-RELANCE.
+           EXEC SQL
+             OPEN CURS-PRO-RELANCE
+           END-EXEC
+           SET w-eot-pro-non                TO TRUE
+           PERFORM LEC-PRO-RELANCE
+           PERFORM ECRIT-PRO-RELANCE        UNTIL w-eot-pro-oui
+           EXEC SQL
+             CLOSE CURS-PRO-RELANCE
+           END-EXEC
+           .
+
+       LEC-PRO-RELANCE.
+           EXEC SQL
+             FETCH CURS-PRO-RELANCE
+               INTO :w-pro-id, :w-pro-nom, :w-dtact
+           END-EXEC
+           IF SQLCODE = 0 THEN
+             SET w-eot-pro-non              TO TRUE
+           ELSE
+             SET w-eot-pro-oui              TO TRUE
+           END-IF
+           .
+
+       ECRIT-PRO-RELANCE.
+           ADD 1                           TO w-cpt-relance
+           MOVE SPACES                     TO w-enr-log
+           STRING
+             'PID <'              DELIMITED SIZE
+             w-pro-id             DELIMITED SIZE
+             '> '                 DELIMITED SIZE
+             w-pro-nom            DELIMITED SIZE
+             ' DERNIERE ACTIVITE <' DELIMITED SIZE
+             w-dtact              DELIMITED SIZE
+             '>'                  DELIMITED SIZE
+             INTO w-enr-log
+           END-STRING
+           PERFORM ECRIT-LOG
+           PERFORM LEC-PRO-RELANCE
+           .
+
+      *****************************************************************
+      * Ecriture d'une ligne dans le fichier de log, avec verification
+      * du code d'etat du fichier JOURNAUX.
+      *****************************************************************
+       ECRIT-LOG.
+           WRITE f-log                     FROM w-enr-log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR ECRITURE JOURNAUX <' w-log '>'
+           END-IF
+           .
+
+      *****************************************************************
+      * Entete du compte-rendu
+      *****************************************************************
+       ENTETE.
+           MOVE '.------------------------------------------------.'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '|   PROSPECTS SANS ACTIVITE DE CONTACT RECENTE   |'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '|     -------------------------------------      |'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '.------------------------------------------------.'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-age-jours            TO w-rap-seuil-nbr
+           MOVE w-rap-seuil            TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE ' '                    TO w-enr-log
+           PERFORM ECRIT-LOG
+           .
+
+      *****************************************************************
+      * Compte-rendu final et fermeture des fichiers
+      *****************************************************************
+       FIN.
+           MOVE ' '                    TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '-------------------------------------------------'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-cpt-relance          TO w-rap-relance-nbr
+           MOVE w-rap-relance          TO w-enr-log
+           PERFORM ECRIT-LOG
+           CLOSE log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR FERMETURE JOURNAUX <' w-log '>'
+           END-IF
+           .
+
+       END PROGRAM TLMBPGM13.
