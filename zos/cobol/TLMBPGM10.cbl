@@ -0,0 +1,240 @@
+      *****************************************************************
+      *                    C O U C H E  M E T I E R
+      *                    ------------------------
+      *****************************************************************
+      * APPLICATION      : GESTION DES DEMANDES DE RETRAIT (OPT-OUT)
+      * NOM DU PROGRAMME : TLMBPGM10
+      * DESCRIPTION      : PROGRAMME BATCH QUI LIT LES DEMANDES DE
+      *    RETRAIT DE CONTACTS (EXTRAIT DE LA BOITE DE DESABONNEMENT,
+      *    UN IDENTIFIANT CONTACT PAR ENREGISTREMENT) ET POSITIONNE
+      *    L'INDICATEUR D'OPPOSITION (TLMCON.OPTOUT='O') DE CHAQUE
+      *    CONTACT CONCERNE, VIA LA COUCHE PHYSIQUE TLMPCON2.
+      *
+      *    TLMPCON2-MAJ REECRIT L'ENSEMBLE DES COLONNES MODIFIABLES
+      *    DU CONTACT (PAS DE MISE A JOUR PARTIELLE DANS CETTE COUCHE
+      *    PHYSIQUE) : CHAQUE CONTACT EST DONC D'ABORD RELU (SELECT)
+      *    POUR EN RECUPERER LES AUTRES COLONNES, PUIS REECRIT (UPDATE)
+      *    AVEC LE SEUL INDICATEUR OPTOUT CHANGE, COMME LE FERAIT UN
+      *    ECRAN DE MAINTENANCE QUI NE MODIFIERAIT QUE CE CHAMP.
+      *
+      *    CE TRAITEMENT EST INDEPENDANT DU CYCLE NOCTURNE D'APPAREIL-
+      *    LAGE PROSPECT/CONTACT (TLMNUIT1) : IL TOURNE A SON PROPRE
+      *    RYTHME, AU GRE DES EXTRACTIONS DE LA BOITE DE DESABONNEMENT.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      TLMBPGM10.
+       AUTHOR.          Olivier DOSSMANN.
+       DATE-WRITTEN.    20190207.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. ZIA.
+       OBJECT-COMPUTER. VIRTEL.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Extrait des demandes de retrait (desabonnement)
+           SELECT retrait ASSIGN TO RETRAIT
+             FILE STATUS IS w-retrait.
+      *    Fichier de journalisation (compte-rendu de traitement)
+           SELECT log     ASSIGN TO JOURNAUX
+             FILE STATUS IS w-log.
+       DATA DIVISION.
+       FILE SECTION.
+       FD retrait RECORDING MODE F.
+       COPY TLMCSUP1 REPLACING ==:PROG:== BY ==f==.
+       FD log RECORDING MODE F.
+       01 f-log                          PIC   X(80).
+       WORKING-STORAGE SECTION.
+      *    Clause COPY pour echange prog./ss-prog. avec la couche
+      *    physique, reprises telles quelles de TLMBPGM3.
+           COPY TLMCPIL.
+           COPY TLMCCON2 REPLACING ==:PROG:== BY ==CPCON==.
+      *    Codes d'etat des fichiers
+       01 w-retrait                      PIC   X(02).
+       01 w-log                          PIC   X(02).
+      *    Fin de fichier RETRAIT
+       01 w-eof-retrait                  PIC   9.
+           88 w-eof-retrait-oui                  VALUE 1.
+           88 w-eof-retrait-non                  VALUE 0.
+      *    Compteurs pour le compte-rendu
+       01 w-compteur.
+           05 w-cpt-lec                   PIC  S9(07) COMP-3.
+           05 w-cpt-optout                PIC  S9(07) COMP-3.
+           05 w-cpt-rejet                  PIC S9(07) COMP-3.
+       01 w-rap-lec.
+           05 FILLER                     PIC   X(43) VALUE
+                'Nombre de demandes de retrait lues :       '.
+           05 w-rap-lec-nbr               PIC   ZZZZZZ9.
+       01 w-rap-optout.
+           05 FILLER                     PIC   X(43) VALUE
+                'Nombre de contacts passes en opposition :  '.
+           05 w-rap-optout-nbr            PIC   ZZZZZZ9.
+       01 w-rap-rejet.
+           05 FILLER                     PIC   X(43) VALUE
+                'Nombre de demandes rejetees (inconnues) :  '.
+           05 w-rap-rejet-nbr             PIC   ZZZZZZ9.
+      *    Ligne courante a ecrire dans le fichier de log
+       77 w-enr-log                      PIC   X(80).
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           PERFORM INIT
+           PERFORM TRT-RETRAIT
+           PERFORM FIN
+           GOBACK
+           .
+
+      *****************************************************************
+      * Ouverture des fichiers et ecriture de l'entete du log.
+      *****************************************************************
+       INIT.
+           OPEN INPUT retrait
+           IF w-retrait NOT = '00' THEN
+             DISPLAY 'MET-ERR OUVERTURE RETRAIT <' w-retrait '>'
+           END-IF
+           OPEN OUTPUT log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR OUVERTURE JOURNAUX <' w-log '>'
+           END-IF
+           MOVE 0                          TO w-cpt-lec w-cpt-optout
+                                               w-cpt-rejet
+           PERFORM ENTETE
+           .
+
+      *****************************************************************
+      * Parcours du fichier des demandes de retrait
+      *****************************************************************
+       TRT-RETRAIT.
+           SET w-eof-retrait-non            TO TRUE
+           PERFORM LEC-RETRAIT
+           PERFORM TRT-DEMANDE              UNTIL w-eof-retrait-oui
+           .
+
+       LEC-RETRAIT.
+           READ retrait
+             AT END     SET w-eof-retrait-oui TO TRUE
+             NOT AT END SET w-eof-retrait-non TO TRUE
+           END-READ
+           .
+
+      *****************************************************************
+      * Pour chaque demande : relecture du contact puis reecriture
+      * avec le seul indicateur OPTOUT positionne a 'O'.
+      *****************************************************************
+       TRT-DEMANDE.
+           ADD 1                           TO w-cpt-lec
+           PERFORM LECTURE-CONTACT
+           IF tlmcpil-rc = '00' THEN
+             PERFORM MAJ-OPTOUT
+           ELSE
+             ADD 1                         TO w-cpt-rejet
+             STRING
+               'REJET, contact inconnu <' DELIMITED SIZE
+               f-sup-con-id                DELIMITED SIZE
+               '>'                         DELIMITED SIZE
+               INTO w-enr-log
+             END-STRING
+             PERFORM ECRIT-LOG
+           END-IF
+           PERFORM LEC-RETRAIT
+           .
+
+       LECTURE-CONTACT.
+           MOVE f-sup-con-id               TO cpcon-ent-lec-id
+           MOVE 'SELECT'                   TO tlmcpil-fct
+           CALL 'TLMPCON2'                 USING tlmcpil cpcon
+           .
+
+      *****************************************************************
+      * Reecriture du contact (MAJ) avec les champs relus a l'identique
+      * et le seul indicateur OPTOUT force a 'O'.
+      *****************************************************************
+       MAJ-OPTOUT.
+           MOVE f-sup-con-id               TO cpcon-ent-maj-id
+           MOVE cpcon-sor-lec-nom          TO cpcon-ent-maj-nom
+           MOVE cpcon-sor-lec-prenom       TO cpcon-ent-maj-prenom
+           MOVE cpcon-sor-lec-tel          TO cpcon-ent-maj-tel
+           MOVE cpcon-sor-lec-mel          TO cpcon-ent-maj-mel
+           MOVE cpcon-sor-lec-note         TO cpcon-ent-maj-note
+           MOVE cpcon-sor-lec-pid          TO cpcon-ent-maj-pid
+           MOVE cpcon-sor-lec-princ        TO cpcon-ent-maj-princ
+           MOVE cpcon-sor-lec-fonction     TO cpcon-ent-maj-fonction
+           MOVE 'O'                        TO cpcon-ent-maj-optout
+           MOVE 'UPDATE'                   TO tlmcpil-fct
+           CALL 'TLMPCON2'                 USING tlmcpil cpcon
+           IF tlmcpil-rc = '00' THEN
+             ADD 1                         TO w-cpt-optout
+             STRING
+               'OK, OPTOUT <'   DELIMITED SIZE
+               f-sup-con-id     DELIMITED SIZE
+               '>'              DELIMITED SIZE
+               INTO w-enr-log
+             END-STRING
+             PERFORM ECRIT-LOG
+           ELSE
+             ADD 1                         TO w-cpt-rejet
+             DISPLAY 'MET-ERR <' tlmcpil-rc '><' tlmcpil-msg '>'
+           END-IF
+           .
+
+      *****************************************************************
+      * Ecriture d'une ligne dans le fichier de log, avec verification
+      * du code d'etat du fichier JOURNAUX.
+      *****************************************************************
+       ECRIT-LOG.
+           WRITE f-log                     FROM w-enr-log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR ECRITURE JOURNAUX <' w-log '>'
+           END-IF
+           MOVE SPACES                     TO w-enr-log
+           .
+
+      *****************************************************************
+      * Entete du compte-rendu
+      *****************************************************************
+       ENTETE.
+           MOVE '.------------------------------------------------.'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '|     GESTION DES DEMANDES DE RETRAIT (OPT-OUT)  |'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '|     -------------------------------------      |'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '.------------------------------------------------.'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE ' '                    TO w-enr-log
+           PERFORM ECRIT-LOG
+           .
+
+      *****************************************************************
+      * Compte-rendu final et fermeture des fichiers
+      *****************************************************************
+       FIN.
+           MOVE ' '                    TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '-------------------------------------------------'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-cpt-lec              TO w-rap-lec-nbr
+           MOVE w-rap-lec              TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-cpt-optout           TO w-rap-optout-nbr
+           MOVE w-rap-optout           TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-cpt-rejet            TO w-rap-rejet-nbr
+           MOVE w-rap-rejet            TO w-enr-log
+           PERFORM ECRIT-LOG
+           CLOSE retrait
+           IF w-retrait NOT = '00' THEN
+             DISPLAY 'MET-ERR FERMETURE RETRAIT <' w-retrait '>'
+           END-IF
+           CLOSE log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR FERMETURE JOURNAUX <' w-log '>'
+           END-IF
+           .
+
+       END PROGRAM TLMBPGM10.
