@@ -0,0 +1,227 @@
+      *****************************************************************
+      *                    C O U C H E  M E T I E R
+      *                    ------------------------
+      *****************************************************************
+      * APPLICATION      : RAPPROCHEMENT PILOTAGE / BDD
+      * NOM DU PROGRAMME : TLMBPGM6
+      * DESCRIPTION      : PROGRAMME BATCH DE CONTROLE, A LANCER APRES
+      *    TLMBPGM3, QUI COMPARE LE BILAN ECRIT PAR CELUI-CI (CLICHES
+      *    AVANT/APRES DE LA VOLUMETRIE ACTIVE TLMPRO/TLMCON) A LA
+      *    VOLUMETRIE REELLEMENT OBSERVEE EN BASE AU MOMENT OU IL
+      *    S'EXECUTE, POUR DETECTER UN COMMIT SILENCIEUSEMENT PERDU OU
+      *    UN SQLCODE AVALE SANS REMONTER D'ERREUR.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      TLMBPGM6.
+       AUTHOR.          Olivier DOSSMANN.
+       DATE-WRITTEN.    20181220.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. ZIA.
+       OBJECT-COMPUTER. VIRTEL.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fichier bilan ecrit par TLMBPGM3
+           SELECT bilan  ASSIGN TO BILAN
+             FILE STATUS IS w-bilan.
+      *    Fichier de journalisation (rapport de rapprochement)
+           SELECT log    ASSIGN TO JOURNAUX
+             FILE STATUS IS w-log.
+       DATA DIVISION.
+       FILE SECTION.
+       FD bilan RECORDING MODE F.
+       COPY TLMCBIL1 REPLACING ==:PROG:== BY ==f==.
+       FD log RECORDING MODE F.
+       01 f-log                          PIC   X(80).
+       WORKING-STORAGE SECTION.
+      *    Clause COPY pour structure d'echange prog. <-> sous-prog.
+           COPY TLMCPIL.
+      *    Clause COPY pour echange prog./ss-prog. avec donnees
+           COPY TLMCPRO1 REPLACING ==:PROG:== BY ==CPPRO==.
+           COPY TLMCCON2 REPLACING ==:PROG:== BY ==CPCON==.
+      *    Code d'etat des fichiers
+       01 w-bilan                        PIC   X(02).
+       01 w-log                          PIC   X(02).
+      *    Bilan ecrit par TLMBPGM3, repris ici pour comparaison
+       01 w-bil-pro-avant                PIC  9(07).
+       01 w-bil-pro-apres                PIC  9(07).
+       01 w-bil-con-avant                PIC  9(07).
+       01 w-bil-con-apres                PIC  9(07).
+       01 w-bil-nbr-ajo                  PIC  9(07).
+       01 w-bil-nbr-maj                  PIC  9(07).
+       01 w-bil-nbr-sup                  PIC  9(07).
+      *    Volumetrie active reellement observee au lancement de ce
+      *    programme de rapprochement
+       01 w-reel-pro                     PIC  9(07).
+       01 w-reel-con                     PIC  9(07).
+      *    Ecart detecte ? Oui ou Non
+       01 w-ecart                        PIC  9.
+           88 w-ecart-oui                        VALUE 1.
+           88 w-ecart-non                        VALUE 0.
+      *    Ligne courante a ecrire dans le fichier de log
+       77 w-enr-log                      PIC   X(80).
+       01 w-rap-ecart.
+           05 FILLER                     PIC   X(17) VALUE
+                '  attendu : '.
+           05 w-rap-ecart-att            PIC   ZZZZZZ9.
+           05 FILLER                     PIC   X(13) VALUE
+                '  obtenu : '.
+           05 w-rap-ecart-obt            PIC   ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           PERFORM INIT
+           PERFORM LIRE-BILAN
+           PERFORM CONTROLE-VOLUMETRIE
+           PERFORM FIN
+           IF w-ecart-oui THEN
+             MOVE 16                   TO RETURN-CODE
+           END-IF
+           GOBACK
+           .
+
+      *****************************************************************
+      * Ouverture du fichier d'edition et ecriture de l'entete
+      *****************************************************************
+       INIT.
+           OPEN OUTPUT log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR OUVERTURE JOURNAUX <' w-log '>'
+           END-IF
+           SET w-ecart-non               TO TRUE
+           PERFORM ENTETE
+           .
+
+      *****************************************************************
+      * Lecture de l'unique enregistrement du fichier BILAN, ecrit par
+      * TLMBPGM3 a la fin de son traitement.
+      *****************************************************************
+       LIRE-BILAN.
+           OPEN INPUT bilan
+           IF w-bilan NOT = '00' THEN
+             DISPLAY 'MET-ERR OUVERTURE BILAN <' w-bilan '>'
+             MOVE 'Fichier BILAN illisible, rapprochement impossible.'
+                                         TO w-enr-log
+             PERFORM ECRIT-LOG
+             SET w-ecart-oui             TO TRUE
+           ELSE
+             READ bilan
+               AT END
+                 DISPLAY 'MET-ERR BILAN VIDE'
+                 MOVE 'Fichier BILAN vide, rapprochement impossible.'
+                                         TO w-enr-log
+                 PERFORM ECRIT-LOG
+                 SET w-ecart-oui         TO TRUE
+               NOT AT END
+                 MOVE f-bil-pro-avant    TO w-bil-pro-avant
+                 MOVE f-bil-pro-apres    TO w-bil-pro-apres
+                 MOVE f-bil-con-avant    TO w-bil-con-avant
+                 MOVE f-bil-con-apres    TO w-bil-con-apres
+                 MOVE f-bil-nbr-ajo      TO w-bil-nbr-ajo
+                 MOVE f-bil-nbr-maj      TO w-bil-nbr-maj
+                 MOVE f-bil-nbr-sup      TO w-bil-nbr-sup
+             END-READ
+             CLOSE bilan
+           END-IF
+           .
+
+      *****************************************************************
+      * Rapprochement de la volumetrie active reelle avec le cliche
+      * "apres traitement" du BILAN : tout ecart signale un COMMIT
+      * silencieusement perdu ou un SQLCODE avale sans remonter
+      * d'erreur depuis l'execution de TLMBPGM3.
+      *****************************************************************
+       CONTROLE-VOLUMETRIE.
+           IF w-ecart-non THEN
+             MOVE 'COUNT'                TO tlmcpil-fct
+             CALL 'TLMPPRO1'             USING tlmcpil cppro
+             MOVE cppro-sor-cnt-nbr      TO w-reel-pro
+             MOVE 'COUNT'                TO tlmcpil-fct
+             CALL 'TLMPCON2'             USING tlmcpil cpcon
+             MOVE cpcon-sor-cnt-nbr      TO w-reel-con
+
+             MOVE 'Prospects actifs (TLMPRO)'   TO w-enr-log
+             PERFORM ECRIT-LOG
+             IF w-reel-pro NOT = w-bil-pro-apres THEN
+               SET w-ecart-oui           TO TRUE
+               MOVE w-bil-pro-apres      TO w-rap-ecart-att
+               MOVE w-reel-pro           TO w-rap-ecart-obt
+               MOVE w-rap-ecart          TO w-enr-log
+               PERFORM ECRIT-LOG
+               MOVE '  ECART DETECTE'    TO w-enr-log
+               PERFORM ECRIT-LOG
+             ELSE
+               MOVE '  OK, conforme au bilan TLMBPGM3' TO w-enr-log
+               PERFORM ECRIT-LOG
+             END-IF
+
+             MOVE 'Contacts actifs (TLMCON)'    TO w-enr-log
+             PERFORM ECRIT-LOG
+             IF w-reel-con NOT = w-bil-con-apres THEN
+               SET w-ecart-oui           TO TRUE
+               MOVE w-bil-con-apres      TO w-rap-ecart-att
+               MOVE w-reel-con           TO w-rap-ecart-obt
+               MOVE w-rap-ecart          TO w-enr-log
+               PERFORM ECRIT-LOG
+               MOVE '  ECART DETECTE'    TO w-enr-log
+               PERFORM ECRIT-LOG
+             ELSE
+               MOVE '  OK, conforme au bilan TLMBPGM3' TO w-enr-log
+               PERFORM ECRIT-LOG
+             END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      * Ecriture d'une ligne dans le fichier de log, avec verification
+      * du code d'etat du fichier JOURNAUX.
+      *****************************************************************
+       ECRIT-LOG.
+           WRITE f-log                   FROM w-enr-log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR ECRITURE JOURNAUX <' w-log '>'
+           END-IF
+           .
+
+      *****************************************************************
+      * Entete du rapport
+      *****************************************************************
+       ENTETE.
+           MOVE '.------------------------------------------------.'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '|   RAPPROCHEMENT PILOTAGE / BDD                 |'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '|   -----------------------------                |'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '.------------------------------------------------.'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE ' '                    TO w-enr-log
+           PERFORM ECRIT-LOG
+           .
+
+      *****************************************************************
+      * Compte-rendu final et fermeture du fichier d'edition
+      *****************************************************************
+       FIN.
+           MOVE ' '                    TO w-enr-log
+           PERFORM ECRIT-LOG
+           IF w-ecart-oui THEN
+             MOVE 'RESULTAT : ECART DETECTE, A INVESTIGUER'
+                                        TO w-enr-log
+           ELSE
+             MOVE 'RESULTAT : CONFORME'
+                                        TO w-enr-log
+           END-IF
+           PERFORM ECRIT-LOG
+           CLOSE log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR FERMETURE JOURNAUX <' w-log '>'
+           END-IF
+           .
+
+       END PROGRAM TLMBPGM6.
