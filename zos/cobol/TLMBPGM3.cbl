@@ -18,17 +18,61 @@
        OBJECT-COMPUTER. VIRTEL.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      *    Fichier de pilotage contenant les mises a jour
-           SELECT pilote ASSIGN TO PILOTAGE.
+      *    Fichier de pilotage contenant les mises a jour (1ere
+      *    source, toujours presente)
+           SELECT pilote1 ASSIGN TO PILOTAGE1
+             FILE STATUS IS w-pilote1.
+      *    2eme source de pilotage, facultative : permet de brancher
+      *    un nouveau flux (site web, salon, etc.) sans devoir le
+      *    concatener au prealable avec la 1ere source. Absente (DD
+      *    DUMMY ou non fournie) = run a une seule source, comme avant.
+           SELECT pilote2 ASSIGN TO PILOTAGE2
+             FILE STATUS IS w-pilote2.
       *    Fichier de journalisation (logs)
-           SELECT log    ASSIGN TO JOURNAUX.
+           SELECT log    ASSIGN TO JOURNAUX
+             FILE STATUS IS w-log.
+      *    Fichier de checkpoint pour redemarrage apres incident
+           SELECT ckpt   ASSIGN TO CHECKPOINT
+             FILE STATUS IS w-ckpt.
+      *    Fichier des lignes de pilotage rejetees, avec motif
+           SELECT rejet  ASSIGN TO REJETS
+             FILE STATUS IS w-rejet.
+      *    Fichier bilan (rapprochement pilotage / BDD)
+           SELECT bilan  ASSIGN TO BILAN
+             FILE STATUS IS w-bilan.
+      *    Fichier de controle du mode de journalisation "PII-safe" :
+      *    un seul enregistrement, absent ou non ouvrable = affichage
+      *    normal (champs personnels non masques).
+           SELECT piisafe ASSIGN TO PIISAFE
+             FILE STATUS IS w-piisafe.
+      *    Fichier de controle portant le seuil (%) de rejets/erreurs
+      *    au-dela duquel le traitement s'arrete : un seul
+      *    enregistrement, absent ou non ouvrable = valeur par defaut
+      *    ci-dessous (cf. w-seuil-pct).
+           SELECT seuil  ASSIGN TO SEUIL
+             FILE STATUS IS w-seuil.
        DATA DIVISION.
        FILE SECTION.
-      * TODO: FILE STATUS
-       FD pilote RECORDING MODE F.
+       FD pilote1 RECORDING MODE F.
        COPY TLMCPIL3 REPLACING ==:PROG:== BY ==f==.
+       FD pilote2 RECORDING MODE F.
+       COPY TLMCPIL3 REPLACING ==:PROG:== BY ==f2==.
        FD log RECORDING MODE F.
        01 f-log                          PIC   X(80).
+       FD ckpt RECORDING MODE F.
+       01 f-ckpt                         PIC   9(07).
+       FD rejet RECORDING MODE F.
+       COPY TLMCREJ1 REPLACING ==:PROG:== BY ==r==.
+       FD bilan RECORDING MODE F.
+       COPY TLMCBIL1 REPLACING ==:PROG:== BY ==f==.
+       FD piisafe RECORDING MODE F.
+       01 f-piisafe.
+           05 f-piisafe-flag              PIC   X(01).
+           05 FILLER                      PIC   X(79).
+       FD seuil RECORDING MODE F.
+       01 f-seuil.
+           05 f-seuil-pct                 PIC   9(03).
+           05 FILLER                      PIC   X(77).
        WORKING-STORAGE SECTION.
        01 w-fin-fic                      PIC   9.
            88 w-fin-fic-oui                      VALUE 1.
@@ -39,6 +83,130 @@
        01 w-err                          PIC   9.
            88 w-err-oui                          VALUE 1.
            88 w-err-non                          VALUE 0.
+      *    Arret anticipe du traitement suite a un incident fichier
+       01 w-abort                        PIC   9.
+           88 w-abort-oui                        VALUE 1.
+           88 w-abort-non                        VALUE 0.
+      *    Code d'etat des fichiers
+       01 w-pilote1                      PIC   X(02).
+       01 w-pilote2                      PIC   X(02).
+      *    Code d'etat de la source couramment verifiee par
+      *    VRF-FIC-PILOTE (copie de w-pilote1 ou w-pilote2 selon le
+      *    cas, cf. w-pil-source)
+       01 w-pilote-stat                  PIC   X(02).
+      *    2eme source de pilotage presente et exploitable sur ce run
+       01 w-pil2                         PIC   9.
+           88 w-pil2-actif                       VALUE 1.
+           88 w-pil2-inactif                     VALUE 0.
+      *    Fin de fichier propre a chaque source (pilotee par
+      *    LEC-PILOTAGE, cf. w-fin-fic pour la fin globale)
+       01 w-fin-fic1                     PIC   9.
+           88 w-fin-fic1-oui                     VALUE 1.
+           88 w-fin-fic1-non                     VALUE 0.
+       01 w-fin-fic2                     PIC   9.
+           88 w-fin-fic2-oui                     VALUE 1.
+           88 w-fin-fic2-non                     VALUE 0.
+      *    Source ('1' ou '2') de la ligne couramment traitee
+       01 w-pil-source                   PIC   X(01).
+       01 w-log                          PIC   X(02).
+       01 w-ckpt                         PIC   X(02).
+       01 w-rejet                        PIC   X(02).
+       01 w-bilan                        PIC   X(02).
+       01 w-piisafe                      PIC   X(02).
+       01 w-seuil                        PIC   X(02).
+      *    Seuil (%) de rejets/erreurs au-dela duquel le traitement
+      *    s'arrete (valeur lue sur SEUIL, ou valeur par defaut
+      *    ci-dessous si le fichier est absent ou vide)
+       01 w-seuil-pct                    PIC  9(03) VALUE 010.
+      *    Pourcentage obtenu, calcule periodiquement (cf. TRT) par
+      *    VRF-SEUIL-REJET
+       77 w-seuil-pct-obt                PIC  S9(07) COMP-3.
+       77 w-seuil-pct-obt-aff            PIC  ZZ9.
+      *    Cliches du nombre de lignes actives en base, avant et apres
+      *    le traitement pilotage, pour le rapprochement pilotage/BDD
+       01 w-snap-pro-avant               PIC  9(07).
+       01 w-snap-pro-apres               PIC  9(07).
+       01 w-snap-con-avant               PIC  9(07).
+       01 w-snap-con-apres               PIC  9(07).
+      *    Libelle de l'operation en cours et message d'erreur fichier
+       01 w-fic-op                       PIC   X(30).
+       01 w-fic-err-msg                  PIC   X(60).
+      *    Motif de rejet courant (cf. TLMCREJ1 pour la liste des
+      *    codes)
+       01 w-rej-cod                      PIC   X(02).
+       01 w-rej-msg                      PIC   X(40).
+      *    Champs obligatoires de la ligne de pilotage presents ?
+       01 w-obl                          PIC   9.
+           88 w-obl-oui                          VALUE 1.
+           88 w-obl-non                          VALUE 0.
+      *    Totaux attendus (trailer) et obtenus (compteurs), pour le
+      *    message d'erreur de VRF-TRAILER-PILOTAGE (STRING n'accepte
+      *    que des items DISPLAY, d'ou ces zones intermediaires)
+       01 w-trl-att-ajo                  PIC  9(07).
+       01 w-trl-att-maj                  PIC  9(07).
+       01 w-trl-att-sup                  PIC  9(07).
+       01 w-trl-obt-ajo                  PIC  9(07).
+       01 w-trl-obt-maj                  PIC  9(07).
+       01 w-trl-obt-sup                  PIC  9(07).
+      *****************************************************************
+      * REDEMARRAGE / CHECKPOINT
+      *   Tous les w-ckpt-freq lignes lues avec succes, le nombre de
+      *   lignes deja traitees est note dans le fichier CHECKPOINT.
+      *   Un redemarrage relit cette valeur et saute d'autant de
+      *   lignes dans le fichier PILOTAGE avant de reprendre le
+      *   traitement normal.
+      *****************************************************************
+       01 w-ckpt-freq                    PIC  9(07)       VALUE 500.
+       01 w-ckpt-div                     PIC  9(07).
+       01 w-ckpt-rem                     PIC  9(07).
+       01 w-restart-nbr                  PIC  9(07)       VALUE 0.
+      *****************************************************************
+      * Date et heure d'execution, pour horodater le compte-rendu
+      *****************************************************************
+       01 w-date-exec.
+           05 w-date-exec-aaaa           PIC  9(04).
+           05 w-date-exec-mm             PIC  9(02).
+           05 w-date-exec-jj             PIC  9(02).
+       01 w-heure-exec.
+           05 w-heure-exec-hh            PIC  9(02).
+           05 w-heure-exec-mn            PIC  9(02).
+           05 w-heure-exec-ss            PIC  9(02).
+           05 FILLER                     PIC  9(02).
+       01 w-entete-date.
+           05 FILLER                     PIC  X(21) VALUE
+                '| Date d''execution : '.
+           05 w-entete-date-val          PIC  X(19).
+           05 FILLER                     PIC  X(09) VALUE SPACES.
+           05 FILLER                     PIC  X(01) VALUE '|'.
+      *****************************************************************
+      * Chronometrage de la fenetre batch (CHRONO-DEBUT/CHRONO-FIN),
+      * pour suivre la duree et le debit du traitement d'une execution
+      * a l'autre et detecter un run qui derive vers la limite de la
+      * fenetre nocturne.
+      *****************************************************************
+       01 w-chrono-debut.
+           05 w-chrono-debut-hh          PIC  9(02).
+           05 w-chrono-debut-mn          PIC  9(02).
+           05 w-chrono-debut-ss          PIC  9(02).
+           05 FILLER                     PIC  9(02).
+       01 w-chrono-fin.
+           05 w-chrono-fin-hh            PIC  9(02).
+           05 w-chrono-fin-mn            PIC  9(02).
+           05 w-chrono-fin-ss            PIC  9(02).
+           05 FILLER                     PIC  9(02).
+       77 w-chrono-debut-tot-s           PIC  S9(07) COMP-3.
+       77 w-chrono-fin-tot-s             PIC  S9(07) COMP-3.
+      *    Ecart, en secondes entieres, entre debut et fin de run. Si
+      *    le traitement a franchi minuit, l'ecart brut est negatif :
+      *    on ajoute alors un jour complet pour le rendre correct.
+       77 w-chrono-ecart-s               PIC  S9(07) COMP-3.
+       01 w-chrono-duree.
+           05 w-chrono-duree-hh          PIC  9(02).
+           05 FILLER                     PIC  X(01) VALUE ':'.
+           05 w-chrono-duree-mn          PIC  9(02).
+           05 FILLER                     PIC  X(01) VALUE ':'.
+           05 w-chrono-duree-ss          PIC  9(02).
+       77 w-chrono-reste-s               PIC  S9(07) COMP-3.
       *****************************************************************
       * COMPTEURS pour l'edition du rapport
       *****************************************************************
@@ -59,6 +227,27 @@
            05 w-cpt-rej                  PIC  S9(07) COMP-3.
       *       Nombre de lignes traitees avec succes
            05 w-cpt-tot                  PIC  S9(07) COMP-3.
+      *       Nombre de prospects crees (nouvelle affaire), que la
+      *       ligne de pilotage soit codee AJOUT ou MAJ (prospect
+      *       absent rencontre lors d'une mise a jour)
+           05 w-cpt-ajo-pro               PIC  S9(07) COMP-3.
+      *       Nombre de contacts crees (affaire sur prospect existant
+      *       ou nouveau)
+           05 w-cpt-ajo-con               PIC  S9(07) COMP-3.
+      *       Nombre de contacts mis a jour
+           05 w-cpt-maj-con               PIC  S9(07) COMP-3.
+      *       Nombre de contacts supprimes
+           05 w-cpt-sup-con               PIC  S9(07) COMP-3.
+      *       Repartition des operations reussies par source de
+      *       pilotage (1ere et 2eme source, cf. w-pil-source), pour
+      *       le rapprochement du trailer de chaque source et pour
+      *       le compte-rendu.
+           05 w-cpt-ajo-pil1               PIC  S9(07) COMP-3.
+           05 w-cpt-maj-pil1               PIC  S9(07) COMP-3.
+           05 w-cpt-sup-pil1               PIC  S9(07) COMP-3.
+           05 w-cpt-ajo-pil2               PIC  S9(07) COMP-3.
+           05 w-cpt-maj-pil2               PIC  S9(07) COMP-3.
+           05 w-cpt-sup-pil2               PIC  S9(07) COMP-3.
       *
       *   Affichage nombre lignes lues en entree
        01 w-rap-lec.
@@ -90,10 +279,70 @@
            05 FILLER                     PIC   X(43) VALUE
                 'Nombre de lignes totales :                 '.
            05 w-rap-tot-nbr              PIC   ZZZBZZ9.
+      *   Duree de la fenetre batch (HH:MM:SS)
+       01 w-rap-duree.
+           05 FILLER                     PIC   X(43) VALUE
+                'Duree du traitement (hh:mm:ss) :           '.
+           05 w-rap-duree-val            PIC   X(08).
+      *   Debit moyen (enregistrements lus par seconde)
+       01 w-rap-debit.
+           05 FILLER                     PIC   X(43) VALUE
+                'Debit moyen (lectures/seconde) :           '.
+           05 w-rap-debit-nbr            PIC   ZZZZZ9.
+      *   Seuil de rejet/erreur retenu (cf. SEUIL/VRF-SEUIL-REJET)
+       01 w-rap-seuil.
+           05 FILLER                     PIC   X(43) VALUE
+                'Seuil rejet/erreur retenu (%) :            '.
+           05 w-rap-seuil-nbr            PIC   ZZZ9.
+      *   Repartition prospects / contacts des operations reussies,
+      *   pour distinguer une affluence de nouvelles affaires d'un
+      *   simple mouvement de contacts sur des prospects existants.
+       01 w-rap-ajo-pro.
+           05 FILLER                     PIC   X(43) VALUE
+                '  dont nouveaux prospects :                '.
+           05 w-rap-ajo-pro-nbr          PIC   ZZZBZZ9.
+       01 w-rap-ajo-con.
+           05 FILLER                     PIC   X(43) VALUE
+                '  dont nouveaux contacts :                 '.
+           05 w-rap-ajo-con-nbr          PIC   ZZZBZZ9.
+       01 w-rap-maj-con.
+           05 FILLER                     PIC   X(43) VALUE
+                '  dont contacts mis a jour :               '.
+           05 w-rap-maj-con-nbr          PIC   ZZZBZZ9.
+       01 w-rap-sup-con.
+           05 FILLER                     PIC   X(43) VALUE
+                '  dont contacts supprimes :                '.
+           05 w-rap-sup-con-nbr          PIC   ZZZBZZ9.
+      *   Repartition par source de pilotage (1ere / 2eme source)
+       01 w-rap-src1.
+           05 FILLER                     PIC   X(43) VALUE
+                '  dont source 1, AJO/MAJ/SUP :             '.
+           05 w-rap-src1-ajo             PIC   ZZZBZZ9.
+           05 FILLER                     PIC   X(01) VALUE '/'.
+           05 w-rap-src1-maj             PIC   ZZZBZZ9.
+           05 FILLER                     PIC   X(01) VALUE '/'.
+           05 w-rap-src1-sup             PIC   ZZZBZZ9.
+       01 w-rap-src2.
+           05 FILLER                     PIC   X(43) VALUE
+                '  dont source 2, AJO/MAJ/SUP :             '.
+           05 w-rap-src2-ajo             PIC   ZZZBZZ9.
+           05 FILLER                     PIC   X(01) VALUE '/'.
+           05 w-rap-src2-maj             PIC   ZZZBZZ9.
+           05 FILLER                     PIC   X(01) VALUE '/'.
+           05 w-rap-src2-sup             PIC   ZZZBZZ9.
       *****************************************************************
 
        77 w-enr-log                      PIC   X(80).
 
+      *****************************************************************
+      * Copie de la ligne de pilotage pour affichage en mode "PII-
+      * safe" (cf. MASQUE-LIGNE-PILOTAGE) : les champs personnels
+      * (noms, telephone, courriel) y sont remplaces par des
+      * asterisques avant DISPLAY. La ligne d'origine (f-pil) n'est
+      * pas modifiee, elle reste intacte pour l'ecriture sur REJETS.
+      *****************************************************************
+       COPY TLMCPIL3 REPLACING ==:PROG:== BY ==w-masq==.
+
       *****************************************************************
       * DONNEES D'ECHANGE AVEC LES ACCESSEURS PHYSIQUES
       *****************************************************************
@@ -105,20 +354,116 @@
        DEBUT.
            DISPLAY 'MET, PILOTAGE'
            PERFORM INIT
+           PERFORM CHRONO-DEBUT
            PERFORM TRT UNTIL w-fin-fic-oui
            PERFORM FIN
+           PERFORM CHRONO-FIN
            PERFORM COMPTE-RENDU-EXECUTION
+           IF w-abort-oui THEN
+             MOVE 16                   TO RETURN-CODE
+           END-IF
            GOBACK
            .
 
+      *****************************************************************
+      * Cliche de l'heure de depart de la fenetre batch, pour le calcul
+      * de la duree/du debit rapportes par COMPTE-RENDU-EXECUTION.
+      *****************************************************************
+       CHRONO-DEBUT.
+           ACCEPT w-chrono-debut          FROM TIME
+           COMPUTE w-chrono-debut-tot-s =
+               w-chrono-debut-hh * 3600 +
+               w-chrono-debut-mn * 60 +
+               w-chrono-debut-ss
+           .
+
+      *****************************************************************
+      * Cliche de l'heure de fin de la fenetre batch et calcul de
+      * l'ecart (secondes), ramene en hh:mm:ss pour l'affichage.
+      *****************************************************************
+       CHRONO-FIN.
+           ACCEPT w-chrono-fin            FROM TIME
+           COMPUTE w-chrono-fin-tot-s =
+               w-chrono-fin-hh * 3600 +
+               w-chrono-fin-mn * 60 +
+               w-chrono-fin-ss
+           COMPUTE w-chrono-ecart-s =
+               w-chrono-fin-tot-s - w-chrono-debut-tot-s
+           IF w-chrono-ecart-s < 0 THEN
+             ADD 86400                    TO w-chrono-ecart-s
+           END-IF
+           COMPUTE w-chrono-duree-hh = w-chrono-ecart-s / 3600
+           COMPUTE w-chrono-reste-s = w-chrono-ecart-s -
+               (w-chrono-duree-hh * 3600)
+           COMPUTE w-chrono-duree-mn = w-chrono-reste-s / 60
+           COMPUTE w-chrono-duree-ss = w-chrono-reste-s -
+               (w-chrono-duree-mn * 60)
+           .
+
       *****************************************************************
       * Initialisation de quelques variables.
       * Ouverture du fichier d'entree.
       *****************************************************************
        INIT.
            SET w-fin-fic-non             TO TRUE
-           OPEN INPUT pilote
+           SET w-fin-fic1-non            TO TRUE
+           SET w-fin-fic2-non            TO TRUE
+           SET w-abort-non               TO TRUE
+      *    Determination du mode de journalisation "PII-safe" : le
+      *    fichier de controle PIISAFE est facultatif. Absent, vide,
+      *    ou flag different de 'O' => affichage normal. Positionne
+      *    avant tout appel aux accesseurs physiques, qui en tiennent
+      *    compte pour leurs propres affichages (cf. tlmcpil-pii).
+           SET tlmcpil-pii-inactif      TO TRUE
+           OPEN INPUT piisafe
+           IF w-piisafe = '00' THEN
+             READ piisafe
+                 AT END     CONTINUE
+                 NOT AT END
+                   IF f-piisafe-flag = 'O' THEN
+                     SET tlmcpil-pii-actif TO TRUE
+                   END-IF
+             END-READ
+             CLOSE piisafe
+           END-IF
+      *    Seuil (%) de rejets/erreurs tolere : le fichier de controle
+      *    SEUIL est facultatif. Absent, vide, ou valeur nulle =>
+      *    valeur par defaut (w-seuil-pct deja initialise ci-dessus).
+           OPEN INPUT seuil
+           IF w-seuil = '00' THEN
+             READ seuil
+                 AT END     CONTINUE
+                 NOT AT END
+                   IF f-seuil-pct NOT = ZERO THEN
+                     MOVE f-seuil-pct        TO w-seuil-pct
+                   END-IF
+             END-READ
+             CLOSE seuil
+           END-IF
+           OPEN INPUT pilote1
+           MOVE w-pilote1                TO w-pilote-stat
+           MOVE 'OUVERTURE PILOTAGE1'    TO w-fic-op
+           PERFORM VRF-FIC-PILOTE
+           IF w-abort-oui THEN
+             SET w-fin-fic-oui           TO TRUE
+           END-IF
+      *    2eme source de pilotage, facultative : absente ou non
+      *    ouvrable (DD DUMMY ou non fournie) = run a une seule
+      *    source, sans que cela soit une erreur.
+           SET w-pil2-inactif            TO TRUE
+           OPEN INPUT pilote2
+           IF w-pilote2 = '00' THEN
+             SET w-pil2-actif            TO TRUE
+           ELSE
+             SET w-fin-fic2-oui          TO TRUE
+           END-IF
+           OPEN OUTPUT rejet
+           IF w-rejet NOT = '00' THEN
+             DISPLAY 'MET-ERR OUVERTURE REJETS <' w-rejet '>'
+           END-IF
            SET w-err-non                 TO TRUE
+      *    Cliche BDD avant traitement, pour le rapprochement final
+           PERFORM SNAPSHOT-AVANT
       *    Initialisation de tous les compteurs
            MOVE ZERO TO w-cpt-lec
                         w-cpt-err
@@ -127,6 +472,164 @@
                         w-cpt-sup
                         w-cpt-rej
                         w-cpt-tot
+                        w-cpt-ajo-pro
+                        w-cpt-ajo-con
+                        w-cpt-maj-con
+                        w-cpt-sup-con
+                        w-cpt-ajo-pil1
+                        w-cpt-maj-pil1
+                        w-cpt-sup-pil1
+                        w-cpt-ajo-pil2
+                        w-cpt-maj-pil2
+                        w-cpt-sup-pil2
+      *    Redemarrage : repositionnement apres le dernier checkpoint
+           IF NOT w-abort-oui THEN
+             PERFORM CKPT-LIRE
+             IF w-restart-nbr > 0 THEN
+               DISPLAY 'MET-RESTART, saut de ' w-restart-nbr
+                       ' ligne(s) deja traitees'
+               PERFORM SAUTE-LIGNE-PILOTAGE
+                 w-restart-nbr TIMES
+               MOVE w-restart-nbr        TO w-cpt-lec
+             END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      * Lecture du checkpoint precedent (s'il existe) pour connaitre
+      * le nombre de lignes deja traitees lors d'un run anterieur.
+      *****************************************************************
+       CKPT-LIRE.
+           MOVE 0                        TO w-restart-nbr
+           OPEN INPUT ckpt
+           IF w-ckpt = '00' THEN
+             READ ckpt
+               AT END      CONTINUE
+               NOT AT END  MOVE f-ckpt    TO w-restart-nbr
+             END-READ
+             CLOSE ckpt
+           END-IF
+           .
+
+      *****************************************************************
+      * Saut d'une ligne du fichier PILOTAGE (repositionnement lors
+      * d'un redemarrage), toutes sources confondues. Le compteur par
+      * source qu'aurait fait progresser cette ligne lors du run
+      * anterieur est reconstitue au passage (cf. RECALCULE-CPT-SAUT),
+      * sans quoi VRF-TRAILER-PILOTAGE rapprocherait le trailer de
+      * compteurs partiels et signalerait a tort un ecart a chaque
+      * redemarrage.
+      *****************************************************************
+       SAUTE-LIGNE-PILOTAGE.
+           PERFORM LEC-PILOTAGE
+           IF NOT w-fin-fic-oui THEN
+             PERFORM RECALCULE-CPT-SAUT
+           END-IF
+           .
+
+      *****************************************************************
+      * Reconstitue le compteur AJO/MAJ/SUP, par source de pilotage,
+      * d'une ligne deja traitee lors d'un run anterieur et simplement
+      * sautee ici. Pour AJO/MAJ, seules les lignes qui auraient passe
+      * VRF-CHAMPS-OBLIG sont comptees, comme le fait TRT-ENR-AJO/
+      * TRT-ENR-MAJ pour une ligne non sautee ; VRF-CHAMPS-OBLIG ne
+      * fait aucun acces fichier/BDD et ne rejoue donc rien du
+      * traitement deja effectue lors du run anterieur.
+      *****************************************************************
+       RECALCULE-CPT-SAUT.
+           EVALUATE f-pil-cmd
+             WHEN 'A'
+               PERFORM VRF-CHAMPS-OBLIG
+               IF w-obl-oui THEN
+                 EVALUATE w-pil-source
+                   WHEN '1'   ADD 1      TO w-cpt-ajo-pil1
+                   WHEN '2'   ADD 1      TO w-cpt-ajo-pil2
+                 END-EVALUATE
+               END-IF
+             WHEN 'M'
+               PERFORM VRF-CHAMPS-OBLIG
+               IF w-obl-oui THEN
+                 EVALUATE w-pil-source
+                   WHEN '1'   ADD 1      TO w-cpt-maj-pil1
+                   WHEN '2'   ADD 1      TO w-cpt-maj-pil2
+                 END-EVALUATE
+               END-IF
+             WHEN 'S'
+               EVALUATE w-pil-source
+                 WHEN '1'   ADD 1        TO w-cpt-sup-pil1
+                 WHEN '2'   ADD 1        TO w-cpt-sup-pil2
+               END-EVALUATE
+           END-EVALUATE
+           .
+
+      *****************************************************************
+      * Cliche de la volumetrie active (TLMPRO/TLMCON) avant le debut
+      * du traitement pilotage.
+      *****************************************************************
+       SNAPSHOT-AVANT.
+           MOVE 'COUNT'                  TO tlmcpil-fct
+           CALL 'TLMPPRO1'               USING tlmcpil cppro
+           MOVE cppro-sor-cnt-nbr        TO w-snap-pro-avant
+           MOVE 'COUNT'                  TO tlmcpil-fct
+           CALL 'TLMPCON2'               USING tlmcpil cpcon
+           MOVE cpcon-sor-cnt-nbr        TO w-snap-con-avant
+           .
+
+      *****************************************************************
+      * Cliche de la volumetrie active (TLMPRO/TLMCON) une fois le
+      * traitement pilotage termine, et ecriture du fichier BILAN pour
+      * le programme de rapprochement pilotage / BDD.
+      *****************************************************************
+       SNAPSHOT-APRES.
+           MOVE 'COUNT'                  TO tlmcpil-fct
+           CALL 'TLMPPRO1'               USING tlmcpil cppro
+           MOVE cppro-sor-cnt-nbr        TO w-snap-pro-apres
+           MOVE 'COUNT'                  TO tlmcpil-fct
+           CALL 'TLMPCON2'               USING tlmcpil cpcon
+           MOVE cpcon-sor-cnt-nbr        TO w-snap-con-apres
+           PERFORM ECRIT-BILAN
+           .
+
+      *****************************************************************
+      * Ecriture du fichier BILAN (un seul enregistrement par run)
+      *****************************************************************
+       ECRIT-BILAN.
+           OPEN OUTPUT bilan
+           MOVE w-snap-pro-avant         TO f-bil-pro-avant
+           MOVE w-snap-pro-apres         TO f-bil-pro-apres
+           MOVE w-snap-con-avant         TO f-bil-con-avant
+           MOVE w-snap-con-apres         TO f-bil-con-apres
+           MOVE w-cpt-ajo                TO f-bil-nbr-ajo
+           MOVE w-cpt-maj                TO f-bil-nbr-maj
+           MOVE w-cpt-sup                TO f-bil-nbr-sup
+           WRITE f-bil
+           IF w-bilan NOT = '00' THEN
+             DISPLAY 'MET-ERR ECRITURE BILAN <' w-bilan '>'
+           END-IF
+           CLOSE bilan
+           .
+
+      *****************************************************************
+      * Ecriture du checkpoint : nombre de lignes traitees a ce jour.
+      *****************************************************************
+       CKPT-ECRIRE.
+           OPEN OUTPUT ckpt
+           MOVE w-cpt-lec                TO f-ckpt
+           WRITE f-ckpt
+           CLOSE ckpt
+           .
+
+      *****************************************************************
+      * Validation BDD (COMMIT) : demandee a chacune des deux couches
+      * physiques via tlmcpil, pour fermer l'unite de travail en cours
+      * avant d'ecrire le checkpoint correspondant.
+      *****************************************************************
+       COMMIT-BDD.
+           DISPLAY 'MET-COMMIT, validation BDD'
+           MOVE 'COMMIT'                 TO tlmcpil-fct
+           CALL 'TLMPPRO1'               USING tlmcpil cppro
+           MOVE 'COMMIT'                 TO tlmcpil-fct
+           CALL 'TLMPCON2'               USING tlmcpil cpcon
            .
 
       *****************************************************************
@@ -134,12 +637,121 @@
       *****************************************************************
        TRT.
            DISPLAY 'MET-LEC, enregistrement fic. pilotage'
-           READ pilote
-               AT END SET w-fin-fic-oui  TO TRUE
-               NOT AT END PERFORM TRT-ENR
-           END-READ
-      *    Lecture effectuee : j'incremente le compteur
-           ADD 1                         TO w-cpt-lec
+           PERFORM LEC-PILOTAGE
+           IF NOT w-fin-fic-oui THEN
+             PERFORM TRT-ENR
+           END-IF
+           MOVE 'LECTURE PILOTAGE'       TO w-fic-op
+           PERFORM VRF-FIC-PILOTE
+           IF w-abort-oui THEN
+             SET w-fin-fic-oui           TO TRUE
+           ELSE
+      *      Lecture effectuee : j'incremente le compteur
+             ADD 1                       TO w-cpt-lec
+      *      Checkpoint periodique, tous les w-ckpt-freq lignes
+             DIVIDE w-cpt-lec BY w-ckpt-freq
+               GIVING w-ckpt-div REMAINDER w-ckpt-rem
+             IF w-ckpt-rem = 0 THEN
+      *        Point de synchronisation BDD avant d'ecrire le
+      *        checkpoint, pour ne jamais rejouer au redemarrage des
+      *        lignes dont la mise a jour n'a pas ete validee.
+               PERFORM COMMIT-BDD
+               PERFORM CKPT-ECRIRE
+      *        Controle du taux de rejets/erreurs, au meme rythme que
+      *        le checkpoint : un fichier de pilotage corrompu ou mal
+      *        forme doit arreter le run avant qu'il ne se termine
+      *        "normalement" avec un taux de rejet enorme.
+               PERFORM VRF-SEUIL-REJET
+               IF w-abort-oui THEN
+                 SET w-fin-fic-oui          TO TRUE
+               END-IF
+             END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      * VRF-SEUIL-REJET : pourcentage de lignes rejetees/en erreur
+      * parmi les lignes lues jusqu'ici, compare au seuil configure
+      * (w-seuil-pct, cf. SEUIL/INIT). Au-dela, le traitement est
+      * arrete (w-abort-oui) et termine en RC=16 (cf. DEBUT), plutot
+      * que de continuer a degrader le bilan jusqu'a la derniere ligne.
+      *****************************************************************
+       VRF-SEUIL-REJET.
+           COMPUTE w-seuil-pct-obt =
+               (w-cpt-rej + w-cpt-err) * 100 / w-cpt-lec
+           IF w-seuil-pct-obt > w-seuil-pct THEN
+             MOVE w-seuil-pct-obt             TO w-seuil-pct-obt-aff
+             DISPLAY 'MET-ERR SEUIL REJET/ERREUR DEPASSE <'
+                     w-seuil-pct-obt-aff '%><seuil ' w-seuil-pct '%>'
+             STRING
+               'Seuil rejet/erreur depasse <' DELIMITED SIZE
+               w-seuil-pct-obt-aff            DELIMITED SIZE
+               '%>, seuil configure <'        DELIMITED SIZE
+               w-seuil-pct                    DELIMITED SIZE
+               '%>'                           DELIMITED SIZE
+               INTO w-fic-err-msg
+             END-STRING
+             SET w-abort-oui                  TO TRUE
+           END-IF
+           .
+
+      *****************************************************************
+      * Lecture toutes sources confondues : la 1ere source (pilote1)
+      * est lue jusqu'a sa fin, puis bascule automatiquement sur la
+      * 2eme (pilote2) si elle est presente (w-pil2-actif). La ligne
+      * lue est toujours restituee dans f-pil (recopiee depuis f2-pil
+      * quand elle vient de la 2eme source), et w-pil-source indique
+      * sa provenance pour le rapprochement du trailer et le compte-
+      * rendu. w-fin-fic-oui n'est positionne que lorsque toutes les
+      * sources presentes sont epuisees.
+      *****************************************************************
+       LEC-PILOTAGE.
+           IF NOT w-fin-fic1-oui THEN
+             READ pilote1
+               AT END
+                 SET w-fin-fic1-oui      TO TRUE
+               NOT AT END
+                 MOVE '1'                TO w-pil-source
+             END-READ
+             MOVE w-pilote1              TO w-pilote-stat
+           END-IF
+           IF w-fin-fic1-oui THEN
+             IF w-pil2-actif AND NOT w-fin-fic2-oui THEN
+               READ pilote2
+                 AT END
+                   SET w-fin-fic2-oui    TO TRUE
+                 NOT AT END
+                   MOVE f2-pil           TO f-pil
+                   MOVE '2'              TO w-pil-source
+               END-READ
+               MOVE w-pilote2            TO w-pilote-stat
+             END-IF
+             IF w-fin-fic2-oui OR w-pil2-inactif THEN
+               SET w-fin-fic-oui         TO TRUE
+             END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      * Verification du code d'etat de la source de pilotage
+      * couramment lue (w-pilote-stat, cf. LEC-PILOTAGE) apres une
+      * OPEN ou une READ. Une fin de fichier normale (AT END) laisse
+      * w-pilote-stat a '10' : ce n'est pas une erreur.
+      *****************************************************************
+       VRF-FIC-PILOTE.
+           IF w-pilote-stat NOT = '00' AND w-pilote-stat NOT = '10'
+           THEN
+             DISPLAY 'MET-ERR FICHIER PILOTAGE <' w-fic-op
+                     '><' w-pilote-stat '>'
+             STRING
+               w-fic-op          DELIMITED SIZE
+               ', code etat <'   DELIMITED SIZE
+               w-pilote-stat     DELIMITED SIZE
+               '>'               DELIMITED SIZE
+               INTO w-fic-err-msg
+             END-STRING
+             SET w-abort-oui            TO TRUE
+           END-IF
            .
 
       *****************************************************************
@@ -148,6 +760,7 @@
       *    A comme AJOUT       (code AJO)
       *    S comme SUPPRESSION (code SUP)
       *    M comme MISE A JOUR (code MAJ)
+      *    T comme TRAILER     (controle des totaux)
       *    Autre cas : REJET   (code REJ)
       *****************************************************************
        TRT-ENR.
@@ -155,9 +768,58 @@
              WHEN 'A'      PERFORM TRT-ENR-AJO
              WHEN 'M'      PERFORM TRT-ENR-MAJ
              WHEN 'S'      PERFORM TRT-ENR-SUP
+             WHEN 'T'      PERFORM VRF-TRAILER-PILOTAGE
              WHEN OTHER    PERFORM TRT-ENR-REJ
            .
 
+      *****************************************************************
+      * Rapprochement des totaux du trailer PILOTAGE (ecrit par
+      * TLMBPGM2) avec les compteurs d'AJO/MAJ/SUP effectivement traites
+      * jusqu'ici. Un ecart signale un fichier tronque ou corrompu.
+      *****************************************************************
+       VRF-TRAILER-PILOTAGE.
+           DISPLAY 'MET-FIN, enregistrement de controle'
+      *    Le trailer ne porte que les totaux de la source qui vient
+      *    de se terminer (w-pil-source) : je rapproche donc avec les
+      *    compteurs propres a cette source, pas le cumul du run.
+           EVALUATE w-pil-source
+             WHEN '1'
+               MOVE w-cpt-ajo-pil1      TO w-trl-obt-ajo
+               MOVE w-cpt-maj-pil1      TO w-trl-obt-maj
+               MOVE w-cpt-sup-pil1      TO w-trl-obt-sup
+             WHEN '2'
+               MOVE w-cpt-ajo-pil2      TO w-trl-obt-ajo
+               MOVE w-cpt-maj-pil2      TO w-trl-obt-maj
+               MOVE w-cpt-sup-pil2      TO w-trl-obt-sup
+           END-EVALUATE
+           IF f-pil-fin-nbr-ajo NOT = w-trl-obt-ajo OR
+              f-pil-fin-nbr-maj NOT = w-trl-obt-maj OR
+              f-pil-fin-nbr-sup NOT = w-trl-obt-sup THEN
+             DISPLAY 'MET-ERR TRAILER PILOTAGE, ecart detecte'
+             MOVE f-pil-fin-nbr-ajo     TO w-trl-att-ajo
+             MOVE f-pil-fin-nbr-maj     TO w-trl-att-maj
+             MOVE f-pil-fin-nbr-sup     TO w-trl-att-sup
+             STRING
+               'Trailer PILOTAGE incoherent : attendu AJO='
+                                     DELIMITED SIZE
+               w-trl-att-ajo         DELIMITED SIZE
+               ' MAJ='               DELIMITED SIZE
+               w-trl-att-maj         DELIMITED SIZE
+               ' SUP='               DELIMITED SIZE
+               w-trl-att-sup         DELIMITED SIZE
+               ', obtenu AJO='       DELIMITED SIZE
+               w-trl-obt-ajo         DELIMITED SIZE
+               ' MAJ='               DELIMITED SIZE
+               w-trl-obt-maj         DELIMITED SIZE
+               ' SUP='               DELIMITED SIZE
+               w-trl-obt-sup         DELIMITED SIZE
+               INTO w-fic-err-msg
+             END-STRING
+             SET w-abort-oui            TO TRUE
+             ADD 1                      TO w-cpt-err
+           END-IF
+           .
+
       *****************************************************************
       * Traitement d'ajout d'un enregistrement : 
       *  - verification si le prospect existe
@@ -166,18 +828,30 @@
       *****************************************************************
        TRT-ENR-AJO.
            DISPLAY 'MET-AJO, FX AJOUT'
-      *    verification que prospect est present ou absent
-           MOVE f-pil-pro-id             TO cppro-ent-lec-id
-           PERFORM VRF-PRO-ABS
-      *    prospect n'existe pas ? On le cree !
-           IF w-pro-abs THEN
-             PERFORM CREA-PRO
-           END-IF 
-      *    creation contact
-           MOVE f-pil-con-id             TO cpcon-ent-lec-id
-           PERFORM CREA-CON
-      *    Ligne ajoutee : j'incremente le compteur
-           ADD 1                         TO w-cpt-ajo
+      *    verification des champs obligatoires avant tout ajout
+           PERFORM VRF-CHAMPS-OBLIG
+           IF w-obl-non THEN
+             PERFORM ECRIT-REJET
+             ADD 1                       TO w-cpt-rej
+           ELSE
+      *      verification que prospect est present ou absent
+             MOVE f-pil-pro-id           TO cppro-ent-lec-id
+             PERFORM VRF-PRO-ABS
+      *      prospect n'existe pas ? On le cree !
+             IF w-pro-abs THEN
+               PERFORM CREA-PRO
+             END-IF
+      *      creation contact
+             MOVE f-pil-con-id           TO cpcon-ent-lec-id
+             PERFORM CREA-CON
+      *      Ligne ajoutee : j'incremente le compteur, global et par
+      *      source de pilotage
+             ADD 1                       TO w-cpt-ajo
+             EVALUATE w-pil-source
+               WHEN '1'   ADD 1          TO w-cpt-ajo-pil1
+               WHEN '2'   ADD 1          TO w-cpt-ajo-pil2
+             END-EVALUATE
+           END-IF
            .
 
       *****************************************************************
@@ -188,17 +862,32 @@
       *****************************************************************
        TRT-ENR-MAJ.
            DISPLAY 'MET-MAJ, FX MISE A JOUR'
-      *    verification que prospect existe bien
-           MOVE f-pil-pro-id             TO cppro-ent-maj-id
-           PERFORM VRF-PRO-ABS
-      *    prospect absent ? Creation !
-           IF w-pro-abs THEN
-             PERFORM CREA-PRO
+      *    verification des champs obligatoires avant toute maj
+           PERFORM VRF-CHAMPS-OBLIG
+           IF w-obl-non THEN
+             PERFORM ECRIT-REJET
+             ADD 1                       TO w-cpt-rej
+           ELSE
+      *      verification que prospect existe bien
+             MOVE f-pil-pro-id           TO cppro-ent-maj-id
+             PERFORM VRF-PRO-ABS
+      *      prospect absent ? Creation !
+             IF w-pro-abs THEN
+               PERFORM CREA-PRO
+             END-IF
+      *      mise a jour contact : je trace le rang de la ligne de
+      *      pilotage courante, pour l'historique d'audit tenu par la
+      *      couche physique
+             COMPUTE tlmcpil-src = w-cpt-lec + 1
+             PERFORM MAJ-CON
+      *      Ligne mise a jour : j'incremente le compteur, global et
+      *      par source de pilotage
+             ADD 1                       TO w-cpt-maj
+             EVALUATE w-pil-source
+               WHEN '1'   ADD 1          TO w-cpt-maj-pil1
+               WHEN '2'   ADD 1          TO w-cpt-maj-pil2
+             END-EVALUATE
            END-IF
-      *    mise a jour contact
-           PERFORM MAJ-CON
-      *    Ligne mise a jour : j'incremente le compteur
-           ADD 1                         TO w-cpt-maj
            .
 
       *****************************************************************
@@ -206,10 +895,18 @@
       *****************************************************************
        TRT-ENR-SUP.
            DISPLAY 'MET-SUP, FX SUPPRESSION'
-      *    suppression contact
+      *    suppression contact : je trace le rang de la ligne de
+      *    pilotage courante, pour l'historique d'audit tenu par la
+      *    couche physique
+           COMPUTE tlmcpil-src = w-cpt-lec + 1
            PERFORM SUP-CON
-      *    Ligne supprimee : j'incremente le compteur
+      *    Ligne supprimee : j'incremente le compteur, global et par
+      *    source de pilotage
            ADD 1                         TO w-cpt-sup
+           EVALUATE w-pil-source
+             WHEN '1'   ADD 1            TO w-cpt-sup-pil1
+             WHEN '2'   ADD 1            TO w-cpt-sup-pil2
+           END-EVALUATE
            .
 
       *****************************************************************
@@ -217,13 +914,82 @@
       *****************************************************************
        TRT-ENR-REJ.
            DISPLAY 'MET-REJ, FX REJET'
-      *    rejet de la ligne
-           DISPLAY 'Rejet de la ligne pour une raison inconnue'
-           DISPLAY '<' f-pil '>'
+      *    rejet de la ligne : code de pilotage ni A, ni M, ni S
+           MOVE '01'                     TO w-rej-cod
+           MOVE 'Code de pilotage invalide (ni A, ni M, ni S)'
+                                          TO w-rej-msg
+           DISPLAY 'Rejet <' w-rej-cod '> ' w-rej-msg
+           PERFORM MASQUE-LIGNE-PILOTAGE
+           DISPLAY '<' w-masq-pil '>'
+           PERFORM ECRIT-REJET
       *    Ligne rejetee : j'incremente le compteur
            ADD 1                         TO w-cpt-rej
            .
 
+      *****************************************************************
+      * Ecriture d'une ligne rejetee, avec son motif, sur REJETS
+      *****************************************************************
+       ECRIT-REJET.
+           MOVE w-rej-cod                TO r-rej-cod
+           MOVE w-rej-msg                TO r-rej-msg
+           MOVE f-pil                    TO r-rej-ligne
+           WRITE r-rej
+           IF w-rejet NOT = '00' THEN
+             DISPLAY 'MET-ERR ECRITURE REJETS <' w-rejet '>'
+           END-IF
+           .
+
+      *****************************************************************
+      * Prepare, dans w-masq-pil, la ligne a afficher en cas de rejet :
+      * copie conforme de f-pil, sauf en mode "PII-safe" (tlmcpil-pii-
+      * actif) ou les champs personnels (noms, telephone, courriel) du
+      * prospect et du contact sont remplaces par des asterisques.
+      * La ligne d'origine (f-pil) n'est pas modifiee : ECRIT-REJET
+      * continue d'ecrire la ligne complete sur REJETS.
+      *****************************************************************
+       MASQUE-LIGNE-PILOTAGE.
+           MOVE f-pil                    TO w-masq-pil
+           IF tlmcpil-pii-actif THEN
+             MOVE ALL '*'               TO w-masq-pil-pro-nom
+                                           w-masq-pil-con-nom
+                                           w-masq-pil-con-prenom
+                                           w-masq-pil-con-tel
+                                           w-masq-pil-con-mel
+           END-IF
+           .
+
+      *****************************************************************
+      * Verification des champs obligatoires d'une ligne AJOUT/MAJ
+      * avant l'appel aux programmes de la couche physique : identifiant
+      * et nom du prospect, identifiant, nom et prenom du contact
+      * (rejet '02'), puis forme des identifiants (rejet '03') : un
+      * identifiant prospect/contact est cense etre numerique, au
+      * meme titre qu'un code postal (cf. VRF-CP-VILLE de TLMPPRO1).
+      *****************************************************************
+       VRF-CHAMPS-OBLIG.
+           SET w-obl-oui                 TO TRUE
+           IF f-pil-pro-id    = SPACE OR
+              f-pil-pro-nom   = SPACE OR
+              f-pil-con-id    = SPACE OR
+              f-pil-con-nom   = SPACE OR
+              f-pil-con-prenom = SPACE THEN
+             SET w-obl-non               TO TRUE
+             MOVE '02'                   TO w-rej-cod
+             MOVE 'Champ obligatoire absent ou a blanc'
+                                          TO w-rej-msg
+             DISPLAY 'Rejet <' w-rej-cod '> ' w-rej-msg
+           ELSE
+             IF f-pil-pro-id NOT NUMERIC OR f-pil-con-id NOT NUMERIC
+             THEN
+               SET w-obl-non             TO TRUE
+               MOVE '03'                 TO w-rej-cod
+               MOVE 'Identifiant malforme'
+                                          TO w-rej-msg
+               DISPLAY 'Rejet <' w-rej-cod '> ' w-rej-msg
+             END-IF
+           END-IF
+           .
+
       *****************************************************************
       * Le prospect existe ? Oui ou Non ?
       *   - Oui : W-PRO = 'PRE' comme PRESENT (w-pro-pre)
@@ -252,6 +1018,9 @@
            MOVE 'ADD'                    TO tlmcpil-fct
            CALL 'TLMPPRO1'               USING tlmcpil cppro
            PERFORM VRF-COD-RET
+      *    Nouveau prospect : j'incremente le compteur dedie, que la
+      *    ligne de pilotage soit codee AJOUT ou MAJ
+           ADD 1                         TO w-cpt-ajo-pro
            .
 
       *****************************************************************
@@ -265,10 +1034,21 @@
            MOVE f-pil-con-tel            TO cpcon-ent-ajo-tel
            MOVE f-pil-con-mel            TO cpcon-ent-ajo-mel
            MOVE f-pil-con-note           TO cpcon-ent-ajo-note
-           MOVE f-pil-con-pid            TO cpcon-ent-ajo-pid
+           MOVE f-pil-con-princ          TO cpcon-ent-ajo-princ
+           MOVE f-pil-con-fonction       TO cpcon-ent-ajo-fonction
+      *    Le prospect vient d'etre cree dans ce meme passage ? On
+      *    rattache le contact a l'ID genere par TLMPPRO1, pas a celui
+      *    (eventuellement perime) du fichier de pilotage.
+           IF w-pro-abs THEN
+             MOVE cppro-sor-ajo-id       TO cpcon-ent-ajo-pid
+           ELSE
+             MOVE f-pil-con-pid          TO cpcon-ent-ajo-pid
+           END-IF
            MOVE 'ADD'                    TO tlmcpil-fct
            CALL 'TLMPCON2'               USING tlmcpil cpcon
            PERFORM VRF-COD-RET
+      *    Nouveau contact : j'incremente le compteur dedie
+           ADD 1                         TO w-cpt-ajo-con
            .
 
       *****************************************************************
@@ -276,6 +1056,11 @@
       *****************************************************************
        MAJ-CON.
            DISPLAY 'Mise a jour Contact <' f-pil-con-id '>'
+      *    OPTOUT/PRINCIPAL/FONCTION ne sont pas vehicules par le
+      *    fichier de pilotage : on releve la valeur actuellement en
+      *    base pour la reconduire, plutot que d'ecraser le contact
+      *    avec des octets perimes (cf. LECTURE-CON).
+           PERFORM LECTURE-CON
            MOVE f-pil-con-id             TO cpcon-ent-maj-id
            MOVE f-pil-con-nom            TO cpcon-ent-maj-nom
            MOVE f-pil-con-prenom         TO cpcon-ent-maj-prenom
@@ -283,9 +1068,31 @@
            MOVE f-pil-con-mel            TO cpcon-ent-maj-mel
            MOVE f-pil-con-note           TO cpcon-ent-maj-note
            MOVE f-pil-con-pid            TO cpcon-ent-maj-pid
+           IF tlmcpil-rc = '00' THEN
+             MOVE cpcon-sor-lec-optout   TO cpcon-ent-maj-optout
+             MOVE cpcon-sor-lec-princ    TO cpcon-ent-maj-princ
+             MOVE cpcon-sor-lec-fonction TO cpcon-ent-maj-fonction
+           ELSE
+             MOVE 'N'                    TO cpcon-ent-maj-optout
+             MOVE 'N'                    TO cpcon-ent-maj-princ
+             MOVE SPACES                 TO cpcon-ent-maj-fonction
+           END-IF
            MOVE 'UPDATE'                 TO tlmcpil-fct
            CALL 'TLMPCON2'               USING tlmcpil cpcon
            PERFORM VRF-COD-RET
+      *    Contact mis a jour : j'incremente le compteur dedie
+           ADD 1                         TO w-cpt-maj-con
+           .
+
+      *****************************************************************
+      * Relecture du contact avant sa mise a jour, pour recuperer les
+      * valeurs OPTOUT/PRINCIPAL/FONCTION actuellement en base (non
+      * vehiculees par le fichier de pilotage)
+      *****************************************************************
+       LECTURE-CON.
+           MOVE f-pil-con-id             TO cpcon-ent-lec-id
+           MOVE 'SELECT'                 TO tlmcpil-fct
+           CALL 'TLMPCON2'               USING tlmcpil cpcon
            .
 
       *****************************************************************
@@ -297,6 +1104,8 @@
            MOVE 'DELETE'                 TO tlmcpil-fct
            CALL 'TLMPCON2'               USING tlmcpil cpcon
            PERFORM VRF-COD-RET
+      *    Contact supprime : j'incremente le compteur dedie
+           ADD 1                         TO w-cpt-sup-con
            .
 
       *****************************************************************
@@ -318,10 +1127,36 @@
       * Fermeture des fichiers
       *****************************************************************
        FIN.
-           CLOSE pilote
+      *    Validation finale des enregistrements traites depuis le
+      *    dernier point de synchronisation periodique.
+           PERFORM COMMIT-BDD
+      *    Cliche final et ecriture du BILAN pilotage/BDD
+           PERFORM SNAPSHOT-APRES
+           CLOSE pilote1
+           IF w-pilote1 NOT = '00' THEN
+             DISPLAY 'MET-ERR FERMETURE PILOTAGE1 <' w-pilote1 '>'
+           END-IF
+           IF w-pil2-actif THEN
+             CLOSE pilote2
+             IF w-pilote2 NOT = '00' THEN
+               DISPLAY 'MET-ERR FERMETURE PILOTAGE2 <' w-pilote2 '>'
+             END-IF
+           END-IF
+           CLOSE rejet
+           IF w-rejet NOT = '00' THEN
+             DISPLAY 'MET-ERR FERMETURE REJETS <' w-rejet '>'
+           END-IF
       *    Combien de ligne traitees avec succes ? SUP + AJO + MAJ
            ADD w-cpt-ajo w-cpt-maj       TO w-cpt-sup
                                          GIVING w-cpt-tot
+      *    Traitement complet et sans incident : le checkpoint est
+      *    remis a zero, un prochain run redemarrera depuis le debut.
+           IF NOT w-abort-oui THEN
+             OPEN OUTPUT ckpt
+             MOVE 0                      TO f-ckpt
+             WRITE f-ckpt
+             CLOSE ckpt
+           END-IF
            .
 
       *****************************************************************
@@ -344,10 +1179,25 @@
       *****************************************************************
        CPT-RENDU-EXEC-INIT.
            OPEN OUTPUT log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR OUVERTURE JOURNAUX <' w-log '>'
+           END-IF
            MOVE SPACES TO f-log
            PERFORM ENTETE
            .
 
+      *****************************************************************
+      * Ecriture d'une ligne dans le fichier de log, avec verification
+      * du code d'etat du fichier JOURNAUX.
+      *****************************************************************
+       ECRIT-LOG.
+           WRITE f-log                   FROM w-enr-log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR ECRITURE JOURNAUX <' w-log '>'
+             SET w-abort-oui              TO TRUE
+           END-IF
+           .
+
       *****************************************************************
       * Enregistrement des compteurs dans le fichier de log
       *****************************************************************
@@ -355,51 +1205,105 @@
       *    Saut de ligne
            MOVE '                                                 '
                                        TO w-enr-log
-           WRITE f-log                 FROM w-enr-log
+           PERFORM ECRIT-LOG
       *    Affichage des differents compteurs
            MOVE 'Compteurs de lecture(s) du fichier de mise a jour'
                                        TO w-enr-log
-           WRITE f-log                 FROM w-enr-log
+           PERFORM ECRIT-LOG
            MOVE '-------------------------------------------------'
                                        TO w-enr-log
-           WRITE f-log                 FROM w-enr-log
+           PERFORM ECRIT-LOG
       *    Saut de ligne
            MOVE '                                                 '
                                        TO w-enr-log
-           WRITE f-log                 FROM w-enr-log
+           PERFORM ECRIT-LOG
       *    Combien de lignes lues ?
            MOVE w-cpt-lec              TO w-rap-lec-nbr
            MOVE w-rap-lec              TO w-enr-log
-           WRITE f-log                 FROM w-enr-log
+           PERFORM ECRIT-LOG
 
       *    Combien de lignes ajoutees ?
            MOVE w-cpt-ajo              TO w-rap-ajo-nbr
            MOVE w-rap-ajo              TO w-enr-log
-           WRITE f-log                 FROM w-enr-log
+           PERFORM ECRIT-LOG
+      *    Repartition prospects / contacts de ces ajouts
+           MOVE w-cpt-ajo-pro          TO w-rap-ajo-pro-nbr
+           MOVE w-rap-ajo-pro          TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-cpt-ajo-con          TO w-rap-ajo-con-nbr
+           MOVE w-rap-ajo-con          TO w-enr-log
+           PERFORM ECRIT-LOG
 
       *    Combien de lignes mises a jour ?
            MOVE w-cpt-maj              TO w-rap-maj-nbr
            MOVE w-rap-maj              TO w-enr-log
-           WRITE f-log                 FROM w-enr-log
-           
+           PERFORM ECRIT-LOG
+           MOVE w-cpt-maj-con          TO w-rap-maj-con-nbr
+           MOVE w-rap-maj-con          TO w-enr-log
+           PERFORM ECRIT-LOG
+
       *    Combien de lignes supprimees ?
            MOVE w-cpt-sup              TO w-rap-sup-nbr
            MOVE w-rap-sup              TO w-enr-log
-           WRITE f-log                 FROM w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-cpt-sup-con          TO w-rap-sup-con-nbr
+           MOVE w-rap-sup-con          TO w-enr-log
+           PERFORM ECRIT-LOG
 
       *    Combien de lignes rejetees ?
            MOVE w-cpt-rej              TO w-rap-rej-nbr
            MOVE w-rap-rej              TO w-enr-log
-           WRITE f-log                 FROM w-enr-log
+           PERFORM ECRIT-LOG
+
+      *    Repartition par source de pilotage (2eme source facultative)
+           MOVE w-cpt-ajo-pil1         TO w-rap-src1-ajo
+           MOVE w-cpt-maj-pil1         TO w-rap-src1-maj
+           MOVE w-cpt-sup-pil1         TO w-rap-src1-sup
+           MOVE w-rap-src1             TO w-enr-log
+           PERFORM ECRIT-LOG
+           IF w-pil2-actif THEN
+             MOVE w-cpt-ajo-pil2       TO w-rap-src2-ajo
+             MOVE w-cpt-maj-pil2       TO w-rap-src2-maj
+             MOVE w-cpt-sup-pil2       TO w-rap-src2-sup
+             MOVE w-rap-src2           TO w-enr-log
+             PERFORM ECRIT-LOG
+           END-IF
 
       *    Ligne de separation
            MOVE '-------------------------------------------------'
                                        TO w-enr-log
-           WRITE f-log                 FROM w-enr-log
+           PERFORM ECRIT-LOG
       *    Combien de lignes traitees au total ?
            MOVE w-cpt-tot              TO w-rap-tot-nbr
            MOVE w-rap-tot              TO w-enr-log
-           WRITE f-log                 FROM w-enr-log
+           PERFORM ECRIT-LOG
+
+      *    Duree et debit de la fenetre batch (cf. CHRONO-DEBUT/FIN)
+           MOVE w-chrono-duree         TO w-rap-duree-val
+           MOVE w-rap-duree            TO w-enr-log
+           PERFORM ECRIT-LOG
+           IF w-chrono-ecart-s > 0 THEN
+             COMPUTE w-rap-debit-nbr ROUNDED =
+                 w-cpt-lec / w-chrono-ecart-s
+           ELSE
+             MOVE w-cpt-lec            TO w-rap-debit-nbr
+           END-IF
+           MOVE w-rap-debit            TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-seuil-pct            TO w-rap-seuil-nbr
+           MOVE w-rap-seuil            TO w-enr-log
+           PERFORM ECRIT-LOG
+      *    Traitement arrete prematurement suite a un incident
+      *    fichier ? On le note clairement dans le compte-rendu.
+           IF w-abort-oui THEN
+             MOVE '-------------------------------------------------'
+                                       TO w-enr-log
+             PERFORM ECRIT-LOG
+             MOVE 'TRAITEMENT ARRETE : ' TO w-enr-log
+             PERFORM ECRIT-LOG
+             MOVE w-fic-err-msg         TO w-enr-log
+             PERFORM ECRIT-LOG
+           END-IF
            .
 
       *****************************************************************
@@ -418,81 +1322,96 @@
       *    Entete avec... une tete...
            MOVE '                      \\\///'
                                        TO w-enr-log
-           WRITE f-log                 FROM w-enr-log
+           PERFORM ECRIT-LOG
            MOVE '                     / _  _ \'
                                        TO w-enr-log
-           WRITE f-log                 FROM w-enr-log
+           PERFORM ECRIT-LOG
            MOVE '                   (| (.)(.) |)'
                                        TO w-enr-log
-           WRITE f-log                 FROM w-enr-log
+           PERFORM ECRIT-LOG
            MOVE '.----------------.OOOo--()--oOOO.----------------.'
                                        TO w-enr-log
-           WRITE f-log                 FROM w-enr-log
+           PERFORM ECRIT-LOG
            MOVE '|                                                |'
                                        TO w-enr-log
-           WRITE f-log                 FROM w-enr-log
+           PERFORM ECRIT-LOG
            MOVE '|            COMPTE-RENDU D''EXECUTION          |'
                                        TO w-enr-log
-           WRITE f-log                 FROM w-enr-log
+           PERFORM ECRIT-LOG
            MOVE '|            -------------------------           |'
                                        TO w-enr-log
-           WRITE f-log                 FROM w-enr-log
+           PERFORM ECRIT-LOG
            MOVE '|                                                |'
                                        TO w-enr-log
-           WRITE f-log                 FROM w-enr-log
+           PERFORM ECRIT-LOG
            MOVE '| Programme :         TLMBPGM3                   |'
                                        TO w-enr-log
-           WRITE f-log                 FROM w-enr-log
+           PERFORM ECRIT-LOG
            MOVE '| Developpeur :       ODO                        |'
                                        TO w-enr-log
-           WRITE f-log                 FROM w-enr-log
+           PERFORM ECRIT-LOG
            MOVE '| Environnement :     BIZ1                       |'
                                        TO w-enr-log
-           WRITE f-log                 FROM w-enr-log
-           MOVE '| Date d''execution :                           |'
-                                       TO w-enr-log
-           WRITE f-log                 FROM w-enr-log
+           PERFORM ECRIT-LOG
+           ACCEPT w-date-exec            FROM DATE YYYYMMDD
+           ACCEPT w-heure-exec           FROM TIME
+           STRING
+             w-date-exec-jj              DELIMITED SIZE
+             '/'                         DELIMITED SIZE
+             w-date-exec-mm              DELIMITED SIZE
+             '/'                         DELIMITED SIZE
+             w-date-exec-aaaa            DELIMITED SIZE
+             ' '                         DELIMITED SIZE
+             w-heure-exec-hh             DELIMITED SIZE
+             ':'                         DELIMITED SIZE
+             w-heure-exec-mn             DELIMITED SIZE
+             ':'                         DELIMITED SIZE
+             w-heure-exec-ss             DELIMITED SIZE
+             INTO w-entete-date-val
+           END-STRING
+           MOVE w-entete-date            TO w-enr-log
+           PERFORM ECRIT-LOG
       *    Et meme des pieds dans l'entete
            MOVE '.----------------.oooO---------------------------.'
                                        TO w-enr-log
-           WRITE f-log                 FROM w-enr-log
+           PERFORM ECRIT-LOG
            MOVE '                  (   )   Oooo.'
                                        TO w-enr-log
-           WRITE f-log                 FROM w-enr-log
+           PERFORM ECRIT-LOG
            MOVE '                   \ (    (   )'
                                        TO w-enr-log
-           WRITE f-log                 FROM w-enr-log
+           PERFORM ECRIT-LOG
            MOVE '                    \_)    ) /'
                                        TO w-enr-log
-           WRITE f-log                 FROM w-enr-log
+           PERFORM ECRIT-LOG
            MOVE '                          (_/'
                                        TO w-enr-log
-           WRITE f-log                 FROM w-enr-log
+           PERFORM ECRIT-LOG
       *    2 sauts de ligne
-           MOVE ' '                    TO f-log
-           WRITE f-log
-           MOVE ' '                    TO f-log
-           WRITE f-log
+           MOVE ' '                    TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE ' '                    TO w-enr-log
+           PERFORM ECRIT-LOG
            .
 
       *****************************************************************
       * Enregistrement de l'enqueue
       *****************************************************************
        ENQUEUE.
-           MOVE ' '                    TO f-log
-           WRITE f-log
-           MOVE ' '                    TO f-log
-           WRITE f-log
+           MOVE ' '                    TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE ' '                    TO w-enr-log
+           PERFORM ECRIT-LOG
       *    Notification que le compte-rendu est bel et bien termine
            MOVE '.------------------------------------------------.'
                                        TO w-enr-log
-           WRITE f-log                 FROM w-enr-log
+           PERFORM ECRIT-LOG
            MOVE '|     F I N   D E   C O M P T E  -  R E N D U     '
                                        TO w-enr-log
-           WRITE f-log                 FROM w-enr-log
+           PERFORM ECRIT-LOG
            MOVE '.------------------------------------------------.'
                                        TO w-enr-log
-           WRITE f-log                 FROM w-enr-log
+           PERFORM ECRIT-LOG
            .
 
        END PROGRAM TLMBPGM3.
