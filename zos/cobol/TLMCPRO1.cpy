@@ -41,8 +41,10 @@
            10 :PROG:-ENT-MAJ-CP    PIC  X(5).
       *       Ville
            10 :PROG:-ENT-MAJ-VILLE PIC  X(35).
+      *       Stade du prospect (cf. TLMPRO-STADE) ; espace = inchange
+           10 :PROG:-ENT-MAJ-STADE PIC  X(01).
       *       Remplissage du reste de la chaine
-           10 FILLER               PIC  X(279).
+           10 FILLER               PIC  X(278).
       *****************************************************************
       *             Donnees pour un AJOUT TLMPRO (PROSPECT)
       *****************************************************************
@@ -57,8 +59,21 @@
            10 :PROG:-ENT-AJO-CP    PIC  X(5).
       *       Ville
            10 :PROG:-ENT-AJO-VILLE PIC  X(35).
+      *       Stade du prospect (cf. TLMPRO-STADE) ; espace = 'N' par
+      *       defaut (nouveau lead)
+           10 :PROG:-ENT-AJO-STADE PIC  X(01).
       *       Remplissage du reste de la chaine
-           10 FILLER               PIC  X(279).
+           10 FILLER               PIC  X(278).
+      *****************************************************************
+      *    Donnees pour une RECHERCHE TLMPRO (PROSPECT) par NOM
+      *    Le motif porte son ou ses caracteres '%' (LIKE SQL), a
+      *    charge de l'appelant.
+      *****************************************************************
+        05 :PROG:-ENT-SCH REDEFINES :PROG:-ENT.
+      *       Motif de recherche sur le nom
+           10 :PROG:-ENT-SCH-NOM   PIC  X(35).
+      *       Remplissage du reste de la chaine
+           10 FILLER               PIC  X(365).
       *****************************************************************
       *     Donnees en sortie
       *****************************************************************
@@ -77,8 +92,10 @@
            10 :PROG:-SOR-LEC-CP    PIC  X(5).
       *       Ville
            10 :PROG:-SOR-LEC-VILLE PIC  X(35).
+      *       Stade du prospect (cf. TLMPRO-STADE)
+           10 :PROG:-SOR-LEC-STADE PIC  X(01).
       *       Remplissage du reste de la chaine
-           10 FILLER               PIC  X(279).
+           10 FILLER               PIC  X(278).
       *****************************************************************
       *      Donnees en sortie apres un AJOUT TLMPRO (PROSPECT)
       *****************************************************************
@@ -87,3 +104,25 @@
            10 :PROG:-SOR-AJO-ID    PIC  X(6).
       *       Remplissage du reste de la chaine
            10 FILLER               PIC  X(394).
+      *****************************************************************
+      *      Donnees en sortie apres une RECHERCHE TLMPRO (PROSPECT),
+      *      un enregistrement par prospect trouve
+      *****************************************************************
+        05 :PROG:-SOR-SCH REDEFINES :PROG:-SOR.
+      *       Identifiant
+           10 :PROG:-SOR-SCH-ID    PIC  X(6).
+      *       Nom
+           10 :PROG:-SOR-SCH-NOM   PIC  X(35).
+      *       Ville
+           10 :PROG:-SOR-SCH-VILLE PIC  X(35).
+      *       Remplissage du reste de la chaine
+           10 FILLER               PIC  X(324).
+      *****************************************************************
+      *      Donnees en sortie apres un COMPTAGE TLMPRO (PROSPECT)
+      *      actifs, pour le rapprochement pilotage / BDD
+      *****************************************************************
+        05 :PROG:-SOR-CNT REDEFINES :PROG:-SOR.
+      *       Nombre de prospects actifs
+           10 :PROG:-SOR-CNT-NBR   PIC  9(7).
+      *       Remplissage du reste de la chaine
+           10 FILLER               PIC  X(393).
