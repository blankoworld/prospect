@@ -0,0 +1,330 @@
+      *****************************************************************
+      *                    C O U C H E  M E T I E R
+      *                    ------------------------
+      *****************************************************************
+      * APPLICATION      : CONTROLE QUALITE DES ADRESSES
+      * NOM DU PROGRAMME : TLMBPGM16
+      * DESCRIPTION      : PROGRAMME BATCH DE DETECTION DES PROSPECTS
+      *    (TLMPRO) PORTANT UNE ADRESSE VIDE OU DE TYPE "BOUCHE-TROU"
+      *    (RUE/CP/VILLE A BLANC, OU VILLE PORTANT UNE VALEUR DE
+      *    SAISIE FACTICE TELLE QUE 'XXX' OU 'INCONNU'), AFIN DE
+      *    REPERER EN MASSE LES ADRESSES A CORRIGER PLUTOT QUE DE LES
+      *    DECOUVRIR UN COURRIER NON-DISTRIBUE A LA FOIS.
+      *
+      *    POUR CHAQUE PROSPECT SIGNALE, LE PROGRAMME TENTE DE
+      *    RETROUVER LA LIGNE DE PILOTAGE A L'ORIGINE DE LA DERNIERE
+      *    MODIFICATION CONNUE, EN INTERROGEANT L'HISTORIQUE D'AUDIT
+      *    TLMPROH (CF. TLMPPRO1/AUDIT-AVANT-PRO) : LE PILSEQ LE PLUS
+      *    RECENT POUR CET IDENTIFIANT. UN PROSPECT JAMAIS MODIFIE
+      *    DEPUIS SA CREATION (AUCUNE LIGNE TLMPROH, CAR L'AJOUT NE
+      *    CLICHE PAS D'IMAGE AVANT) RESTE NON TRACABLE PAR CE MOYEN.
+      *
+      *    TRAITEMENT AUTONOME, COMME TLMBPGM9/11/13/15, SANS ETAPE
+      *    DANS LE CYCLE NOCTURNE D'APPAREILLAGE (TLMNUIT1).
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      TLMBPGM16.
+       AUTHOR.          Olivier DOSSMANN.
+       DATE-WRITTEN.    20190327.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. ZIA.
+       OBJECT-COMPUTER. VIRTEL.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fichier de journalisation (rapport qualite des adresses)
+           SELECT log    ASSIGN TO JOURNAUX
+             FILE STATUS IS w-log.
+       DATA DIVISION.
+       FILE SECTION.
+       FD log RECORDING MODE F.
+       01 f-log                          PIC   X(80).
+       WORKING-STORAGE SECTION.
+      *    Infos concernant la connexion a la BDD
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+      *    Code d'etat des fichiers
+       01 w-log                          PIC   X(02).
+      *    Fin de parcours du curseur des adresses en anomalie
+       01 w-eot-scrub                    PIC   9.
+           88 w-eot-scrub-oui                    VALUE 1.
+           88 w-eot-scrub-non                    VALUE 0.
+      *    Prospect et adresse courants du curseur
+       01 w-pro-id                       PIC   X(06).
+       01 w-pro-nom                      PIC   X(35).
+       01 w-pro-rue                      PIC   X(40).
+       01 w-pro-cp                       PIC   X(05).
+       01 w-pro-ville                    PIC   X(35).
+      *    Motif de signalement de l'adresse courante
+       01 w-motif-scrub                  PIC   X(20).
+      *    Rang de pilotage trouve (si tracable) pour le prospect
+      *    courant, et son absence
+       01 w-trace-scrub                  PIC   9.
+           88 w-trace-scrub-trouve               VALUE 1.
+           88 w-trace-scrub-absent               VALUE 0.
+       77 w-pilseq-trouve                PIC  S9(07) COMP-3.
+      *    Forme affichable (STRING n'accepte que des items DISPLAY)
+       77 w-pilseq-trouve-aff            PIC   ZZZZZZ9.
+      *    Compteurs pour le compte-rendu
+       01 w-compteur.
+           05 w-cpt-scrub                 PIC  S9(07) COMP-3.
+           05 w-cpt-scrub-rue              PIC  S9(07) COMP-3.
+           05 w-cpt-scrub-cp                PIC  S9(07) COMP-3.
+           05 w-cpt-scrub-ville              PIC  S9(07) COMP-3.
+           05 w-cpt-scrub-trace               PIC  S9(07) COMP-3.
+       01 w-rap-scrub.
+           05 FILLER                     PIC   X(43) VALUE
+                'Nombre d''adresses en anomalie :            '.
+           05 w-rap-scrub-nbr            PIC   ZZZZZZ9.
+       01 w-rap-scrub-rue.
+           05 FILLER                     PIC   X(43) VALUE
+                '  dont rue a blanc :                       '.
+           05 w-rap-scrub-rue-nbr        PIC   ZZZZZZ9.
+       01 w-rap-scrub-cp.
+           05 FILLER                     PIC   X(43) VALUE
+                '  dont code postal a blanc :               '.
+           05 w-rap-scrub-cp-nbr         PIC   ZZZZZZ9.
+       01 w-rap-scrub-ville.
+           05 FILLER                     PIC   X(43) VALUE
+                '  dont ville a blanc ou factice :          '.
+           05 w-rap-scrub-ville-nbr      PIC   ZZZZZZ9.
+       01 w-rap-scrub-trace.
+           05 FILLER                     PIC   X(43) VALUE
+                'Nombre tracables a une ligne de pilotage : '.
+           05 w-rap-scrub-trace-nbr      PIC   ZZZZZZ9.
+      *    Ligne courante a ecrire dans le fichier de log
+       77 w-enr-log                      PIC   X(80).
+
+      *****************************************************************
+      * Curseur des prospects actifs dont l'adresse est vide ou porte
+      * une valeur de saisie factice connue.
+      *****************************************************************
+           EXEC SQL
+             DECLARE CURS-PRO-SCRUB CURSOR FOR
+               SELECT ID, NOM, ADDR_RUE, ADDR_CP, ADDR_VILLE
+               FROM TRAIN04.TLMPRO
+               WHERE STATUT = 'A'
+                 AND ( ADDR_RUE   = ' '
+                    OR ADDR_CP    = ' '
+                    OR ADDR_VILLE = ' '
+                    OR ADDR_VILLE = 'XXX'
+                    OR ADDR_VILLE = 'INCONNU'
+                    OR ADDR_VILLE = 'N/A'
+                    OR ADDR_VILLE = 'NC'
+                    OR ADDR_VILLE = 'NEANT' )
+               ORDER BY ID
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           DISPLAY 'MET, CONTROLE QUALITE DES ADRESSES'
+           PERFORM INIT
+           PERFORM TRT-SCRUB
+           PERFORM FIN
+           GOBACK
+           .
+
+      *****************************************************************
+      * Ouverture des fichiers et ecriture de l'entete du log.
+      *****************************************************************
+       INIT.
+           OPEN OUTPUT log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR OUVERTURE JOURNAUX <' w-log '>'
+           END-IF
+           MOVE ZERO TO w-cpt-scrub
+                        w-cpt-scrub-rue
+                        w-cpt-scrub-cp
+                        w-cpt-scrub-ville
+                        w-cpt-scrub-trace
+           PERFORM ENTETE
+           .
+
+      *****************************************************************
+      * Parcours des prospects dont l'adresse est en anomalie
+      *****************************************************************
+       TRT-SCRUB.
+           EXEC SQL
+             OPEN CURS-PRO-SCRUB
+           END-EXEC
+           SET w-eot-scrub-non              TO TRUE
+           PERFORM LEC-PRO-SCRUB
+           PERFORM ECRIT-PRO-SCRUB          UNTIL w-eot-scrub-oui
+           EXEC SQL
+             CLOSE CURS-PRO-SCRUB
+           END-EXEC
+           .
+
+       LEC-PRO-SCRUB.
+           EXEC SQL
+             FETCH CURS-PRO-SCRUB
+               INTO :w-pro-id, :w-pro-nom, :w-pro-rue, :w-pro-cp,
+                    :w-pro-ville
+           END-EXEC
+           IF SQLCODE = 0 THEN
+             SET w-eot-scrub-non            TO TRUE
+           ELSE
+             SET w-eot-scrub-oui            TO TRUE
+           END-IF
+           .
+
+      *****************************************************************
+      * Determination du motif de signalement (rue/cp/ville a blanc,
+      * sinon ville factice) pour la ligne de rapport, et cumul des
+      * compteurs par categorie. Un prospect peut cumuler plusieurs
+      * anomalies : seul le premier motif rencontre (dans cet ordre)
+      * est affiche, mais chaque categorie concernee est comptee.
+      *****************************************************************
+       DETERMINE-MOTIF-SCRUB.
+           MOVE SPACES                      TO w-motif-scrub
+           IF w-pro-rue = SPACES THEN
+             ADD 1                          TO w-cpt-scrub-rue
+             MOVE 'RUE A BLANC'             TO w-motif-scrub
+           END-IF
+           IF w-pro-cp = SPACES THEN
+             ADD 1                          TO w-cpt-scrub-cp
+             IF w-motif-scrub = SPACES THEN
+               MOVE 'CP A BLANC'            TO w-motif-scrub
+             END-IF
+           END-IF
+           IF w-pro-ville = SPACES
+              OR w-pro-ville = 'XXX'
+              OR w-pro-ville = 'INCONNU'
+              OR w-pro-ville = 'N/A'
+              OR w-pro-ville = 'NC'
+              OR w-pro-ville = 'NEANT' THEN
+             ADD 1                          TO w-cpt-scrub-ville
+             IF w-motif-scrub = SPACES THEN
+               MOVE 'VILLE FACTICE'         TO w-motif-scrub
+             END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      * Recherche, dans l'historique d'audit TLMPROH, du rang de
+      * pilotage (PILSEQ) de la derniere modification connue du
+      * prospect courant : le cliche le plus recent (DTAUDIT max) pour
+      * cet identifiant. w-trace-scrub-absent si aucune ligne TLMPROH
+      * n'existe (prospect jamais modifie depuis son AJOUT, qui ne
+      * cliche pas d'image avant).
+      *****************************************************************
+       RECHERCHE-TRACE-SCRUB.
+           SET w-trace-scrub-absent         TO TRUE
+           EXEC SQL
+             SELECT PILSEQ
+               INTO :w-pilseq-trouve
+               FROM TRAIN04.TLMPROH
+               WHERE ID = :w-pro-id
+                 AND DTAUDIT = (SELECT MAX(DTAUDIT)
+                                  FROM TRAIN04.TLMPROH
+                                  WHERE ID = :w-pro-id)
+           END-EXEC
+           IF SQLCODE = 0 THEN
+             SET w-trace-scrub-trouve        TO TRUE
+             ADD 1                           TO w-cpt-scrub-trace
+           END-IF
+           .
+
+      *****************************************************************
+      * Ecriture d'une ligne de rapport pour le prospect courant, puis
+      * passage au suivant.
+      *****************************************************************
+       ECRIT-PRO-SCRUB.
+           ADD 1                            TO w-cpt-scrub
+           PERFORM DETERMINE-MOTIF-SCRUB
+           PERFORM RECHERCHE-TRACE-SCRUB
+           MOVE SPACES                      TO w-enr-log
+           IF w-trace-scrub-trouve THEN
+             MOVE w-pilseq-trouve            TO w-pilseq-trouve-aff
+             STRING
+               'PID <'           DELIMITED SIZE
+               w-pro-id          DELIMITED SIZE
+               '> '              DELIMITED SIZE
+               w-pro-nom         DELIMITED SIZE
+               ' MOTIF <'        DELIMITED SIZE
+               w-motif-scrub     DELIMITED SIZE
+               '> PILSEQ <'      DELIMITED SIZE
+               w-pilseq-trouve-aff DELIMITED SIZE
+               '>'               DELIMITED SIZE
+               INTO w-enr-log
+             END-STRING
+           ELSE
+             STRING
+               'PID <'             DELIMITED SIZE
+               w-pro-id            DELIMITED SIZE
+               '> '                DELIMITED SIZE
+               w-pro-nom           DELIMITED SIZE
+               ' MOTIF <'          DELIMITED SIZE
+               w-motif-scrub       DELIMITED SIZE
+               '> PILSEQ <NON TRACABLE>' DELIMITED SIZE
+               INTO w-enr-log
+             END-STRING
+           END-IF
+           PERFORM ECRIT-LOG
+           PERFORM LEC-PRO-SCRUB
+           .
+
+      *****************************************************************
+      * Ecriture d'une ligne dans le fichier de log, avec verification
+      * du code d'etat du fichier JOURNAUX.
+      *****************************************************************
+       ECRIT-LOG.
+           WRITE f-log                     FROM w-enr-log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR ECRITURE JOURNAUX <' w-log '>'
+           END-IF
+           .
+
+      *****************************************************************
+      * Entete du compte-rendu
+      *****************************************************************
+       ENTETE.
+           MOVE '.------------------------------------------------.'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '|     CONTROLE QUALITE DES ADRESSES PROSPECTS    |'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '|     -------------------------------------      |'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '.------------------------------------------------.'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE ' '                    TO w-enr-log
+           PERFORM ECRIT-LOG
+           .
+
+      *****************************************************************
+      * Compte-rendu final et fermeture des fichiers
+      *****************************************************************
+       FIN.
+           MOVE ' '                    TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '-------------------------------------------------'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-cpt-scrub             TO w-rap-scrub-nbr
+           MOVE w-rap-scrub             TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-cpt-scrub-rue         TO w-rap-scrub-rue-nbr
+           MOVE w-rap-scrub-rue         TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-cpt-scrub-cp          TO w-rap-scrub-cp-nbr
+           MOVE w-rap-scrub-cp          TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-cpt-scrub-ville       TO w-rap-scrub-ville-nbr
+           MOVE w-rap-scrub-ville       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-cpt-scrub-trace       TO w-rap-scrub-trace-nbr
+           MOVE w-rap-scrub-trace       TO w-enr-log
+           PERFORM ECRIT-LOG
+           CLOSE log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR FERMETURE JOURNAUX <' w-log '>'
+           END-IF
+           .
+
+       END PROGRAM TLMBPGM16.
