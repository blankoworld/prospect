@@ -0,0 +1,287 @@
+      *****************************************************************
+      *                    C O U C H E  M E T I E R
+      *                    ------------------------
+      *****************************************************************
+      * APPLICATION      : LISTING TERRITOIRE COMMERCIAL
+      * NOM DU PROGRAMME : TLMBPGM5
+      * DESCRIPTION      : PROGRAMME BATCH D'EDITION DU LISTING DES
+      *    PROSPECTS (TLMPRO) ET DE LEURS CONTACTS (TLMCON), TRIE PAR
+      *    VILLE, POUR DIFFUSION AUX COMMERCIAUX DE TERRAIN
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      TLMBPGM5.
+       AUTHOR.          Olivier DOSSMANN.
+       DATE-WRITTEN.    20181213.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. ZIA.
+       OBJECT-COMPUTER. VIRTEL.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fichier d'edition du listing (rapport)
+           SELECT log    ASSIGN TO JOURNAUX
+             FILE STATUS IS w-log.
+       DATA DIVISION.
+       FILE SECTION.
+       FD log RECORDING MODE F.
+       01 f-log                          PIC   X(80).
+       WORKING-STORAGE SECTION.
+      *    Infos concernant la connexion a la BDD
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+      *    Code d'etat du fichier JOURNAUX
+       01 w-log                          PIC   X(02).
+      *    Fin de parcours du curseur PROSPECT / du curseur CONTACT
+       01 w-eot-pro                      PIC   9.
+           88 w-eot-pro-oui                      VALUE 1.
+           88 w-eot-pro-non                      VALUE 0.
+       01 w-eot-con                      PIC   9.
+           88 w-eot-con-oui                      VALUE 1.
+           88 w-eot-con-non                      VALUE 0.
+      *    Prospect courant du curseur maitre
+       01 w-pro-id                       PIC   X(06).
+       01 w-pro-nom                      PIC   X(35).
+       01 w-pro-rue                      PIC   X(40).
+       01 w-pro-cp                       PIC   X(05).
+       01 w-pro-ville                    PIC   X(35).
+      *    Contact courant du curseur de detail
+       01 w-con-nom                      PIC   X(35).
+       01 w-con-prenom                   PIC   X(35).
+       01 w-con-tel                      PIC   X(10).
+       01 w-con-mel                      PIC   X(80).
+      *    Le prospect courant a-t-il au moins un contact edite ?
+       01 w-pro-sans-con                 PIC   9.
+           88 w-pro-sans-con-oui                 VALUE 1.
+           88 w-pro-sans-con-non                 VALUE 0.
+      *    Compteurs pour le compte-rendu
+       01 w-compteur.
+      *       Nombre de prospects edites
+           05 w-cpt-pro                   PIC  S9(07) COMP-3.
+      *       Nombre de contacts edites
+           05 w-cpt-con                   PIC  S9(07) COMP-3.
+      *       Nombre de prospects sans aucun contact
+           05 w-cpt-pro-sans-con          PIC  S9(07) COMP-3.
+       01 w-rap-pro.
+           05 FILLER                     PIC   X(43) VALUE
+                'Nombre de prospects edites :               '.
+           05 w-rap-pro-nbr              PIC   ZZZBZZ9.
+       01 w-rap-con.
+           05 FILLER                     PIC   X(43) VALUE
+                'Nombre de contacts edites :                '.
+           05 w-rap-con-nbr              PIC   ZZZBZZ9.
+       01 w-rap-pro-sans-con.
+           05 FILLER                     PIC   X(43) VALUE
+                'Dont prospects sans contact :              '.
+           05 w-rap-pro-sans-con-nbr     PIC   ZZZBZZ9.
+      *    Ligne courante a ecrire dans le fichier de log
+       77 w-enr-log                      PIC   X(80).
+
+      *****************************************************************
+      * Curseur maitre : prospects actifs, tries par ville puis nom,
+      * pour obtenir un listing regroupe par secteur geographique
+      *****************************************************************
+           EXEC SQL
+             DECLARE CURS-PRO CURSOR FOR
+               SELECT ID, NOM, ADDR_RUE, ADDR_CP, ADDR_VILLE
+               FROM TRAIN04.TLMPRO
+               WHERE STATUT = 'A'
+               ORDER BY ADDR_VILLE, NOM
+           END-EXEC.
+
+      *****************************************************************
+      * Curseur de detail : contacts actifs rattaches au prospect
+      * courant (w-pro-id), tries par nom
+      *****************************************************************
+           EXEC SQL
+             DECLARE CURS-CON CURSOR FOR
+               SELECT NOM, PRENOM, TEL, MEL
+               FROM TRAIN04.TLMCON
+               WHERE PID = :w-pro-id
+                 AND STATUT = 'A'
+               ORDER BY NOM
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           PERFORM INIT
+           PERFORM TRT-PRO
+           PERFORM FIN
+           GOBACK
+           .
+
+      *****************************************************************
+      * Ouverture du fichier d'edition et ecriture de l'entete
+      *****************************************************************
+       INIT.
+           OPEN OUTPUT log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR OUVERTURE JOURNAUX <' w-log '>'
+           END-IF
+           MOVE 0                        TO w-cpt-pro
+           MOVE 0                        TO w-cpt-con
+           MOVE 0                        TO w-cpt-pro-sans-con
+           PERFORM ENTETE
+           .
+
+      *****************************************************************
+      * Parcours des prospects actifs, ville par ville
+      *****************************************************************
+       TRT-PRO.
+           EXEC SQL
+             OPEN CURS-PRO
+           END-EXEC
+           SET w-eot-pro-non              TO TRUE
+           PERFORM LEC-PRO
+           PERFORM TRT-PRO-ENR            UNTIL w-eot-pro-oui
+           EXEC SQL
+             CLOSE CURS-PRO
+           END-EXEC
+           .
+
+       LEC-PRO.
+           EXEC SQL
+             FETCH CURS-PRO
+               INTO :w-pro-id, :w-pro-nom, :w-pro-rue, :w-pro-cp,
+                    :w-pro-ville
+           END-EXEC
+           IF SQLCODE = 0 THEN
+             SET w-eot-pro-non            TO TRUE
+           ELSE
+             SET w-eot-pro-oui            TO TRUE
+           END-IF
+           .
+
+      *****************************************************************
+      * Edition d'un prospect : sa fiche, puis la liste de ses contacts
+      *****************************************************************
+       TRT-PRO-ENR.
+           ADD 1                         TO w-cpt-pro
+           SET w-pro-sans-con-oui        TO TRUE
+           MOVE SPACES                   TO w-enr-log
+           STRING
+             w-pro-ville                 DELIMITED SIZE
+             ' - '                       DELIMITED SIZE
+             w-pro-nom                   DELIMITED SIZE
+             ' <'                        DELIMITED SIZE
+             w-pro-id                    DELIMITED SIZE
+             '>'                         DELIMITED SIZE
+             INTO w-enr-log
+           END-STRING
+           PERFORM ECRIT-LOG
+           MOVE SPACES                   TO w-enr-log
+           STRING
+             '   '                       DELIMITED SIZE
+             w-pro-rue                   DELIMITED SIZE
+             ' '                         DELIMITED SIZE
+             w-pro-cp                    DELIMITED SIZE
+             INTO w-enr-log
+           END-STRING
+           PERFORM ECRIT-LOG
+           EXEC SQL
+             OPEN CURS-CON
+           END-EXEC
+           SET w-eot-con-non              TO TRUE
+           PERFORM LEC-CON
+           PERFORM ECRIT-CON-DET          UNTIL w-eot-con-oui
+           EXEC SQL
+             CLOSE CURS-CON
+           END-EXEC
+           IF w-pro-sans-con-oui THEN
+             ADD 1                       TO w-cpt-pro-sans-con
+             MOVE '      (aucun contact)'   TO w-enr-log
+             PERFORM ECRIT-LOG
+           END-IF
+           MOVE ' '                      TO w-enr-log
+           PERFORM ECRIT-LOG
+           PERFORM LEC-PRO
+           .
+
+       LEC-CON.
+           EXEC SQL
+             FETCH CURS-CON
+               INTO :w-con-nom, :w-con-prenom, :w-con-tel, :w-con-mel
+           END-EXEC
+           IF SQLCODE = 0 THEN
+             SET w-eot-con-non            TO TRUE
+           ELSE
+             SET w-eot-con-oui            TO TRUE
+           END-IF
+           .
+
+       ECRIT-CON-DET.
+           ADD 1                         TO w-cpt-con
+           SET w-pro-sans-con-non        TO TRUE
+           MOVE SPACES                   TO w-enr-log
+           STRING
+             '   - '                     DELIMITED SIZE
+             w-con-nom                   DELIMITED SIZE
+             ' '                         DELIMITED SIZE
+             w-con-prenom                DELIMITED SIZE
+             ' Tel:'                     DELIMITED SIZE
+             w-con-tel                   DELIMITED SIZE
+             ' Mel:'                     DELIMITED SIZE
+             w-con-mel                   DELIMITED SIZE
+             INTO w-enr-log
+           END-STRING
+           PERFORM ECRIT-LOG
+           PERFORM LEC-CON
+           .
+
+      *****************************************************************
+      * Ecriture d'une ligne dans le fichier de log, avec verification
+      * du code d'etat du fichier JOURNAUX.
+      *****************************************************************
+       ECRIT-LOG.
+           WRITE f-log                   FROM w-enr-log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR ECRITURE JOURNAUX <' w-log '>'
+           END-IF
+           .
+
+      *****************************************************************
+      * Entete du listing
+      *****************************************************************
+       ENTETE.
+           MOVE '.------------------------------------------------.'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '|     LISTING TERRITOIRE COMMERCIAL              |'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '|     ---------------------------                |'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '.------------------------------------------------.'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE ' '                    TO w-enr-log
+           PERFORM ECRIT-LOG
+           .
+
+      *****************************************************************
+      * Compte-rendu final et fermeture du fichier d'edition
+      *****************************************************************
+       FIN.
+           MOVE ' '                    TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE '-------------------------------------------------'
+                                       TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-cpt-pro              TO w-rap-pro-nbr
+           MOVE w-rap-pro              TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-cpt-con              TO w-rap-con-nbr
+           MOVE w-rap-con              TO w-enr-log
+           PERFORM ECRIT-LOG
+           MOVE w-cpt-pro-sans-con     TO w-rap-pro-sans-con-nbr
+           MOVE w-rap-pro-sans-con     TO w-enr-log
+           PERFORM ECRIT-LOG
+           CLOSE log
+           IF w-log NOT = '00' THEN
+             DISPLAY 'MET-ERR FERMETURE JOURNAUX <' w-log '>'
+           END-IF
+           .
+
+       END PROGRAM TLMBPGM5.
