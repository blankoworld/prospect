@@ -6,24 +6,163 @@
        PROGRAM-ID.      TLMLPRO1.
        AUTHOR.          Olivier DOSSMANN.
        DATE-WRITTEN.    20181126.
-      
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. ZIA.
        OBJECT-COMPUTER. VIRTEL.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-      *   Couche physique
+      *   Couche physique - TLMPRO (prospect)
            COPY TLMCPIL.
            COPY TLMCPRO1 REPLACING ==:PROG:== BY ==PGM1==.
-       PROCEDURE DIVISION.
+      *   Couche physique - TLMCON (contact)
+           COPY TLMCCON2 REPLACING ==:PROG:== BY ==PGM2==.
+      *   Identifiant du prospect de test cree/lu/modifie/supprime par
+      *   TEST-PRO-CYCLE, repris comme prospect de rattachement par
+      *   TEST-CON-CYCLE.
+       77 w-test-pro-id        PIC X(06).
+      *   Identifiant du contact de test cree/lu/modifie/supprime par
+      *   TEST-CON-CYCLE.
+       77 w-test-con-id        PIC X(06).
+       LINKAGE SECTION.
+      *   Identifiant du prospect a interroger, passe par l'appelant.
+      *   Laisse a blanc, le prospect de test historique (000100) est
+      *   utilise, pour preserver l'usage de ce programme en smoke test.
+       01 lk-pro-id            PIC X(06).
+       PROCEDURE DIVISION USING lk-pro-id.
        DEBUT.
+           PERFORM LOOKUP-PROSPECT.
+      *    Controle de sante des deux modules d'acces : on exerce les
+      *    quatre fonctions (SELECT/UPDATE/DELETE/ADD) sur TLMPPRO1 et
+      *    sur TLMPCON2, pour pouvoir verifier les deux couches
+      *    physiques avec un seul programme apres une intervention BDD.
+           PERFORM TEST-PRO-CYCLE.
+           PERFORM TEST-CON-CYCLE.
+           DISPLAY 'CL - termine'.
+           GOBACK.
+
+       LOOKUP-PROSPECT.
            DISPLAY 'CL - Lancement CP:' WITH NO ADVANCING.
       *    Envoi d'une demande de SELECT a la couche physique
            MOVE 'SELECT'   TO    tlmcpil-fct.
-           MOVE '000100'   TO    pgm1-ent-lec-id.
+           IF lk-pro-id = SPACES THEN
+             MOVE '000100' TO    pgm1-ent-lec-id
+           ELSE
+             MOVE lk-pro-id TO   pgm1-ent-lec-id
+           END-IF.
            CALL 'TLMPPRO1' USING tlmcpil pgm1.
            DISPLAY 'CL - TLMCPIL-MSG <' tlmcpil-msg '>'.
-           DISPLAY 'CL - termine'.
-           GOBACK.
+
+      *****************************************************************
+      *    TEST-PRO-CYCLE : ADD puis SELECT/UPDATE/DELETE sur TLMPPRO1,
+      *    enchaines sur l'identifiant attribue par l'ADD, afin de ne
+      *    pas toucher aux prospects deja en base et de rendre la BDD
+      *    inchangee a la fin du controle.
+      *****************************************************************
+       TEST-PRO-CYCLE.
+           DISPLAY 'CL - Controle TLMPPRO1, ADD:' WITH NO ADVANCING.
+           MOVE 'ADD'      TO    tlmcpil-fct.
+           MOVE SPACES     TO    pgm1-ent-ajo-id.
+           MOVE 'PROSPECT DE CONTROLE'            TO pgm1-ent-ajo-nom.
+           MOVE 'RUE DU CONTROLE'                 TO pgm1-ent-ajo-rue.
+           MOVE '00000'                           TO pgm1-ent-ajo-cp.
+           MOVE 'VILLE DE CONTROLE'               TO pgm1-ent-ajo-ville.
+           CALL 'TLMPPRO1' USING tlmcpil pgm1.
+           DISPLAY 'CL - TLMCPIL-MSG <' tlmcpil-msg '>'.
+           MOVE pgm1-sor-ajo-id                   TO w-test-pro-id.
+
+           DISPLAY 'CL - Controle TLMPPRO1, SELECT:' WITH NO ADVANCING.
+           MOVE 'SELECT'   TO    tlmcpil-fct.
+           MOVE w-test-pro-id                     TO pgm1-ent-lec-id.
+           CALL 'TLMPPRO1' USING tlmcpil pgm1.
+           DISPLAY 'CL - TLMCPIL-MSG <' tlmcpil-msg '>'.
+
+           DISPLAY 'CL - Controle TLMPPRO1, UPDATE:' WITH NO ADVANCING.
+           MOVE 'UPDATE'   TO    tlmcpil-fct.
+           MOVE w-test-pro-id                     TO pgm1-ent-maj-id.
+           MOVE 'PROSPECT DE CONTROLE MODIFIE'    TO pgm1-ent-maj-nom.
+           MOVE 'RUE DU CONTROLE'                 TO pgm1-ent-maj-rue.
+           MOVE '00000'                           TO pgm1-ent-maj-cp.
+           MOVE 'VILLE DE CONTROLE'               TO pgm1-ent-maj-ville.
+           CALL 'TLMPPRO1' USING tlmcpil pgm1.
+           DISPLAY 'CL - TLMCPIL-MSG <' tlmcpil-msg '>'.
+
+           DISPLAY 'CL - Controle TLMPPRO1, DELETE:' WITH NO ADVANCING.
+           MOVE 'DELETE'   TO    tlmcpil-fct.
+           MOVE w-test-pro-id                     TO pgm1-ent-sup-id.
+           CALL 'TLMPPRO1' USING tlmcpil pgm1.
+           DISPLAY 'CL - TLMCPIL-MSG <' tlmcpil-msg '>'.
+
+      *****************************************************************
+      *    TEST-CON-CYCLE : meme principe que TEST-PRO-CYCLE, pour
+      *    TLMPCON2. Le contact de controle est rattache au prospect
+      *    de controle cree par TEST-PRO-CYCLE (ou, si celui-ci a
+      *    echoue, au prospect de test historique 000100).
+      *****************************************************************
+       TEST-CON-CYCLE.
+           IF w-test-pro-id = SPACES THEN
+             MOVE '000100'                        TO w-test-pro-id
+           END-IF.
+
+           DISPLAY 'CL - Controle TLMPCON2, ADD:' WITH NO ADVANCING.
+           MOVE 'ADD'      TO    tlmcpil-fct.
+           MOVE SPACES     TO    pgm2-ent-ajo-id.
+           MOVE 'CONTACT DE CONTROLE'             TO pgm2-ent-ajo-nom.
+           MOVE 'PRENOM'                          TO pgm2-ent-ajo-prenom.
+           MOVE '0000000000'                      TO pgm2-ent-ajo-tel.
+           MOVE 'controle@exemple.fr'             TO pgm2-ent-ajo-mel.
+           MOVE 'Contact cree par le controle de sante'
+                                                   TO pgm2-ent-ajo-note.
+           MOVE w-test-pro-id                     TO pgm2-ent-ajo-pid.
+           MOVE 'N'                               TO pgm2-ent-ajo-princ.
+           MOVE 'CONTROLEUR'           TO pgm2-ent-ajo-fonction.
+           CALL 'TLMPCON2' USING tlmcpil pgm2.
+           DISPLAY 'CL - TLMCPIL-MSG <' tlmcpil-msg '>'.
+           MOVE pgm2-sor-ajo-id                   TO w-test-con-id.
+
+           DISPLAY 'CL - Controle TLMPCON2, SELECT:' WITH NO ADVANCING.
+           MOVE 'SELECT'   TO    tlmcpil-fct.
+           MOVE w-test-con-id                     TO pgm2-ent-lec-id.
+           CALL 'TLMPCON2' USING tlmcpil pgm2.
+           DISPLAY 'CL - TLMCPIL-MSG <' tlmcpil-msg '>'.
+      *    Controle que l'ADD a bien porte OPTOUT/PRINCIPAL/FONCTION
+           DISPLAY 'CL - OPTOUT/PRINC/FONCTION apres ADD <'
+                   pgm2-sor-lec-optout '/' pgm2-sor-lec-princ '/'
+                   pgm2-sor-lec-fonction '>'.
+
+           DISPLAY 'CL - Controle TLMPCON2, UPDATE:' WITH NO ADVANCING.
+           MOVE 'UPDATE'   TO    tlmcpil-fct.
+           MOVE w-test-con-id                     TO pgm2-ent-maj-id.
+           MOVE 'CONTACT DE CONTROLE MODIFIE'     TO pgm2-ent-maj-nom.
+           MOVE 'PRENOM'                          TO pgm2-ent-maj-prenom.
+           MOVE '0000000000'                      TO pgm2-ent-maj-tel.
+           MOVE 'controle@exemple.fr'             TO pgm2-ent-maj-mel.
+           MOVE 'Contact modifie par le controle de sante'
+                                                   TO pgm2-ent-maj-note.
+           MOVE w-test-pro-id                     TO pgm2-ent-maj-pid.
+           MOVE 'O'                               TO pgm2-ent-maj-optout.
+           MOVE 'O'                               TO pgm2-ent-maj-princ.
+           MOVE 'CONTROLEUR EN CHEF'   TO pgm2-ent-maj-fonction.
+           CALL 'TLMPCON2' USING tlmcpil pgm2.
+           DISPLAY 'CL - TLMCPIL-MSG <' tlmcpil-msg '>'.
+
+           DISPLAY 'CL - Controle TLMPCON2, SELECT (post-UPDATE):'
+                   WITH NO ADVANCING.
+           MOVE 'SELECT'   TO    tlmcpil-fct.
+           MOVE w-test-con-id                     TO pgm2-ent-lec-id.
+           CALL 'TLMPCON2' USING tlmcpil pgm2.
+           DISPLAY 'CL - TLMCPIL-MSG <' tlmcpil-msg '>'.
+      *    Controle que l'UPDATE a bien porte OPTOUT/PRINCIPAL/
+      *    FONCTION, et pas reconduit les valeurs d'avant l'ADD.
+           DISPLAY 'CL - OPTOUT/PRINC/FONCTION apres UPDATE <'
+                   pgm2-sor-lec-optout '/' pgm2-sor-lec-princ '/'
+                   pgm2-sor-lec-fonction '>'.
+
+           DISPLAY 'CL - Controle TLMPCON2, DELETE:' WITH NO ADVANCING.
+           MOVE 'DELETE'   TO    tlmcpil-fct.
+           MOVE w-test-con-id                     TO pgm2-ent-sup-id.
+           CALL 'TLMPCON2' USING tlmcpil pgm2.
+           DISPLAY 'CL - TLMCPIL-MSG <' tlmcpil-msg '>'.
+
        END PROGRAM TLMLPRO1.
