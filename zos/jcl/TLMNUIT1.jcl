@@ -0,0 +1,103 @@
+//TLMNUIT1 JOB (TRAIN04),'MAJ NUIT TLMPRO/TLMCON',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//*  JCL NUIT : APPAREILLAGE (TLMBPGM2), PRE-VALIDATION (TLMBPGM8)
+//*  PUIS MISE A JOUR (TLMBPGM3) DU REFERENTIEL TLMPRO / TLMCON.
+//*
+//*  STEP015 (TLMBPGM8) NE S'EXECUTE QUE SI STEP010 (TLMBPGM2) S'EST
+//*  TERMINE EN RC=0. STEP020 (TLMBPGM3) NE S'EXECUTE QUE SI STEP010
+//*  ET STEP015 SE SONT TOUS DEUX TERMINES EN RC=0 : UN RC NON NUL
+//*  SIGNIFIE QUE LE FICHIER DE PILOTAGE N'A PAS ETE PRODUIT
+//*  PROPREMENT (STEP010) OU QU'IL CONTIENT DES ENREGISTREMENTS
+//*  INVALIDES (STEP015), ET IL NE FAUT ALORS SURTOUT PAS LANCER LA
+//*  MISE A JOUR SUR UN PILOTAGE INCOMPLET OU NON CONFORME.
+//*****************************************************************
+//*
+//*****************************************************************
+//*  STEP010 : APPAREILLAGE (RAPPROCHEMENT ORIGINE / MAJ)
+//*            MAJ1/MAJ2 : 2 SOURCES DE MISE A JOUR FUSIONNEES EN
+//*            UN SEUL PASSAGE (TLMBPGM2 LES FUSIONNE LUI-MEME, PLUS
+//*            BESOIN DE LES CONCATENER AVANT LE LANCEMENT DU JOB).
+//*****************************************************************
+//STEP010  EXEC PGM=TLMBPGM2
+//STEPLIB  DD DISP=SHR,DSN=TRAIN04.APPLI.LOADLIB
+//ORIGINE  DD DISP=SHR,DSN=TRAIN04.TLM.ORIGINE
+//MAJ1     DD DISP=SHR,DSN=TRAIN04.TLM.MAJ
+//MAJ2     DD DISP=SHR,DSN=TRAIN04.TLM.MAJ2
+//*        DRYRUN ABSENT (DD DUMMY) = RUN NOCTURNE EN MODE NORMAL.
+//*        POUR SIMULER SANS ECRIRE LE PILOTAGE, REMPLACER PAR UN
+//*        FICHIER D'UN ENREGISTREMENT PORTANT LE FLAG 'O' EN COL.1.
+//DRYRUN   DD DUMMY
+//*        PIISAFE ABSENT (DD DUMMY) = NOMS EN CLAIR DANS L'APERCU
+//*        DRY-RUN. POUR MASQUER LES CHAMPS PERSONNELS, REMPLACER PAR
+//*        UN FICHIER D'UN ENREGISTREMENT PORTANT LE FLAG 'O' EN COL.1.
+//PIISAFE  DD DUMMY
+//*        MOD (et non NEW) : le job tourne toutes les nuits sur ce
+//*        meme DSN, MOD permet de le recreer silencieusement s'il
+//*        n'existe pas encore (1ere nuit) et de le reprendre sans
+//*        echec d'allocation les nuits suivantes (OPEN OUTPUT, dans
+//*        TLMBPGM2, repositionne de toute facon en debut de fichier).
+//PILOTAGE DD DISP=(MOD,CATLG,DELETE),
+//            DSN=TRAIN04.TLM.PILOTAGE,
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=801)
+//JOURNAUX DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//*****************************************************************
+//*  STEP015 : PRE-VALIDATION DU FICHIER DE PILOTAGE PRODUIT PAR
+//*            STEP010 (N'EST EXECUTE QUE SI STEP010 A RENDU UN RC=0)
+//*****************************************************************
+//STEP015  EXEC PGM=TLMBPGM8,COND=(0,NE,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=TRAIN04.APPLI.LOADLIB
+//PILOTAGE DD DISP=SHR,DSN=TRAIN04.TLM.PILOTAGE
+//JOURNAUX DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//*****************************************************************
+//*  STEP020 : MISE A JOUR TLMPRO / TLMCON DEPUIS LE PILOTAGE
+//*            (N'EST EXECUTE QUE SI STEP010 ET STEP015 ONT RENDU
+//*            UN RC = 0)
+//*            PILOTAGE1 : source produite par STEP010/validee par
+//*            STEP015 (obligatoire). PILOTAGE2 : 2eme source de
+//*            pilotage facultative (ex. flux web/salon), au meme
+//*            format TLMCPIL3, plugee ici sans etape de fusion
+//*            prealable. Absente (DD DUMMY ci-dessous) = run a une
+//*            seule source, comme avant. Une 2eme source n'est pas
+//*            pre-validee par STEP015 (TLMBPGM8 ne lit qu'un seul
+//*            fichier) : elle doit donc deja etre au format et a
+//*            l'ordre attendus par TLMBPGM3.
+//*****************************************************************
+//STEP020  EXEC PGM=TLMBPGM3,COND=((0,NE,STEP010),(0,NE,STEP015))
+//STEPLIB  DD DISP=SHR,DSN=TRAIN04.APPLI.LOADLIB
+//PILOTAGE1 DD DISP=SHR,DSN=TRAIN04.TLM.PILOTAGE
+//PILOTAGE2 DD DUMMY
+//JOURNAUX DD SYSOUT=*
+//*        PIISAFE ABSENT (DD DUMMY) = AFFICHAGE NORMAL DES LIGNES
+//*        REJETEES. POUR MASQUER LES CHAMPS PERSONNELS, REMPLACER
+//*        PAR UN FICHIER D'UN ENREGISTREMENT PORTANT 'O' EN COL.1.
+//PIISAFE  DD DUMMY
+//*        SEUIL ABSENT (DD DUMMY) = SEUIL DE REJET/ERREUR PAR DEFAUT
+//*        (CF. TLMBPGM3). POUR LE RECONFIGURER, REMPLACER PAR UN
+//*        FICHIER D'UN ENREGISTREMENT PORTANT LE % EN COL.1-3.
+//SEUIL    DD DUMMY
+//*        MOD : meme raison que PILOTAGE ci-dessus ; le checkpoint
+//*        d'une nuit n'a pas a survivre a la nuit suivante (chaque
+//*        run nocturne traite son propre PILOTAGE du debut).
+//CHECKPOINT DD DISP=(MOD,CATLG,DELETE),
+//            DSN=TRAIN04.TLM.CHECKPOINT,
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=7)
+//REJETS   DD DISP=(MOD,CATLG,DELETE),
+//            DSN=TRAIN04.TLM.REJETS,
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=843)
+//BILAN    DD DISP=(MOD,CATLG,DELETE),
+//            DSN=TRAIN04.TLM.BILAN,
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//
